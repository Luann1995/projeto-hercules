@@ -10,14 +10,62 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANK-TRANS ASSIGN TO 'C:\COBOL\RANKTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT RANK-SAIDA ASSIGN TO 'C:\COBOL\RANKSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT RANK-PROMO ASSIGN TO 'C:\COBOL\RANKPC.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PROMO-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD RANK-TRANS.
+       01 RANK-TRANS-REG.
+            05 RT-MATRICULA    PIC 9(6).
+            05 RT-RESP-1       PIC 9(1).
+            05 RT-RESP-2       PIC 9(1).
+            05 RT-RESP-3       PIC 9(1).
+            05 RT-RESP-4       PIC 9(3).
+            05 RT-RESP-5       PIC 9(1).
+       FD RANK-SAIDA.
+       01 RANK-SAIDA-REG       PIC X(80).
+       FD RANK-PROMO.
+       01 RANK-PROMO-REG       PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONT-PNT         PIC 9(3)         VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 PROMO-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 WRK-QTD-CERT     PIC 9(3)         VALUE ZEROS.
+       77 WRK-TOTAL-CAND   PIC 9(3)         VALUE ZEROS.
+       77 WRK-IDX          PIC 9(3)         VALUE ZEROS.
+       77 WRK-IDX2         PIC 9(3)         VALUE ZEROS.
+       77 WRK-TMP-MAT      PIC 9(6)         VALUE ZEROS.
+       77 WRK-TMP-PNT      PIC 9(3)         VALUE ZEROS.
+      *>  --------------------------------------------------------------
+      *>  TABELA EM MEMORIA COM OS CANDIDATOS A PROMOÇAO DO LOTE, USADA
+      *>  PARA ORDENAR O RELATORIO PROMOTION-CANDIDATES POR PONTOS.
+      *>  --------------------------------------------------------------
+       01 WRK-CANDIDATOS.
+            05 WRK-CAND-TAB OCCURS 200 TIMES INDEXED BY WRK-IDX-TAB.
+                 10 WC-MATRICULA  PIC 9(6).
+                 10 WC-PONTOS     PIC 9(3).
       *>  77 STATUS-MENU      PIC X(2)         VALUE SPACE.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+             END-IF.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -30,6 +78,7 @@
              PERFORM 0200-FORM-ACDM.
              PERFORM 0300-CURS-INTER.
              PERFORM 0400-CERTIFIC.
+             PERFORM 0500-AVAL-DESEMP.
              PERFORM 0600-CALC-PROMO.
 
       *>  --------------------------------------------------------------
@@ -69,12 +118,46 @@
         0400-CERTIFIC.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
-             DISPLAY 'QUANTAS CERTIFICACOES O FUNCIONARIO POSSUI'.
-             DISPLAY '1 - 1 CERTIFICACAO'.
-             DISPLAY '2 - 3 CERTIFICACOES'.
-             DISPLAY '3 - 5 CERTIFICACOES'.
-             DISPLAY '4 - 8 CERTIFICACOES'.
-             DISPLAY '5 - MAIS DE 10 CERTIFICACOES'.
+             DISPLAY 'QUANTAS CERTIFICACOES O FUNCIONARIO POSSUI?.: '.
+             ACCEPT WRK-QTD-CERT.
+             PERFORM 0410-PONTUA-CERTIFIC.
+      *>  --------------------------------------------------------------
+      *>  0410-PONTUA-CERTIFIC - PONTUA O NUMERO DE CERTIFICACOES EM
+      *>  FAIXAS CONTINUAS EM VEZ DE CINCO BOTOES FIXOS, PARA QUE
+      *>  QUALQUER QUANTIDADE (POR EXEMPLO 9 CERTIFICACOES) TENHA UMA
+      *>  FAIXA CORRETA EM VEZ DE PRECISAR ARREDONDAR PARA CIMA OU PARA
+      *>  BAIXO. USADA TANTO PELO MODO INTERATIVO QUANTO PELO BATCH.
+      *>  --------------------------------------------------------------
+       0410-PONTUA-CERTIFIC.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN WRK-QTD-CERT = 0
+                 CONTINUE
+               WHEN WRK-QTD-CERT <= 2
+                 ADD 1 TO CONT-PNT
+               WHEN WRK-QTD-CERT <= 4
+                 ADD 5 TO CONT-PNT
+               WHEN WRK-QTD-CERT <= 7
+                 ADD 10 TO CONT-PNT
+               WHEN WRK-QTD-CERT <= 10
+                 ADD 20 TO CONT-PNT
+               WHEN OTHER
+                 ADD 30 TO CONT-PNT
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0500-AVAL-DESEMP - QUINTO CRITERIO DE PROMOÇAO: COMO O
+      *>  FUNCIONARIO TEM SE SAIDO NA AVALIAÇAO DE DESEMPENHO NO CARGO,
+      *>  ALEM DE TEMPO DE EMPRESA, FORMAÇAO, CURSOS E CERTIFICAÇOES.
+      *>  --------------------------------------------------------------
+       0500-AVAL-DESEMP.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'SELECIONE A NOTA DE AVALIACAO DE DESEMPENHO'.
+             DISPLAY '1 - INSUFICIENTE'.
+             DISPLAY '2 - REGULAR'.
+             DISPLAY '3 - BOM'.
+             DISPLAY '4 - MUITO BOM'.
+             DISPLAY '5 - EXCEPCIONAL'.
              PERFORM 0700-ENTRA-DADOS.
       *>  --------------------------------------------------------------
        0600-CALC-PROMO.
@@ -82,15 +165,15 @@
              DISPLAY '-----------------------------------'.
              DISPLAY 'PONTOS DO FUNCIONARIO.: ' CONT-PNT.
              EVALUATE CONT-PNT
-               WHEN <= 20
+               WHEN <= 25
                  DISPLAY 'MELHOR CARGO PARA O FUNCIONARO: * TRAINEE *'
-               WHEN <= 40
+               WHEN <= 50
                  DISPLAY 'MELHOR CARGO PARA O FUNCIONARO: * JUNIOR *'
-               WHEN <= 60
+               WHEN <= 75
                  DISPLAY 'MELHOR CARGO PARA O FUNCIONARO: * PLENO *'
-               WHEN <= 90
+               WHEN <= 113
                  DISPLAY 'MELHOR CARGO PARA O FUNCIONARO: * SENIOR *'
-               WHEN <= 120
+               WHEN <= 150
                  DISPLAY 'MELHOR CARGO PARA O FUNCIONARO: * GERENTE *'
              END-EVALUATE.
        *> --------------------------------------------------------------
@@ -113,6 +196,112 @@
                  PERFORM 0700-ENTRA-DADOS
                END-EVALUATE.
       *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - PONTUA O LOTE DE FUNCIONARIOS DO QUADRO LIDO
+      *>  DE RANKTR.TXT (RT-MATRICULA, RT-RESP-1 A RT-RESP-5), GRAVANDO O
+      *>  CARGO INDICADO DE CADA UM EM RANKSD.TXT E, NO FINAL, UM
+      *>  RELATORIO PROMOTION-CANDIDATES (RANKPC.TXT) COM TODOS OS
+      *>  CANDIDATOS ORDENADOS POR CONT-PNT DECRESCENTE, PARA O RH USAR NO
+      *>  CICLO DE PROMOÇOES SEM PRECISAR RODAR O PROGRAMA UM FUNCIONARIO
+      *>  POR VEZ.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             MOVE ZEROS TO WRK-TOTAL-CAND.
+             OPEN INPUT RANK-TRANS.
+             OPEN OUTPUT RANK-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE RANK-TRANS RANK-SAIDA.
+             PERFORM 9840-ORDENA-CANDIDATOS.
+             PERFORM 9850-GRAVA-RANKING.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ RANK-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9830-PONTUA-RESPOSTA.
+      *>  --------------------------------------------------------------
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO CONT-PNT
+               WHEN 2
+                 ADD 5 TO CONT-PNT
+               WHEN 3
+                 ADD 10 TO CONT-PNT
+               WHEN 4
+                 ADD 20 TO CONT-PNT
+               WHEN 5
+                 ADD 30 TO CONT-PNT
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO CONT-PNT.
+             MOVE RT-RESP-1 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE RT-RESP-2 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE RT-RESP-3 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE RT-RESP-4 TO WRK-QTD-CERT PERFORM 0410-PONTUA-CERTIFIC.
+             MOVE RT-RESP-5 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE SPACES TO RANK-SAIDA-REG.
+             STRING 'MATRICULA=' RT-MATRICULA ' RESPOSTAS='
+                    RT-RESP-1 RT-RESP-2 RT-RESP-3 RT-RESP-4
+                    RT-RESP-5 ' PONTOS=' CONT-PNT
+                    DELIMITED BY SIZE INTO RANK-SAIDA-REG.
+             WRITE RANK-SAIDA-REG.
+             IF WRK-TOTAL-CAND < 200
+               ADD 1 TO WRK-TOTAL-CAND
+               MOVE RT-MATRICULA TO WC-MATRICULA(WRK-TOTAL-CAND)
+               MOVE CONT-PNT     TO WC-PONTOS(WRK-TOTAL-CAND)
+             END-IF.
+             PERFORM 9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+      *>  9840-ORDENA-CANDIDATOS - ORDENA A TABELA WRK-CANDIDATOS POR
+      *>  PONTOS DECRESCENTE (BUBBLE SORT) PARA O RELATORIO DE
+      *>  PROMOTION-CANDIDATES.
+      *>  --------------------------------------------------------------
+       9840-ORDENA-CANDIDATOS.
+      *>  --------------------------------------------------------------
+             PERFORM 9841-PASSO-ORDENACAO VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX >= WRK-TOTAL-CAND.
+      *>  --------------------------------------------------------------
+       9841-PASSO-ORDENACAO.
+      *>  --------------------------------------------------------------
+             PERFORM 9842-COMPARA-TROCA VARYING WRK-IDX2 FROM 1 BY 1
+               UNTIL WRK-IDX2 > WRK-TOTAL-CAND - WRK-IDX.
+      *>  --------------------------------------------------------------
+       9842-COMPARA-TROCA.
+      *>  --------------------------------------------------------------
+             IF WC-PONTOS(WRK-IDX2) < WC-PONTOS(WRK-IDX2 + 1)
+               MOVE WC-MATRICULA(WRK-IDX2)     TO WRK-TMP-MAT
+               MOVE WC-PONTOS(WRK-IDX2)        TO WRK-TMP-PNT
+               MOVE WC-MATRICULA(WRK-IDX2 + 1) TO WC-MATRICULA(WRK-IDX2)
+               MOVE WC-PONTOS(WRK-IDX2 + 1)    TO WC-PONTOS(WRK-IDX2)
+               MOVE WRK-TMP-MAT TO WC-MATRICULA(WRK-IDX2 + 1)
+               MOVE WRK-TMP-PNT TO WC-PONTOS(WRK-IDX2 + 1)
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9850-GRAVA-RANKING - GRAVA O RELATORIO PROMOTION-CANDIDATES JA
+      *>  ORDENADO, UMA LINHA POR CANDIDATO COM SUA POSIÇAO NO RANKING.
+      *>  --------------------------------------------------------------
+       9850-GRAVA-RANKING.
+      *>  --------------------------------------------------------------
+             OPEN OUTPUT RANK-PROMO.
+             PERFORM 9851-GRAVA-LINHA-RANKING
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-TOTAL-CAND.
+             CLOSE RANK-PROMO.
+      *>  --------------------------------------------------------------
+       9851-GRAVA-LINHA-RANKING.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO RANK-PROMO-REG.
+             STRING 'POSICAO=' WRK-IDX
+                    ' MATRICULA=' WC-MATRICULA(WRK-IDX)
+                    ' PONTOS=' WC-PONTOS(WRK-IDX)
+                    DELIMITED BY SIZE INTO RANK-PROMO-REG.
+             WRITE RANK-PROMO-REG.
+      *>  --------------------------------------------------------------
       *>  O QUE PODE MELHORAR?
       *>1- E SE O FUNCIONARIO TIVER 9 CERTIFICAÇOES? ALTERE A FUNÇAO DE
       *>   CERTIFICAÇOES PARA MOSTRAR CERTIFICAÇÕES ENTRE INTERVALOS
