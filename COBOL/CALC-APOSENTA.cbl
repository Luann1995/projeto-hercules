@@ -10,7 +10,39 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APOSENTA-TRANS ASSIGN TO 'C:\COBOL\APOSTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT APOSENTA-SAIDA ASSIGN TO 'C:\COBOL\APOSSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT BENEFICIOS ASSIGN TO 'C:\COBOL\BENEFICIOS.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS BENEF-STATUS.
+           SELECT CLIENTE-MASTER ASSIGN TO 'C:\COBOL\CLIENTE.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTE-STATUS
+             RECORD KEY IS CLI-ID.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+       COPY 'CLIENTE-MASTER.CBL'.
+       FD APOSENTA-TRANS.
+       01 APOSENTA-TRANS-REG.
+            05 AP-REGRA        PIC 9(1).
+            05 AP-IDADE        PIC 9(2).
+            05 AP-SEXO         PIC X(1).
+            05 AP-TEMPO-CTB    PIC 9(2).
+            05 AP-MEDIA-SAL    PIC 9(5)V99.
+            05 AP-TEMPO-FALTA  PIC 9(2).
+       FD APOSENTA-SAIDA.
+       01 APOSENTA-SAIDA-REG   PIC X(80).
+       FD BENEFICIOS.
+       01 BENEFICIOS-REG       PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 IDADE            PIC 9(2)         VALUE ZEROS.
@@ -19,9 +51,30 @@
        77 MEDIA-SALARIAL   PIC 9(5)V99      VALUE ZEROS.
        77 VALOR-BENEF      PIC 9(4)V99      VALUE ZEROS.
        77 SOMA-PONTOS      PIC 9(3)         VALUE ZEROS.
+       77 TEMPO-FALTA-2019 PIC 9(2)         VALUE ZEROS.
+       77 TEMPO-MIN        PIC 9(2)         VALUE ZEROS.
+       77 TEMPO-PEDAGIO    PIC 9(2)V9       VALUE ZEROS.
+           COPY 'BOOK-APOSENTA.CBL'.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 CLIENTE-STATUS   PIC 9(02)        VALUE ZEROS.
+       77 WRK-CLI-ID       PIC 9(05)        VALUE ZEROS.
+       77 CLIENTE-ACHADO   PIC X(01)        VALUE 'N'.
+       77 BENEF-STATUS     PIC 9(02)        VALUE ZEROS.
+       77 WRK-DATA-BENEF   PIC 9(08)        VALUE ZEROS.
+       77 WRK-REGRA-NOME   PIC X(12)        VALUE SPACES.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             PERFORM 9600-ABRE-BENEFICIOS.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+               CLOSE CLIENTE-MASTER
+             END-IF.
+             CLOSE BENEFICIOS.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -30,21 +83,72 @@
              DISPLAY '----------------------------------------'
              DISPLAY 'CALCULADORA DE APOSENTADORIA'
              DISPLAY '----------------------------------------'
-             DISPLAY 'DIGITE A IDADE DO CONTRIBUINTE..: '.
-             ACCEPT IDADE.
+             PERFORM 0050-CONSULTA-CLIENTE.
+             IF CLIENTE-ACHADO = 'S'
+               MOVE CLI-IDADE TO IDADE
+               MOVE CLI-RENDA TO MEDIA-SALARIAL
+               DISPLAY 'IDADE REAPROVEITADA..: ' IDADE
+               DISPLAY 'MEDIA SALARIAL REAPROVEITADA..: ' MEDIA-SALARIAL
+             ELSE
+               DISPLAY 'DIGITE A IDADE DO CONTRIBUINTE..: '
+               ACCEPT IDADE
+               DISPLAY 'DIGITE A MEDIA SALARIAL DO CONTRIBUINTE..: '
+               ACCEPT MEDIA-SALARIAL
+             END-IF.
              DISPLAY 'DIGITE O TEMPO DE CONTRIBUICAO..: '.
              ACCEPT TEMPO-CONTRIB.
-             DISPLAY 'DIGITE A MEDIA SALARIAL DO CONTRIBUINTE..: '.
-             ACCEPT MEDIA-SALARIAL.
              DISPLAY 'DIGITE O SEXO DO CONTRIBUINTE (F OU M)..: '.
              ACCEPT SEXO.
+             DISPLAY 'TEMPO QUE FALTAVA EM 13/11/2019 P/ APOSENTAR'
+             DISPLAY '(ANOS, ZERO SE COMECOU A CONTRIBUIR DEPOIS)..: '.
+             ACCEPT TEMPO-FALTA-2019.
              DISPLAY '----------------------------------------'.
              PERFORM 0100-REGRA-PONTOS.
              DISPLAY '----------------------------------------'.
              PERFORM 0200-REGRA-IDADE.
+             DISPLAY '----------------------------------------'.
+             PERFORM 0400-REGRA-PEDAGIO-50.
+             DISPLAY '----------------------------------------'.
+             PERFORM 0500-REGRA-PEDAGIO-100.
+             PERFORM 0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+       0050-CONSULTA-CLIENTE.
+      *>  --------------------------------------------------------------
+             OPEN I-O CLIENTE-MASTER.
+             IF CLIENTE-STATUS = 35
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+             END-IF.
+             MOVE 'N' TO CLIENTE-ACHADO.
+             DISPLAY 'DIGITE O CODIGO DO CLIENTE (0 = CLIENTE NOVO)..: '.
+             ACCEPT WRK-CLI-ID.
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                 INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO - SERA CRIADO AGORA'
+                 NOT INVALID KEY
+                   MOVE 'S' TO CLIENTE-ACHADO
+                   DISPLAY 'CLIENTE JA CADASTRADO - DADOS REUTILIZADOS'
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+       0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID NOT = 0 AND CLIENTE-ACHADO = 'N'
+               MOVE WRK-CLI-ID TO CLI-ID
+               MOVE SPACES TO CLI-NOME
+               MOVE IDADE TO CLI-IDADE
+               MOVE MEDIA-SALARIAL TO CLI-RENDA
+               MOVE ZEROS TO CLI-BENS
+               ACCEPT CLI-DT-CADASTRO FROM DATE YYYYMMDD
+               WRITE CLIENTE-MASTER-REG
+             END-IF.
       *>  --------------------------------------------------------------
        0100-REGRA-PONTOS.
       *>  --------------------------------------------------------------
+             MOVE 'PONTOS' TO WRK-REGRA-NOME.
              DISPLAY 'APOSENTADORIA POR PONTOS'
              COMPUTE SOMA-PONTOS = IDADE + TEMPO-CONTRIB.
              EVALUATE SEXO
@@ -53,7 +157,9 @@
                     AND IDADE >= 65
                    COMPUTE VALOR-BENEF = (0,6 + (TEMPO-CONTRIB - 20)
                            * 0,02) * MEDIA-SALARIAL
+                   PERFORM 0300-APLICA-LIMITES
                    DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                   PERFORM 9610-GRAVA-BENEFICIO
                  ELSE
                    PERFORM 0002-MENSAGEM-ERRO
                  END-IF
@@ -62,7 +168,9 @@
                     AND IDADE >= 62
                    COMPUTE VALOR-BENEF = (0,6 + (TEMPO-CONTRIB - 15)
                            * 0,02) * MEDIA-SALARIAL
+                   PERFORM 0300-APLICA-LIMITES
                    DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                   PERFORM 9610-GRAVA-BENEFICIO
                  ELSE
                    PERFORM 0002-MENSAGEM-ERRO
                  END-IF
@@ -73,19 +181,24 @@
       *>  --------------------------------------------------------------
        0200-REGRA-IDADE.
       *>  --------------------------------------------------------------
+             MOVE 'IDADE' TO WRK-REGRA-NOME.
              DISPLAY 'APOSENTADORIA POR IDADE'
              EVALUATE SEXO
                WHEN 'M'
                  IF IDADE >= 65 AND TEMPO-CONTRIB >= 15
                    COMPUTE VALOR-BENEF = MEDIA-SALARIAL * 0,7
+                   PERFORM 0300-APLICA-LIMITES
                    DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                   PERFORM 9610-GRAVA-BENEFICIO
                  ELSE
                    PERFORM 0002-MENSAGEM-ERRO
                  END-IF
                WHEN 'F'
                  IF IDADE >= 62 AND TEMPO-CONTRIB >= 15
                    COMPUTE VALOR-BENEF = MEDIA-SALARIAL * 0,7
+                   PERFORM 0300-APLICA-LIMITES
                    DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                   PERFORM 9610-GRAVA-BENEFICIO
                  ELSE
                    PERFORM 0002-MENSAGEM-ERRO
                  END-IF
@@ -93,12 +206,166 @@
       *>            DISPLAY '*** SEXO DO CONTRIBUINTE INVALIDO ***'
       *>            PERFORM 0100-REGRA-IDADE
              END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0300-APLICA-LIMITES - GARANTE QUE O BENEFICIO CALCULADO NAO
+      *>  FIQUE ABAIXO DE UM SALARIO MINIMO NEM ACIMA DO TETO DO INSS,
+      *>  OS DOIS LIMITES LEGAIS DO PAGAMENTO (VER BOOK-APOSENTA.CBL).
+      *>  --------------------------------------------------------------
+       0300-APLICA-LIMITES.
+      *>  --------------------------------------------------------------
+             IF VALOR-BENEF < SAL-MINIMO
+               MOVE SAL-MINIMO TO VALOR-BENEF
+             END-IF.
+             IF VALOR-BENEF > TETO-INSS
+               MOVE TETO-INSS TO VALOR-BENEF
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0400-REGRA-PEDAGIO-50 - REGRA DE TRANSICAO DO PEDAGIO DE 50%
+      *>  (EC 103/2019), PARA QUEM JA CONTRIBUIA ANTES DA REFORMA E SO
+      *>  PRECISA CUMPRIR O TEMPO MINIMO ANTIGO (30F/35M) MAIS 50% DO
+      *>  TEMPO QUE FALTAVA EM 13/11/2019.
+      *>  --------------------------------------------------------------
+       0400-REGRA-PEDAGIO-50.
+      *>  --------------------------------------------------------------
+             MOVE 'PEDAGIO 50' TO WRK-REGRA-NOME.
+             DISPLAY 'APOSENTADORIA POR PEDAGIO DE 50%'
+             IF TEMPO-FALTA-2019 = ZEROS
+               DISPLAY '*** NAO SE APLICA - SEM TEMPO DE TRANSICAO ***'
+             ELSE
+               EVALUATE SEXO
+                 WHEN 'M'
+                   MOVE 35 TO TEMPO-MIN
+                 WHEN OTHER
+                   MOVE 30 TO TEMPO-MIN
+               END-EVALUATE
+               COMPUTE TEMPO-PEDAGIO =
+                       TEMPO-MIN + (TEMPO-FALTA-2019 * 0,5)
+               IF TEMPO-CONTRIB >= TEMPO-PEDAGIO
+                 COMPUTE VALOR-BENEF = MEDIA-SALARIAL * 1,00
+                 PERFORM 0300-APLICA-LIMITES
+                 DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                 PERFORM 9610-GRAVA-BENEFICIO
+               ELSE
+                 PERFORM 0002-MENSAGEM-ERRO
+               END-IF
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0500-REGRA-PEDAGIO-100 - REGRA DE TRANSICAO DO PEDAGIO DE 100%
+      *>  (EC 103/2019), QUE EXIGE IDADE MINIMA (57F/60M) E O TEMPO
+      *>  MINIMO ANTIGO MAIS 100% DO TEMPO QUE FALTAVA EM 13/11/2019.
+      *>  --------------------------------------------------------------
+       0500-REGRA-PEDAGIO-100.
+      *>  --------------------------------------------------------------
+             MOVE 'PEDAGIO 100' TO WRK-REGRA-NOME.
+             DISPLAY 'APOSENTADORIA POR PEDAGIO DE 100%'
+             IF TEMPO-FALTA-2019 = ZEROS
+               DISPLAY '*** NAO SE APLICA - SEM TEMPO DE TRANSICAO ***'
+             ELSE
+               EVALUATE SEXO
+                 WHEN 'M'
+                   MOVE 35 TO TEMPO-MIN
+                 WHEN OTHER
+                   MOVE 30 TO TEMPO-MIN
+               END-EVALUATE
+               COMPUTE TEMPO-PEDAGIO = TEMPO-MIN + TEMPO-FALTA-2019
+               IF ((SEXO = 'M' AND IDADE >= 60)
+                    OR (SEXO NOT = 'M' AND IDADE >= 57))
+                    AND TEMPO-CONTRIB >= TEMPO-PEDAGIO
+                 COMPUTE VALOR-BENEF = MEDIA-SALARIAL * 1,00
+                 PERFORM 0300-APLICA-LIMITES
+                 DISPLAY 'APOSENTADORIA MENSAL..:R$ ' VALOR-BENEF
+                 PERFORM 9610-GRAVA-BENEFICIO
+               ELSE
+                 PERFORM 0002-MENSAGEM-ERRO
+               END-IF
+             END-IF.
       *>  --------------------------------------------------------------
        0002-MENSAGEM-ERRO.
       *>  --------------------------------------------------------------
              DISPLAY '----------------------------------------'.
              DISPLAY 'PEDIDO DE APOSENTADORIA RECUSADO'.
              DISPLAY '----------------------------------------'.
+             MOVE ZEROS TO VALOR-BENEF.
+             PERFORM 9610-GRAVA-BENEFICIO.
+      *>  --------------------------------------------------------------
+      *>  9600-ABRE-BENEFICIOS - ABRE O ARQUIVO DE AUDITORIA ATUARIAL
+      *>  (BENEFICIOS.TXT) EM MODO EXTEND, CRIANDO-O NA PRIMEIRA
+      *>  EXECUCAO.
+      *>  --------------------------------------------------------------
+       9600-ABRE-BENEFICIOS.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND BENEFICIOS.
+             IF BENEF-STATUS = 35
+               OPEN OUTPUT BENEFICIOS
+               CLOSE BENEFICIOS
+               OPEN EXTEND BENEFICIOS
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9610-GRAVA-BENEFICIO - REGISTRA OS DADOS DO CONTRIBUINTE, A
+      *>  REGRA APLICADA E O BENEFICIO ESTIMADO (ZERO QUANDO RECUSADO)
+      *>  PARA A EQUIPE ATUARIAL AUDITAR VOLUME E DISTRIBUICAO.
+      *>  --------------------------------------------------------------
+       9610-GRAVA-BENEFICIO.
+      *>  --------------------------------------------------------------
+             ACCEPT WRK-DATA-BENEF FROM DATE YYYYMMDD.
+             MOVE SPACES TO BENEFICIOS-REG.
+             STRING 'DATA=' WRK-DATA-BENEF
+                    ' REGRA=' WRK-REGRA-NOME
+                    ' IDADE=' IDADE ' SEXO=' SEXO
+                    ' TEMPO=' TEMPO-CONTRIB
+                    ' SALARIO=' MEDIA-SALARIAL
+                    ' BENEFICIO=' VALOR-BENEF
+                    DELIMITED BY SIZE INTO BENEFICIOS-REG.
+             WRITE BENEFICIOS-REG.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - CALCULA A APOSENTADORIA DE UM LOTE DE
+      *>  CONTRIBUINTES LIDOS DE APOSTR.TXT, GRAVANDO O RESULTADO EM
+      *>  APOSSD.TXT SEM NECESSITAR DE OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT APOSENTA-TRANS.
+             OPEN OUTPUT APOSENTA-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE APOSENTA-TRANS APOSENTA-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ APOSENTA-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE AP-IDADE     TO IDADE.
+             MOVE AP-SEXO      TO SEXO.
+             MOVE AP-TEMPO-CTB TO TEMPO-CONTRIB.
+             MOVE AP-MEDIA-SAL TO MEDIA-SALARIAL.
+             MOVE AP-TEMPO-FALTA TO TEMPO-FALTA-2019.
+             MOVE ZEROS TO VALOR-BENEF.
+             MOVE SPACES TO APOSENTA-SAIDA-REG.
+             IF SEXO NOT = 'M' AND SEXO NOT = 'F'
+               STRING 'IDADE=' AP-IDADE ' SEXO=' AP-SEXO
+                      ' REJEITADO=SEXO DO CONTRIBUINTE INVALIDO'
+                      DELIMITED BY SIZE INTO APOSENTA-SAIDA-REG
+             ELSE
+               EVALUATE AP-REGRA
+                 WHEN 1
+                   PERFORM 0100-REGRA-PONTOS
+                 WHEN 3
+                   PERFORM 0400-REGRA-PEDAGIO-50
+                 WHEN 4
+                   PERFORM 0500-REGRA-PEDAGIO-100
+                 WHEN OTHER
+                   PERFORM 0200-REGRA-IDADE
+               END-EVALUATE
+               STRING 'IDADE=' AP-IDADE ' SEXO=' AP-SEXO
+                      ' TEMPO=' AP-TEMPO-CTB ' BENEFICIO=' VALOR-BENEF
+                      DELIMITED BY SIZE INTO APOSENTA-SAIDA-REG
+             END-IF.
+             WRITE APOSENTA-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  O QUE PODE MELHORAR?
       *> 1 - ATRIBUIR VARIAVEIS NO LUGAR DOS NUMEROS SOLTOS PARA FACILITAR
