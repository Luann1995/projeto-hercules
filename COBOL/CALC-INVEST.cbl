@@ -10,7 +10,25 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVEST-TRANS ASSIGN TO 'C:\COBOL\INVESTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT INVEST-SAIDA ASSIGN TO 'C:\COBOL\INVESSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD INVEST-TRANS.
+       01 INVEST-TRANS-REG.
+            05 IT-PRODUTO      PIC 9(1).
+            05 IT-VL-INV       PIC 9(5).
+            05 IT-TMP-INV      PIC 9(3).
+            05 IT-MES-RESGATE  PIC 9(3).
+       FD INVEST-SAIDA.
+       01 INVEST-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONTADOR         PIC 9(2)         VALUE ZEROS.
@@ -18,9 +36,40 @@
        77 TMP-INV          PIC 9(3)         VALUE ZEROS.
        77 VAL-RESULT       PIC 9(5)V99      VALUE ZEROS.
        77 TX-PD            PIC 9(3)V999     VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 WRK-PERFIL-PONTOS PIC 9(02)       VALUE ZEROS.
+       77 WRK-RESGATE-SN   PIC 9(1)         VALUE ZEROS.
+       77 MES-RESGATE      PIC 9(3)         VALUE ZEROS.
+       77 VAL-RESGATE      PIC 9(5)V99      VALUE ZEROS.
+       77 RENDIMENTO-RESG  PIC 9(5)V99      VALUE ZEROS.
+       77 TX-IOF           PIC 9(1)V99      VALUE ZEROS.
+       77 VALOR-DESCONTO   PIC 9(5)V99      VALUE ZEROS.
+       77 VAL-RESGATE-LIQ  PIC 9(5)V99      VALUE ZEROS.
+       77 VL-MIN-CDB       PIC 9(5)         VALUE 00100.
+       77 VL-MIN-LCI       PIC 9(5)         VALUE 00500.
+       77 VL-MIN-FII       PIC 9(5)         VALUE 00100.
+       77 VL-MIN-HEDGE     PIC 9(5)         VALUE 01000.
+       77 TMP-MIN-CDB      PIC 9(3)         VALUE 001.
+       77 TMP-MAX-CDB      PIC 9(3)         VALUE 048.
+       77 TMP-MIN-LCI      PIC 9(3)         VALUE 006.
+       77 TMP-MAX-LCI      PIC 9(3)         VALUE 060.
+       77 TMP-MIN-FII      PIC 9(3)         VALUE 001.
+       77 TMP-MAX-FII      PIC 9(3)         VALUE 120.
+       77 TMP-MIN-HEDGE    PIC 9(3)         VALUE 012.
+       77 TMP-MAX-HEDGE    PIC 9(3)         VALUE 060.
+       77 VL-MIN-ATUAL     PIC 9(5)         VALUE ZEROS.
+       77 TMP-MIN-ATUAL    PIC 9(3)         VALUE ZEROS.
+       77 TMP-MAX-ATUAL    PIC 9(3)         VALUE ZEROS.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0100-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0100-ROTINA-PRINCIPAL UNTIL SELEC-MENU = 9
+             END-IF.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -32,6 +81,9 @@
              DISPLAY '2 - INVESTIR EM LCI OU LCA'.
              DISPLAY '3 - INVESTIR EM FUNDOS IMOBILIARIOS'.
              DISPLAY '4 - INVESTIR EM FUNDOS HEDGE'.
+             DISPLAY '5 - DESCOBRIR MEU PERFIL E PROJETAR'.
+             DISPLAY '6 - COMPARAR TODOS OS PRODUTOS LADO A LADO'.
+             DISPLAY '9 - SAIR'.
              DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
              EVALUATE SELEC-MENU
                WHEN 1
@@ -50,10 +102,167 @@
       *>   MOVE A TAXA DE 2,5% DOS FUNDOS HEDGE PARA A VARIAVEL TX-PD
                  MOVE 0,025 TO TX-PD
                  PERFORM 0400-CALC-PROD-2
+               WHEN 5
+                 PERFORM 0450-PERFIL-E-PROJETA
+               WHEN 6
+                 PERFORM 0700-COMPARA-PRODUTOS
+               WHEN 9
+                 DISPLAY 'ATE A PROXIMA!'
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0100-ROTINA-PRINCIPAL
                END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0450-PERFIL-E-PROJETA - APLICA O QUESTIONARIO DE PERFIL DE
+      *>  INVESTIDOR (ANTES UM PROGRAMA SEPARADO, INDICA_INVEST) E USA
+      *>  O RESULTADO PARA ESCOLHER O PRODUTO E PROJETAR O RETORNO NA
+      *>  MESMA ENTREVISTA, SEM PRECISAR RODAR DOIS PROGRAMAS.
+      *>  --------------------------------------------------------------
+       0450-PERFIL-E-PROJETA.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO WRK-PERFIL-PONTOS.
+             DISPLAY 'SELECIONE AS OPCOES DE 1 AO 5'.
+             PERFORM 0510-PERFIL-PERG-1.
+             PERFORM 0520-PERFIL-PERG-2.
+             PERFORM 0530-PERFIL-PERG-3.
+             PERFORM 0540-PERFIL-PERG-4.
+             PERFORM 0550-PERFIL-PERG-5.
+             PERFORM 0600-TIPO-INVESTIDOR.
+      *>  --------------------------------------------------------------
+       0510-PERFIL-PERG-1.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'QUAL SEU PRICIPAL OBEJETIVO AO INVESTIR'.
+             DISPLAY '1 - PRESERVAR CAPITAL PARA APOSENTADORIA'.
+             DISPLAY '2 - OBTER RENDA PARA COMPRAR UM BEM'.
+             DISPLAY '3 - GANHAR O MAXIMO DE LUCRO NO CURTO PRAZO'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO WRK-PERFIL-PONTOS
+               WHEN 2
+                 ADD 2 TO WRK-PERFIL-PONTOS
+               WHEN 3
+                 ADD 3 TO WRK-PERFIL-PONTOS
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0510-PERFIL-PERG-1
+               END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0520-PERFIL-PERG-2.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'QUAL SUA TOLERANCIA AO RISCO'.
+             DISPLAY '1 - NAO TOLERO RISCO, PREFIRO ATIVOS SEGUROS'.
+             DISPLAY '2 - PERMITO ALGUNS ATIVOS DE RISCO NA CARTEIRA'.
+             DISPLAY '3 - PREFIRO ATIVOS COM MAIORES RISCOS'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO WRK-PERFIL-PONTOS
+               WHEN 2
+                 ADD 2 TO WRK-PERFIL-PONTOS
+               WHEN 3
+                 ADD 3 TO WRK-PERFIL-PONTOS
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0520-PERFIL-PERG-2
+               END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0530-PERFIL-PERG-3.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'PRAZO PREVISTO PARA MANTER SEUS INVESTIMENTOS'.
+             DISPLAY '1 - MAIS DE 10 ANOS'.
+             DISPLAY '2 - ENTRE 5 E 10 ANOS'.
+             DISPLAY '3 - ENTRE 1 E 5 ANOS'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO WRK-PERFIL-PONTOS
+               WHEN 2
+                 ADD 2 TO WRK-PERFIL-PONTOS
+               WHEN 3
+                 ADD 3 TO WRK-PERFIL-PONTOS
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0530-PERFIL-PERG-3
+               END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0540-PERFIL-PERG-4.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'INDIQUE SEU CONHECIMENTO SOBRE INVESTIMENTOS'.
+             DISPLAY '1 - NAO CONHECO NADA SOBRE INVESTIMENTOS'.
+             DISPLAY '2 - TENHO UM CONHECIMENTO SUPERFICIAL'.
+             DISPLAY '3 - CONHECO BEM O MERCADO FINANCEIRO'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO WRK-PERFIL-PONTOS
+               WHEN 2
+                 ADD 2 TO WRK-PERFIL-PONTOS
+               WHEN 3
+                 ADD 3 TO WRK-PERFIL-PONTOS
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0540-PERFIL-PERG-4
+               END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0550-PERFIL-PERG-5.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'QUAL SUA PREFERENCIA NA LIQUIDEZ DOS ATIVOS'.
+             DISPLAY '1 - POSSO ESPERAR ATE 1 ANO PARA SACAR'.
+             DISPLAY '2 - POSSO ESPERAR ATE 6 MESES PARA SACAR'.
+             DISPLAY '3 - SAQUE IMEDIATO OU EM ATE 3 DIAS'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 ADD 1 TO WRK-PERFIL-PONTOS
+               WHEN 2
+                 ADD 2 TO WRK-PERFIL-PONTOS
+               WHEN 3
+                 ADD 3 TO WRK-PERFIL-PONTOS
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0550-PERFIL-PERG-5
+               END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0600-TIPO-INVESTIDOR - CLASSIFICA O PERFIL E JA ESCOLHE O
+      *>  PRODUTO/TAXA CORRESPONDENTE, EM VEZ DE SO EXIBIR O RESULTADO
+      *>  PARA O OPERADOR ESCOLHER O PRODUTO DEPOIS A MAO.
+      *>  --------------------------------------------------------------
+       0600-TIPO-INVESTIDOR.
+      *>  --------------------------------------------------------------
+             DISPLAY '--------------------------------'.
+             IF WRK-PERFIL-PONTOS >= 5 AND WRK-PERFIL-PONTOS <= 9
+               DISPLAY 'SEU PERFIL...: CONSERVADOR'
+               DISPLAY 'PRODUTO INDICADO: CDB'
+               MOVE 1 TO SELEC-MENU
+               MOVE 0,01 TO TX-PD
+             ELSE
+               IF WRK-PERFIL-PONTOS <= 13
+                 DISPLAY 'SEU PERFIL...: MODERADO'
+                 DISPLAY 'PRODUTO INDICADO: FUNDOS IMOBILIARIOS'
+                 MOVE 3 TO SELEC-MENU
+                 MOVE 0,02 TO TX-PD
+               ELSE
+                 IF WRK-PERFIL-PONTOS = 14
+                   DISPLAY 'SEU PERFIL...: ARROJADO'
+                   DISPLAY 'PRODUTO INDICADO: FUNDOS HEDGE'
+                   MOVE 4 TO SELEC-MENU
+                   MOVE 0,025 TO TX-PD
+                 ELSE
+                   DISPLAY 'SEU PERFIL...: AGRESSIVO'
+                   DISPLAY 'PRODUTO INDICADO: FUNDOS HEDGE'
+                   MOVE 4 TO SELEC-MENU
+                   MOVE 0,03 TO TX-PD
+                 END-IF
+               END-IF
+             END-IF.
+             DISPLAY '--------------------------------'.
+             PERFORM 0400-CALC-PROD-2.
        *>  -------------------------------------------------------------
        0200-ENTRA-DADOS.
       *>   -------------------------------------------------------------
@@ -73,6 +282,45 @@
              DISPLAY 'QUANTOS MESES QUER MANTER O INVESTIMENTO?.: '.
              ACCEPT TMP-INV.
              DISPLAY '---------------------------------------'.
+             PERFORM 0210-VALIDA-LIMITES.
+      *>  --------------------------------------------------------------
+      *>  0210-VALIDA-LIMITES - CADA PRODUTO TEM SEU PROPRIO VALOR MINIMO
+      *>  DE APLICACAO E SEU PROPRIO PRAZO MINIMO/MAXIMO; SE O VALOR OU O
+      *>  PRAZO INFORMADO EM 0200-ENTRA-DADOS ESTIVER FORA DESSA FAIXA, A
+      *>  COTACAO E REJEITADA E OS DADOS SAO PEDIDOS DE NOVO.
+      *>  --------------------------------------------------------------
+       0210-VALIDA-LIMITES.
+      *>  --------------------------------------------------------------
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 MOVE VL-MIN-CDB   TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-CDB  TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-CDB  TO TMP-MAX-ATUAL
+               WHEN 2
+                 MOVE VL-MIN-LCI   TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-LCI  TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-LCI  TO TMP-MAX-ATUAL
+               WHEN 3
+                 MOVE VL-MIN-FII   TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-FII  TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-FII  TO TMP-MAX-ATUAL
+               WHEN OTHER
+                 MOVE VL-MIN-HEDGE  TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-HEDGE TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-HEDGE TO TMP-MAX-ATUAL
+             END-EVALUATE.
+             IF VL-INV < VL-MIN-ATUAL
+               DISPLAY '*** VALOR ABAIXO DO MINIMO PARA ESTE PRODUTO. '
+                       'MINIMO R$ ' VL-MIN-ATUAL ' ***'
+               PERFORM 0200-ENTRA-DADOS
+             ELSE
+               IF TMP-INV < TMP-MIN-ATUAL OR TMP-INV > TMP-MAX-ATUAL
+                 DISPLAY '*** PRAZO FORA DA FAIXA PERMITIDA PARA ESTE '
+                         'PRODUTO. DE ' TMP-MIN-ATUAL ' A '
+                         TMP-MAX-ATUAL ' MESES ***'
+                 PERFORM 0200-ENTRA-DADOS
+               END-IF
+             END-IF.
       *>  --------------------------------------------------------------
        0300-CALC-PROD.
       *>  --------------------------------------------------------------
@@ -89,6 +337,171 @@
              PERFORM 0200-ENTRA-DADOS
              COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV.
              DISPLAY 'VALOR FINAL DA APLICACAO R$ ' VAL-RESULT.
+             PERFORM 0410-PERGUNTA-RESGATE.
+      *>  --------------------------------------------------------------
+      *>  0410-PERGUNTA-RESGATE - PERGUNTA SE O CLIENTE QUER SIMULAR UM
+      *>  RESGATE ANTES DO PRAZO CONTRATADO (TMP-INV) E, SE FOR O CASO,
+      *>  ACIONA O CALCULO DO IOF/PENALIDADE DE RESGATE ANTECIPADO.
+      *>  --------------------------------------------------------------
+       0410-PERGUNTA-RESGATE.
+      *>  --------------------------------------------------------------
+             DISPLAY 'DESEJA SIMULAR RESGATE ANTECIPADO? (1-SIM/2-NAO)'.
+             ACCEPT WRK-RESGATE-SN.
+             EVALUATE WRK-RESGATE-SN
+               WHEN 1
+                 DISPLAY 'APOS QUANTOS MESES SERIA O RESGATE?.: '
+                 ACCEPT MES-RESGATE
+                 IF MES-RESGATE >= TMP-INV
+                   DISPLAY '*** ISSO NAO E RESGATE ANTECIPADO, O PRAZO'
+                   DISPLAY '*** CONTRATADO JA FOI CUMPRIDO ***'
+                 ELSE
+                   PERFORM 0420-CALC-RESGATE
+                   DISPLAY '---------------------------------------'
+                   DISPLAY 'VALOR BRUTO NO RESGATE.....: ' VAL-RESGATE
+                   DISPLAY 'IOF/PENALIDADE DE RESGATE..: '
+                           VALOR-DESCONTO
+                   DISPLAY 'VALOR LIQUIDO DE RESGATE....: '
+                           VAL-RESGATE-LIQ
+                 END-IF
+               WHEN 2
+                 CONTINUE
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0410-PERGUNTA-RESGATE
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0420-CALC-RESGATE - APLICA A TABELA REGRESSIVA DE IOF SOBRE O
+      *>  RENDIMENTO QUANDO O RESGATE OCORRE ANTES DO PRAZO. PARA LCI/LCA
+      *>  (PRODUTO 2), QUE SAO ISENTOS DE IOF/IR MAS NAO PREVEEM RESGATE
+      *>  ANTECIPADO EM CONTRATO, COBRA-SE UMA PENALIDADE CONTRATUAL
+      *>  SOBRE O RENDIMENTO NO LUGAR DO IOF. ESPERA VL-INV, TX-PD,
+      *>  MES-RESGATE E SELEC-MENU (PRODUTO) JA PREENCHIDOS.
+      *>  --------------------------------------------------------------
+       0420-CALC-RESGATE.
+      *>  --------------------------------------------------------------
+             COMPUTE VAL-RESGATE = VL-INV * (1 + TX-PD) ** MES-RESGATE.
+             COMPUTE RENDIMENTO-RESG = VAL-RESGATE - VL-INV.
+             IF SELEC-MENU = 2
+               COMPUTE VALOR-DESCONTO = RENDIMENTO-RESG * 0,02
+             ELSE
+               EVALUATE TRUE
+                 WHEN MES-RESGATE <= 1
+                   MOVE 0,96 TO TX-IOF
+                 WHEN MES-RESGATE <= 2
+                   MOVE 0,90 TO TX-IOF
+                 WHEN MES-RESGATE <= 3
+                   MOVE 0,80 TO TX-IOF
+                 WHEN MES-RESGATE <= 4
+                   MOVE 0,70 TO TX-IOF
+                 WHEN MES-RESGATE <= 5
+                   MOVE 0,60 TO TX-IOF
+                 WHEN MES-RESGATE <= 6
+                   MOVE 0,50 TO TX-IOF
+                 WHEN OTHER
+                   MOVE 0,00 TO TX-IOF
+               END-EVALUATE
+               COMPUTE VALOR-DESCONTO = RENDIMENTO-RESG * TX-IOF
+             END-IF.
+             COMPUTE VAL-RESGATE-LIQ = VAL-RESGATE - VALOR-DESCONTO.
+      *>  --------------------------------------------------------------
+      *>  0700-COMPARA-PRODUTOS - RODA O MESMO VALOR E PRAZO PELAS
+      *>  QUATRO TAXAS DE PRODUTO E MOSTRA UMA TABELA LADO A LADO, PARA
+      *>  RESPONDER DIRETO A PERGUNTA DO CLIENTE: QUAL PRODUTO RENDE MAIS
+      *>  NESSE VALOR E NESSE PRAZO.
+      *>  --------------------------------------------------------------
+       0700-COMPARA-PRODUTOS.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'QUANTO VOCE QUER INVESTIR R$.: '.
+             ACCEPT VL-INV.
+             DISPLAY 'QUANTOS MESES QUER MANTER O INVESTIMENTO?.: '.
+             ACCEPT TMP-INV.
+             DISPLAY '---------------------------------------'.
+             MOVE 0,01 TO TX-PD.
+             COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV.
+             DISPLAY 'CDB..................: R$ ' VAL-RESULT.
+             MOVE 0,015 TO TX-PD.
+             COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV.
+             DISPLAY 'LCI OU LCA...........: R$ ' VAL-RESULT.
+             MOVE 0,02 TO TX-PD.
+             COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV.
+             DISPLAY 'FUNDOS IMOBILIARIOS..: R$ ' VAL-RESULT.
+             MOVE 0,025 TO TX-PD.
+             COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV.
+             DISPLAY 'FUNDOS HEDGE.........: R$ ' VAL-RESULT.
+             DISPLAY '---------------------------------------'.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - PROJETA UM LOTE DE APLICACOES LIDAS DE
+      *>  INVESTR.TXT (IT-PRODUTO, IT-VL-INV, IT-TMP-INV), GRAVANDO O
+      *>  RESULTADO FINAL EM INVESSD.TXT.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT INVEST-TRANS.
+             OPEN OUTPUT INVEST-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE INVEST-TRANS INVEST-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ INVEST-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE IT-VL-INV  TO VL-INV.
+             MOVE IT-TMP-INV TO TMP-INV.
+             MOVE IT-PRODUTO TO SELEC-MENU.
+             EVALUATE IT-PRODUTO
+               WHEN 1
+                 MOVE 0,01   TO TX-PD
+                 MOVE VL-MIN-CDB  TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-CDB TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-CDB TO TMP-MAX-ATUAL
+               WHEN 2
+                 MOVE 0,015  TO TX-PD
+                 MOVE VL-MIN-LCI  TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-LCI TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-LCI TO TMP-MAX-ATUAL
+               WHEN 3
+                 MOVE 0,02   TO TX-PD
+                 MOVE VL-MIN-FII  TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-FII TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-FII TO TMP-MAX-ATUAL
+               WHEN OTHER
+                 MOVE 0,025  TO TX-PD
+                 MOVE VL-MIN-HEDGE  TO VL-MIN-ATUAL
+                 MOVE TMP-MIN-HEDGE TO TMP-MIN-ATUAL
+                 MOVE TMP-MAX-HEDGE TO TMP-MAX-ATUAL
+             END-EVALUATE.
+             MOVE SPACES TO INVEST-SAIDA-REG.
+             IF VL-INV < VL-MIN-ATUAL OR TMP-INV < TMP-MIN-ATUAL
+                                      OR TMP-INV > TMP-MAX-ATUAL
+               STRING 'REJEITADO=FORA DOS LIMITES DO PRODUTO'
+                      ' PRODUTO=' IT-PRODUTO ' VALOR=' IT-VL-INV
+                      ' MESES=' IT-TMP-INV
+                      DELIMITED BY SIZE INTO INVEST-SAIDA-REG
+               WRITE INVEST-SAIDA-REG
+             ELSE
+               COMPUTE VAL-RESULT = VL-INV * (1 + TX-PD) ** TMP-INV
+               IF IT-MES-RESGATE > ZEROS AND IT-MES-RESGATE < IT-TMP-INV
+                 MOVE IT-MES-RESGATE TO MES-RESGATE
+                 PERFORM 0420-CALC-RESGATE
+                 STRING 'PRODUTO=' IT-PRODUTO ' VALOR=' IT-VL-INV
+                        ' MESES=' IT-TMP-INV ' RESULTADO=' VAL-RESULT
+                        ' RESGATE-MES=' IT-MES-RESGATE
+                        ' RESGATE-LIQUIDO=' VAL-RESGATE-LIQ
+                        DELIMITED BY SIZE INTO INVEST-SAIDA-REG
+               ELSE
+                 STRING 'PRODUTO=' IT-PRODUTO ' VALOR=' IT-VL-INV
+                        ' MESES=' IT-TMP-INV ' RESULTADO=' VAL-RESULT
+                        DELIMITED BY SIZE INTO INVEST-SAIDA-REG
+               END-IF
+               WRITE INVEST-SAIDA-REG
+             END-IF.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  O QUE PODE MELHORAR?
       *>  1- INSERIR MAIS OPÇÕES DE INVESTIMENTOS
