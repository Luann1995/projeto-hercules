@@ -10,18 +10,55 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC-TRANS ASSIGN TO 'C:\COBOL\IMCTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT IMC-SAIDA ASSIGN TO 'C:\COBOL\IMCSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT IMC-HISTORICO ASSIGN TO 'C:\COBOL\IMCHIST.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD IMC-TRANS.
+       01 IMC-TRANS-REG.
+            05 IM-ALUNO-ID     PIC 9(05).
+            05 IM-PESO         PIC 9(03)V99.
+            05 IM-ALTURA       PIC 9(02)V99.
+       FD IMC-SAIDA.
+       01 IMC-SAIDA-REG        PIC X(80).
+       FD IMC-HISTORICO.
+       01 IMC-HISTORICO-REG    PIC X(80).
+      *>  -------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 WRK-PESO            PIC 9(03)V99    VALUE ZEROS.
        77 WRK-ALTURA          PIC 9(02)V99    VALUE ZEROS.
        77 WRK-IMC             PIC 9(02)V9     VALUE ZEROS.
+       77 WRK-CLASSE-IMC      PIC X(20)       VALUE SPACES.
        77 WRK-PESO-IDEAL      PIC 9(03)V99    VALUE ZEROS.
+       77 WRK-PESO-MIN        PIC 9(03)V99    VALUE ZEROS.
        77 WRK-GANHA-PESO      PIC 9(02)V99    VALUE ZEROS.
        77 WRK-PERDE-PESO      PIC 9(02)V99    VALUE ZEROS.
-      *>  -------------------------------------------------------------]
+       77 WRK-ALUNO-ID        PIC 9(05)       VALUE ZEROS.
+       77 WRK-DATA-IMC        PIC 9(08)       VALUE ZEROS.
+       77 TRANS-STATUS        PIC 9(2)        VALUE ZEROS.
+       77 SAIDA-STATUS        PIC 9(2)        VALUE ZEROS.
+       77 HIST-STATUS         PIC 9(2)        VALUE ZEROS.
+       77 WRK-PARM-EXEC       PIC X(05)       VALUE SPACES.
+      *>  -------------------------------------------------------------
 
         PROCEDURE DIVISION.
-           PERFORM 0001-ROTINA-PRINCIPAL.
+           ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+           IF WRK-PARM-EXEC = 'BATCH'
+             PERFORM 9800-MODO-BATCH
+           ELSE
+             PERFORM 9700-ABRE-HISTORICO
+             PERFORM 0001-ROTINA-PRINCIPAL
+             CLOSE IMC-HISTORICO
+           END-IF.
            STOP RUN.
       *>  -------------------------------------------------------------
        0001-ROTINA-PRINCIPAL.
@@ -29,9 +66,12 @@
            PERFORM 0100-EXIBIR.
            PERFORM 0200-IMC.
            PERFORM 0300-PESO-IDEAL.
+           PERFORM 0400-GRAVA-HISTORICO.
       *>   ------------------------------------------------------------
        0100-EXIBIR.
       *>  -------------------------------------------------------------
+            DISPLAY 'DIGITE O CODIGO DO ALUNO................ : '.
+             ACCEPT WRK-ALUNO-ID.
             DISPLAY 'DIGITE O PESO DO ALUNO EM KG..... : '.
              ACCEPT WRK-PESO.
            DISPLAY 'DIGITE A ALTURA DO ALUNO EM METROS...... : '.
@@ -47,39 +87,146 @@
              DISPLAY '----------------------------------'
              DISPLAY 'IMC DO ALUNO...: ' WRK-IMC.
 
-      *********** DEFINIR STATUS - COMANDO IF *******************
-             IF WRK-IMC < 16
-                DISPLAY '--------------------------------------------'
-                DISPLAY 'ABAIXO DO PESO IDEAL'
-                DISPLAY 'INGERIR MAIS CARBOIDRATOS'
-                  ELSE
-                      IF WRK-IMC > 16 AND WRK-IMC < 25
-                          DISPLAY '----------------------------------'
-                          DISPLAY 'PESO IDEAL'
-                          DISPLAY 'MANTER A DIETA'
-                      ELSE
-                          DISPLAY '----------------------------------'
-                          DISPLAY 'ACIMA DO PESO IDEAL'
-                          DISPLAY 'INGERIR MENOS CARBOIDRATOS'
-                      END-IF
-              END-IF.
+      *********** DEFINIR STATUS - FAIXAS OMS (COMANDO EVALUATE) *****
+             EVALUATE TRUE
+                WHEN WRK-IMC < 18,5
+                   MOVE 'MAGREZA' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'MAGREZA (ABAIXO DO PESO)'
+                   DISPLAY 'INGERIR MAIS CARBOIDRATOS'
+                WHEN WRK-IMC >= 18,5 AND WRK-IMC < 25
+                   MOVE 'PESO NORMAL' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'PESO NORMAL (IDEAL)'
+                   DISPLAY 'MANTER A DIETA'
+                WHEN WRK-IMC >= 25 AND WRK-IMC < 30
+                   MOVE 'SOBREPESO' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'SOBREPESO'
+                   DISPLAY 'INGERIR MENOS CARBOIDRATOS'
+                WHEN WRK-IMC >= 30 AND WRK-IMC < 35
+                   MOVE 'OBESIDADE GRAU I' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'OBESIDADE GRAU I'
+                   DISPLAY 'PROCURAR ORIENTACAO NUTRICIONAL'
+                WHEN WRK-IMC >= 35 AND WRK-IMC < 40
+                   MOVE 'OBESIDADE GRAU II' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'OBESIDADE GRAU II'
+                   DISPLAY 'PROCURAR ACOMPANHAMENTO MEDICO'
+                WHEN OTHER
+                   MOVE 'OBESIDADE GRAU III' TO WRK-CLASSE-IMC
+                   DISPLAY '----------------------------------'
+                   DISPLAY 'OBESIDADE GRAU III (MORBIDA)'
+                   DISPLAY 'PROCURAR ACOMPANHAMENTO MEDICO URGENTE'
+             END-EVALUATE.
       *>   ------------------------------------------------------------
       *>   MELHORAR ESSE MODULO, ESTÁ CALCULANDO OS DOIS PESOS MAS
       *>   SO RETORNA UM, TAÍ UM DESAFIO
       *>  -------------------------------------------------------------
        0300-PESO-IDEAL.
       *>  -------------------------------------------------------------
+            COMPUTE WRK-PESO-MIN   = (WRK-ALTURA ** 2) * 18,5.
             COMPUTE WRK-PESO-IDEAL = (WRK-ALTURA ** 2) * 25.
-            COMPUTE WRK-GANHA-PESO = WRK-PESO-IDEAL - WRK-PESO.
-            COMPUTE WRK-PERDE-PESO = WRK-PESO - WRK-PESO-IDEAL.
+            DISPLAY '----------------------------------'
+            DISPLAY 'FAIXA DE PESO IDEAL: ' WRK-PESO-MIN ' A '
+                    WRK-PESO-IDEAL ' KG'
             IF WRK-PESO > WRK-PESO-IDEAL
-                DISPLAY '----------------------------------'
-                DISPLAY 'PRECISA PERDER: ' WRK-PERDE-PESO ' KG (IMC 25)'
+                COMPUTE WRK-PERDE-PESO = WRK-PESO - WRK-PESO-IDEAL
+                MOVE ZEROS TO WRK-GANHA-PESO
+                DISPLAY 'PRECISA PERDER: ' WRK-PERDE-PESO
+                        ' KG PARA ENTRAR NA FAIXA'
             ELSE
-                DISPLAY '----------------------------------'
-                DISPLAY 'PRECISA GANHAR: ' WRK-GANHA-PESO ' KG (IMC 25)'
+                IF WRK-PESO < WRK-PESO-MIN
+                    COMPUTE WRK-GANHA-PESO = WRK-PESO-MIN - WRK-PESO
+                    MOVE ZEROS TO WRK-PERDE-PESO
+                    DISPLAY 'PRECISA GANHAR: ' WRK-GANHA-PESO
+                            ' KG PARA ENTRAR NA FAIXA'
+                ELSE
+                    MOVE ZEROS TO WRK-GANHA-PESO WRK-PERDE-PESO
+                    DISPLAY 'PESO DENTRO DA FAIXA IDEAL'
+                END-IF
+            END-IF.
+      *>  -------------------------------------------------------------
+      *>  0400-GRAVA-HISTORICO - REGISTRA A AVALIACAO DO ALUNO NO
+      *>  ARQUIVO DE HISTORICO (IMCHIST.TXT) PARA ACOMPANHAR A EVOLUCAO
+      *>  DO IMC DE UM CHECK-UP PARA O OUTRO.
+      *>  -------------------------------------------------------------
+       0400-GRAVA-HISTORICO.
+      *>  -------------------------------------------------------------
+            ACCEPT WRK-DATA-IMC FROM DATE YYYYMMDD.
+            MOVE SPACES TO IMC-HISTORICO-REG.
+            STRING 'ALUNO=' WRK-ALUNO-ID ' DATA=' WRK-DATA-IMC
+                   ' PESO=' WRK-PESO ' ALTURA=' WRK-ALTURA
+                   ' IMC=' WRK-IMC ' CLASSE=' WRK-CLASSE-IMC
+                   DELIMITED BY SIZE INTO IMC-HISTORICO-REG.
+            WRITE IMC-HISTORICO-REG.
+      *>  -------------------------------------------------------------
+      *>  9700-ABRE-HISTORICO - ABRE O ARQUIVO DE HISTORICO EM MODO
+      *>  EXTEND, CRIANDO-O NA PRIMEIRA EXECUCAO.
+      *>  -------------------------------------------------------------
+       9700-ABRE-HISTORICO.
+      *>  -------------------------------------------------------------
+            OPEN EXTEND IMC-HISTORICO.
+            IF HIST-STATUS = 35
+              OPEN OUTPUT IMC-HISTORICO
+              CLOSE IMC-HISTORICO
+              OPEN EXTEND IMC-HISTORICO
             END-IF.
       *>  -------------------------------------------------------------
+      *>  9800-MODO-BATCH - CALCULA O IMC DE UM LOTE DE ALUNOS LIDOS DE
+      *>  IMCTR.TXT (IM-ALUNO-ID, IM-PESO, IM-ALTURA), GRAVANDO O
+      *>  RESULTADO EM IMCSD.TXT E NO HISTORICO SEM NECESSITAR DE
+      *>  OPERADOR.
+      *>  -------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  -------------------------------------------------------------
+            OPEN INPUT IMC-TRANS.
+            OPEN OUTPUT IMC-SAIDA.
+            PERFORM 9700-ABRE-HISTORICO.
+            PERFORM 9810-LER-TRANSACAO.
+            PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+            CLOSE IMC-TRANS IMC-SAIDA.
+            CLOSE IMC-HISTORICO.
+      *>  -------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  -------------------------------------------------------------
+            READ IMC-TRANS
+              AT END MOVE 10 TO TRANS-STATUS
+            END-READ.
+      *>  -------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  -------------------------------------------------------------
+            MOVE IM-ALUNO-ID TO WRK-ALUNO-ID.
+            MOVE IM-PESO   TO WRK-PESO.
+            MOVE IM-ALTURA TO WRK-ALTURA.
+            COMPUTE WRK-IMC = WRK-PESO / WRK-ALTURA ** 2.
+            EVALUATE TRUE
+               WHEN WRK-IMC < 18,5
+                  MOVE 'MAGREZA' TO WRK-CLASSE-IMC
+               WHEN WRK-IMC >= 18,5 AND WRK-IMC < 25
+                  MOVE 'PESO NORMAL' TO WRK-CLASSE-IMC
+               WHEN WRK-IMC >= 25 AND WRK-IMC < 30
+                  MOVE 'SOBREPESO' TO WRK-CLASSE-IMC
+               WHEN WRK-IMC >= 30 AND WRK-IMC < 35
+                  MOVE 'OBESIDADE GRAU I' TO WRK-CLASSE-IMC
+               WHEN WRK-IMC >= 35 AND WRK-IMC < 40
+                  MOVE 'OBESIDADE GRAU II' TO WRK-CLASSE-IMC
+               WHEN OTHER
+                  MOVE 'OBESIDADE GRAU III' TO WRK-CLASSE-IMC
+            END-EVALUATE.
+            PERFORM 0300-PESO-IDEAL.
+            MOVE SPACES TO IMC-SAIDA-REG.
+            STRING 'PESO=' IM-PESO ' ALTURA=' IM-ALTURA
+                   ' IMC=' WRK-IMC ' CLASSE=' WRK-CLASSE-IMC
+                   ' PESO-MIN=' WRK-PESO-MIN
+                   ' PESO-IDEAL=' WRK-PESO-IDEAL
+                   ' GANHAR=' WRK-GANHA-PESO ' PERDER=' WRK-PERDE-PESO
+                   DELIMITED BY SIZE INTO IMC-SAIDA-REG.
+            WRITE IMC-SAIDA-REG.
+            PERFORM 0400-GRAVA-HISTORICO.
+            PERFORM 9810-LER-TRANSACAO.
+      *>  -------------------------------------------------------------
 
       *>   O QUE PODE MELHORAR:
       *>   1-
