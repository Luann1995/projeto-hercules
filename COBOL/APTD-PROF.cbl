@@ -10,12 +10,65 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APTD-TRANS ASSIGN TO 'C:\COBOL\APTDTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT APTD-SAIDA ASSIGN TO 'C:\COBOL\APTDSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT APTD-LOG ASSIGN TO 'C:\COBOL\APTDLOG.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD APTD-TRANS.
+       01 APTD-TRANS-REG.
+            05 AT-RESP-1       PIC 9(1).
+            05 AT-RESP-2       PIC 9(1).
+            05 AT-RESP-3       PIC 9(1).
+            05 AT-RESP-4       PIC 9(1).
+            05 AT-RESP-5       PIC 9(1).
+            05 AT-RESP-6       PIC 9(1).
+       FD APTD-SAIDA.
+       01 APTD-SAIDA-REG       PIC X(80).
+       FD APTD-LOG.
+       01 APTD-LOG-REG         PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
+       77 WRK-AREA-RESULT  PIC X(12)        VALUE SPACES.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 LOG-STATUS       PIC 9(2)         VALUE ZEROS.
+       77 WRK-DATA-LOG     PIC 9(08)        VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 WRK-RESP-1       PIC 9(1)         VALUE ZEROS.
+       77 WRK-RESP-2       PIC 9(1)         VALUE ZEROS.
+       77 WRK-RESP-3       PIC 9(1)         VALUE ZEROS.
+       77 WRK-RESP-4       PIC 9(1)         VALUE ZEROS.
+       77 WRK-RESP-5       PIC 9(1)         VALUE ZEROS.
+       77 WRK-RESP-6       PIC 9(1)         VALUE ZEROS.
+       77 WRK-MAX-PONTOS   PIC 9(03)        VALUE ZEROS.
+       01 WRK-PONTOS.
+           05 PT-AGILE         PIC 9(03)    VALUE ZEROS.
+           05 PT-MOBILE        PIC 9(03)    VALUE ZEROS.
+           05 PT-WEB           PIC 9(03)    VALUE ZEROS.
+           05 PT-MAINFRAME     PIC 9(03)    VALUE ZEROS.
+           05 PT-CLOUD         PIC 9(03)    VALUE ZEROS.
+           05 PT-DADOS         PIC 9(03)    VALUE ZEROS.
+           05 PT-CYBERSEC      PIC 9(03)    VALUE ZEROS.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             PERFORM 9700-ABRE-LOG.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+             END-IF.
+             CLOSE APTD-LOG.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -28,39 +81,187 @@
       *>  --------------------------------------------------------------
        0100-QUESTIONARIO.
       *>  --------------------------------------------------------------
-             DISPLAY 'GOSTA DE PROGRAMAR?'.
+             MOVE ZEROS TO WRK-PONTOS.
+             DISPLAY 'GOSTA DE PROGRAMAR?'
+             DISPLAY '1 - SIM'
+             DISPLAY '2 - NAO'
+             ACCEPT WRK-RESP-1.
+             DISPLAY 'PREFERE TRABALHAR COM DADOS E NUMEROS?'
+             DISPLAY '1 - SIM'
+             DISPLAY '2 - NAO'
+             ACCEPT WRK-RESP-2.
+             DISPLAY 'GOSTA DE INVESTIGAR PROBLEMAS DE SEGURANCA?'
+             DISPLAY '1 - SIM'
+             DISPLAY '2 - NAO'
+             ACCEPT WRK-RESP-3.
+             DISPLAY 'PREFERE QUAL AREA?'
+             DISPLAY '1 - BACKEND'
+             DISPLAY '2 - FRONTEND'
+             ACCEPT WRK-RESP-4.
+             DISPLAY 'JA USOU HTML E GOSTOU?'
              DISPLAY '1 - SIM'
              DISPLAY '2 - NAO'
-             ACCEPT SELEC-MENU.
-             IF SELEC-MENU = 2
-               DISPLAY 'MELHOR AREA PARA VOCE.: * AGILE *'
-               ELSE
-                 DISPLAY 'PREFERE QUAL AREA?'
-                 DISPLAY '1 - BACKEND'
-                 DISPLAY '2 - FRONTEND'
-                 ACCEPT SELEC-MENU
-                 IF SELEC-MENU = 2
-                   DISPLAY 'JA USOU HTML E GOSTOU?'
-                   DISPLAY '1 - SIM'
-                   DISPLAY '2 - NAO USO DROGAS'
-                   ACCEPT SELEC-MENU
-                   IF SELEC-MENU = 2
-                     DISPLAY 'MELHOR AREA PARA VOCE.: * MOBILE *'
-                   ELSE
-                     DISPLAY 'MELHOR AREA PARA VOCE.: * WEB *'
-                   END-IF
-                 ELSE
-                   DISPLAY 'QUAL A SUA FAIXA ETARIA?'
-                   DISPLAY '1 - TENHO MENOS DE 40 ANOS'
-                   DISPLAY '2 - TENHO MAIS DE 40 ANOS'
-                   ACCEPT SELEC-MENU
-                   IF SELEC-MENU = 2
-                     DISPLAY 'MELHOR AREA PARA VOCE.: * MAINFRAME *'
-                   ELSE
-                     DISPLAY 'MELHOR AREA PARA VOCE.: * CLOUD *'
-                   END-IF
-                 END-IF
+             ACCEPT WRK-RESP-5.
+             DISPLAY 'QUAL A SUA FAIXA ETARIA?'
+             DISPLAY '1 - TENHO MENOS DE 40 ANOS'
+             DISPLAY '2 - TENHO MAIS DE 40 ANOS'
+             ACCEPT WRK-RESP-6.
+             PERFORM 0110-PONTUA-RESPOSTAS.
+             PERFORM 0120-CALCULA-RESULTADO.
+             DISPLAY 'MELHOR AREA PARA VOCE.: * ' WRK-AREA-RESULT ' *'.
+             PERFORM 9710-GRAVA-LOG.
+      *>  --------------------------------------------------------------
+      *>  0110-PONTUA-RESPOSTAS - ATRIBUI PONTOS PONDERADOS A CADA AREA
+      *>  DE ACORDO COM AS RESPOSTAS DO QUESTIONARIO, EM VEZ DE SEGUIR
+      *>  UMA UNICA ARVORE DE DECISAO RIGIDA.
+      *>  --------------------------------------------------------------
+       0110-PONTUA-RESPOSTAS.
+      *>  --------------------------------------------------------------
+             IF WRK-RESP-1 = 1
+               ADD 3 TO PT-AGILE
+               ADD 2 TO PT-WEB
+               ADD 2 TO PT-MOBILE
+               ADD 2 TO PT-CLOUD
+               ADD 1 TO PT-DADOS
+               ADD 1 TO PT-CYBERSEC
+             ELSE
+               ADD 3 TO PT-MAINFRAME
+               ADD 1 TO PT-DADOS
+             END-IF.
+             IF WRK-RESP-2 = 1
+               ADD 3 TO PT-DADOS
+               ADD 1 TO PT-CLOUD
+             ELSE
+               ADD 1 TO PT-WEB
+               ADD 1 TO PT-MOBILE
+             END-IF.
+             IF WRK-RESP-3 = 1
+               ADD 3 TO PT-CYBERSEC
+               ADD 1 TO PT-CLOUD
+             ELSE
+               ADD 1 TO PT-WEB
+             END-IF.
+             IF WRK-RESP-4 = 1
+               ADD 2 TO PT-AGILE
+               ADD 2 TO PT-CLOUD
+               ADD 1 TO PT-MAINFRAME
+               ADD 1 TO PT-DADOS
+             ELSE
+               ADD 3 TO PT-WEB
+               ADD 2 TO PT-MOBILE
+             END-IF.
+             IF WRK-RESP-5 = 1
+               ADD 2 TO PT-WEB
+               ADD 2 TO PT-MOBILE
+             ELSE
+               ADD 1 TO PT-MAINFRAME
+               ADD 1 TO PT-CLOUD
+             END-IF.
+             IF WRK-RESP-6 = 1
+               ADD 2 TO PT-CLOUD
+               ADD 1 TO PT-MOBILE
+             ELSE
+               ADD 2 TO PT-MAINFRAME
+               ADD 1 TO PT-DADOS
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0120-CALCULA-RESULTADO - ESCOLHE A AREA DE MAIOR PONTUACAO.
+      *>  EM CASO DE EMPATE PREVALECE A ORDEM ABAIXO (AGILE, MOBILE,
+      *>  WEB, MAINFRAME, CLOUD, DADOS, CYBERSEC).
+      *>  --------------------------------------------------------------
+       0120-CALCULA-RESULTADO.
+      *>  --------------------------------------------------------------
+             MOVE PT-AGILE TO WRK-MAX-PONTOS.
+             MOVE 'AGILE' TO WRK-AREA-RESULT.
+             IF PT-MOBILE > WRK-MAX-PONTOS
+               MOVE PT-MOBILE TO WRK-MAX-PONTOS
+               MOVE 'MOBILE' TO WRK-AREA-RESULT
              END-IF.
+             IF PT-WEB > WRK-MAX-PONTOS
+               MOVE PT-WEB TO WRK-MAX-PONTOS
+               MOVE 'WEB' TO WRK-AREA-RESULT
+             END-IF.
+             IF PT-MAINFRAME > WRK-MAX-PONTOS
+               MOVE PT-MAINFRAME TO WRK-MAX-PONTOS
+               MOVE 'MAINFRAME' TO WRK-AREA-RESULT
+             END-IF.
+             IF PT-CLOUD > WRK-MAX-PONTOS
+               MOVE PT-CLOUD TO WRK-MAX-PONTOS
+               MOVE 'CLOUD' TO WRK-AREA-RESULT
+             END-IF.
+             IF PT-DADOS > WRK-MAX-PONTOS
+               MOVE PT-DADOS TO WRK-MAX-PONTOS
+               MOVE 'DADOS' TO WRK-AREA-RESULT
+             END-IF.
+             IF PT-CYBERSEC > WRK-MAX-PONTOS
+               MOVE PT-CYBERSEC TO WRK-MAX-PONTOS
+               MOVE 'CYBERSEC' TO WRK-AREA-RESULT
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9700-ABRE-LOG - ABRE O LOG DE CANDIDATOS (APTDLOG.TXT) EM MODO
+      *>  EXTEND, CRIANDO-O NA PRIMEIRA EXECUCAO, PARA O RH PODER APURAR
+      *>  QUANTOS CANDIDATOS CAIRAM EM CADA AREA NO FECHAMENTO MENSAL.
+      *>  --------------------------------------------------------------
+       9700-ABRE-LOG.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND APTD-LOG.
+             IF LOG-STATUS = 35
+               OPEN OUTPUT APTD-LOG
+               CLOSE APTD-LOG
+               OPEN EXTEND APTD-LOG
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9710-GRAVA-LOG - REGISTRA DATA, RESPOSTAS E AREA RECOMENDADA
+      *>  DE UM CANDIDATO NO LOG.
+      *>  --------------------------------------------------------------
+       9710-GRAVA-LOG.
+      *>  --------------------------------------------------------------
+             ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.
+             MOVE SPACES TO APTD-LOG-REG.
+             STRING 'DATA=' WRK-DATA-LOG
+                    ' RESPOSTAS=' WRK-RESP-1 WRK-RESP-2 WRK-RESP-3
+                    WRK-RESP-4 WRK-RESP-5 WRK-RESP-6
+                    ' AREA=' WRK-AREA-RESULT
+                    DELIMITED BY SIZE INTO APTD-LOG-REG.
+             WRITE APTD-LOG-REG.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - REPETE O QUESTIONARIO DE 0100-QUESTIONARIO
+      *>  PARA CADA CANDIDATO DO ARQUIVO APTDTR.TXT (AT-RESP-1/2/3), SEM
+      *>  OPERADOR, GRAVANDO A AREA RECOMENDADA EM APTDSD.TXT.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT APTD-TRANS.
+             OPEN OUTPUT APTD-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE APTD-TRANS APTD-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ APTD-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE AT-RESP-1 TO WRK-RESP-1.
+             MOVE AT-RESP-2 TO WRK-RESP-2.
+             MOVE AT-RESP-3 TO WRK-RESP-3.
+             MOVE AT-RESP-4 TO WRK-RESP-4.
+             MOVE AT-RESP-5 TO WRK-RESP-5.
+             MOVE AT-RESP-6 TO WRK-RESP-6.
+             MOVE ZEROS TO WRK-PONTOS.
+             PERFORM 0110-PONTUA-RESPOSTAS.
+             PERFORM 0120-CALCULA-RESULTADO.
+             MOVE SPACES TO APTD-SAIDA-REG.
+             STRING 'RESPOSTAS=' AT-RESP-1 AT-RESP-2 AT-RESP-3
+                    AT-RESP-4 AT-RESP-5 AT-RESP-6
+                    ' AREA=' WRK-AREA-RESULT
+                    DELIMITED BY SIZE INTO APTD-SAIDA-REG.
+             WRITE APTD-SAIDA-REG.
+             PERFORM 9710-GRAVA-LOG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  O QUE PODE MELHORAR?
       *> 1 - INSIRA VALIDAÇÃO DE DADOS NAS ENTRADAS
