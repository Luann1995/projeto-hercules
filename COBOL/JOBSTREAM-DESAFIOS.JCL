@@ -0,0 +1,70 @@
+//JOBDESAF JOB (DESAFIOS),'EXECUCAO EM LOTE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* JOBSTREAM-DESAFIOS.JCL
+//* OBJETIVO = ENCADEAR A EXECUCAO EM MODO BATCH DE TODOS OS
+//*            PROGRAMAS DESAFIO01 A DESAFIO12, CADA UM LENDO
+//*            SEU ARQUIVO DE TRANSACOES E GRAVANDO SEU ARQUIVO
+//*            DE SAIDA, SEM INTERVENCAO DE OPERADOR.
+//* AUTOR: LUANN
+//*--------------------------------------------------------------
+//* PASSO 01 - DESAFIO01 - CONVERSOR-MOEDAS.CBL
+//PASSO01  EXEC PGM=DESAFIO01,PARM='BATCH'
+//MOEDASTR DD DSN=C.COBOL.MOEDASTR,DISP=SHR
+//MOEDASSD DD DSN=C.COBOL.MOEDASSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 02 - DESAFIO02 - CALC_FORMAS.CBL
+//PASSO02  EXEC PGM=DESAFIO02,PARM='BATCH'
+//FORMASTR DD DSN=C.COBOL.FORMASTR,DISP=SHR
+//FORMASSD DD DSN=C.COBOL.FORMASSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 03 - DESAFIO03 - INDICA-CARTAO.CBL
+//PASSO03  EXEC PGM=DESAFIO03,PARM='BATCH'
+//CARTAOTR DD DSN=C.COBOL.CARTAOTR,DISP=SHR
+//CARTAOSD DD DSN=C.COBOL.CARTAOSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 04 - DESAFIO04 - APTD-PROF.CBL
+//PASSO04  EXEC PGM=DESAFIO04,PARM='BATCH'
+//APTDTR   DD DSN=C.COBOL.APTDTR,DISP=SHR
+//APTDSD   DD DSN=C.COBOL.APTDSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 05 - DESAFIO05 - CALC-APOSENTA.CBL
+//PASSO05  EXEC PGM=DESAFIO05,PARM='BATCH'
+//APOSTR   DD DSN=C.COBOL.APOSTR,DISP=SHR
+//APOSSD   DD DSN=C.COBOL.APOSSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 06 - DESAFIO06 - CALC-INVEST.CBL
+//PASSO06  EXEC PGM=DESAFIO06,PARM='BATCH'
+//INVESTR  DD DSN=C.COBOL.INVESTR,DISP=SHR
+//INVESSD  DD DSN=C.COBOL.INVESSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 07 - DESAFIO07 - RANK-FUNC.CBL
+//PASSO07  EXEC PGM=DESAFIO07,PARM='BATCH'
+//RANKTR   DD DSN=C.COBOL.RANKTR,DISP=SHR
+//RANKSD   DD DSN=C.COBOL.RANKSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 08 - DESAFIO08 - PREMIO-SEG.CBL
+//PASSO08  EXEC PGM=DESAFIO08,PARM='BATCH'
+//SEGUROTR DD DSN=C.COBOL.SEGUROTR,DISP=SHR
+//SEGUROSD DD DSN=C.COBOL.SEGUROSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 09 - DESAFIO09 - IMC.CBL
+//PASSO09  EXEC PGM=DESAFIO09,PARM='BATCH'
+//IMCTR    DD DSN=C.COBOL.IMCTR,DISP=SHR
+//IMCSD    DD DSN=C.COBOL.IMCSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 10 - DESAFIO10 - INDICA_INVEST.CBL
+//PASSO10  EXEC PGM=DESAFIO10,PARM='BATCH'
+//INDINVTR DD DSN=C.COBOL.INDINVTR,DISP=SHR
+//INDINVSD DD DSN=C.COBOL.INDINVSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 11 - DESAFIO11 - CRUD-PECAS.CBL
+//PASSO11  EXEC PGM=DESAFIO11,PARM='BATCH'
+//ESTOQUE  DD DSN=C.COBOL.ESTOQUE,DISP=SHR
+//PECASTR  DD DSN=C.COBOL.PECASTR,DISP=SHR
+//PECASSD  DD DSN=C.COBOL.PECASSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
+//* PASSO 12 - DESAFIO12 - SIMU-EMPRES.CBL
+//PASSO12  EXEC PGM=DESAFIO12,PARM='BATCH'
+//EMPRESTR DD DSN=C.COBOL.EMPRESTR,DISP=SHR
+//EMPRESSD DD DSN=C.COBOL.EMPRESSD,DISP=(NEW,CATLG)
+//*--------------------------------------------------------------
