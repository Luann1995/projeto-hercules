@@ -0,0 +1,12 @@
+      *>  --------------------------------------------------------------
+      *>  SCORE-PARAMS.CBL
+      *>  OBJETIVO = LAYOUT DA TABELA DE PESOS DE PONTUACAO,
+      *>  COMPARTILHADA PELOS PROGRAMAS QUE PONTUAM RESPOSTA DE
+      *>  QUESTIONARIO EM FAIXAS 1 A 5 (INDICA-CARTAO E SIMU-EMPRES),
+      *>  PARA QUE O NEGOCIO POSSA AJUSTAR O PESO DE CADA FAIXA SEM
+      *>  ALTERAR O FONTE DE NENHUM DOS DOIS PROGRAMAS.
+      *>  AUTOR: LUANN
+      *>  --------------------------------------------------------------
+       01 SCORE-PARAMS-REG.
+            05 SP-OPCAO           PIC 9(01).
+            05 SP-PONTOS          PIC 9(03).
