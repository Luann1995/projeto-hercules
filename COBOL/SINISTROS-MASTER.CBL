@@ -0,0 +1,11 @@
+      *>  --------------------------------------------------------------
+      *>  SINISTROS-MASTER.CBL
+      *>  OBJETIVO = HISTORICO DE SINISTROS (ACIDENTES/ACIONAMENTOS DE
+      *>  SEGURO) POR CLIENTE, USADO PELO PREMIO-SEG PARA PONTUAR O
+      *>  HISTORICO DE DIRECAO COM DADOS REAIS EM VEZ DE SO A PALAVRA
+      *>  DO CLIENTE.
+      *>  AUTOR: LUANN
+      *>  --------------------------------------------------------------
+       01 SINISTROS-MASTER-REG.
+            05 SIN-CLI-ID          PIC 9(05).
+            05 SIN-QTD-SINISTROS   PIC 9(02).
