@@ -0,0 +1,7 @@
+      *>  --------------------------------------------------------------
+      *>  BOOK-APOSENTA.CBL
+      *>  OBJETIVO = LIMITES LEGAIS DO BENEFICIO DE APOSENTADORIA
+      *>  AUTOR: LUANN
+      *>  --------------------------------------------------------------
+       77 SAL-MINIMO       PIC 9(4)V99      VALUE 1412,00.
+       77 TETO-INSS        PIC 9(4)V99      VALUE 7786,02.
