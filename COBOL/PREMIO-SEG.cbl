@@ -11,7 +11,55 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEGURO-TRANS ASSIGN TO 'C:\COBOL\SEGUROTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT SEGURO-SAIDA ASSIGN TO 'C:\COBOL\SEGUROSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT CLIENTE-MASTER ASSIGN TO 'C:\COBOL\CLIENTE.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTE-STATUS
+             RECORD KEY IS CLI-ID.
+           SELECT SINISTROS-MASTER ASSIGN TO 'C:\COBOL\SINISTROS.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS SINISTROS-STATUS
+             RECORD KEY IS SIN-CLI-ID.
+           SELECT APOLICE-CTRL ASSIGN TO 'C:\COBOL\APOLCTRL.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CTRL-STATUS
+             RECORD KEY IS CTRL-CHAVE.
+           SELECT APOLICES ASSIGN TO 'C:\COBOL\APOLICES.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS APOLICES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+       COPY 'CLIENTE-MASTER.CBL'.
+       FD SINISTROS-MASTER.
+       COPY 'SINISTROS-MASTER.CBL'.
+       FD APOLICE-CTRL.
+       01 APOLICE-CTRL-REG.
+            05 CTRL-CHAVE         PIC 9(01).
+            05 CTRL-ULTIMO-NUM    PIC 9(08).
+       FD APOLICES.
+       01 APOLICES-REG            PIC X(80).
+       FD SEGURO-TRANS.
+       01 SEGURO-TRANS-REG.
+            05 SG-RESP-1       PIC 9(1).
+            05 SG-RESP-2       PIC 9(1).
+            05 SG-RESP-3       PIC 9(1).
+            05 SG-RESP-4       PIC 9(1).
+            05 SG-RESP-5       PIC 9(1).
+            05 SG-VL-VEICULO   PIC 9(6)V99.
+       FD SEGURO-SAIDA.
+       01 SEGURO-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONTADOR         PIC 9(2)         VALUE ZEROS.
@@ -20,9 +68,40 @@
        77 MEDIA            PIC 9(2)V9       VALUE ZEROS.
        77 VALOR-VEICULO    PIC 9(6)V99      VALUE ZEROS.
        77 PREMIO           PIC 9(4)V99      VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 CLIENTE-STATUS   PIC 9(02)        VALUE ZEROS.
+       77 CLIENTE-ABERTO   PIC X(01)        VALUE 'N'.
+       77 WRK-CLI-ID       PIC 9(05)        VALUE ZEROS.
+       77 CLIENTE-ACHADO   PIC X(01)        VALUE 'N'.
+       77 VL-VEICULO-MIN   PIC 9(6)V99      VALUE 035000,00.
+       77 VL-VEICULO-MAX   PIC 9(6)V99      VALUE 150000,00.
+       77 SINISTROS-STATUS PIC 9(02)        VALUE ZEROS.
+       77 SINISTROS-ABERTO PIC X(01)        VALUE 'N'.
+       77 SINISTROS-ACHADO PIC X(01)        VALUE 'N'.
+       77 CTRL-STATUS      PIC 9(02)        VALUE ZEROS.
+       77 APOLICES-STATUS  PIC 9(02)        VALUE ZEROS.
+       77 WRK-NUM-APOLICE  PIC 9(08)        VALUE ZEROS.
+       77 WRK-DATA-APOLICE PIC 9(08)        VALUE ZEROS.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 9700-ABRE-APOLICES
+               PERFORM 9710-ABRE-CTRL-APOLICE
+               PERFORM 0001-ROTINA-PRINCIPAL
+               IF CLIENTE-ABERTO = 'S'
+                 CLOSE CLIENTE-MASTER
+               END-IF
+               IF SINISTROS-ABERTO = 'S'
+                 CLOSE SINISTROS-MASTER
+               END-IF
+               CLOSE APOLICES
+               CLOSE APOLICE-CTRL
+             END-IF.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -31,27 +110,72 @@
              DISPLAY '---------------------------------------'.
              DISPLAY 'CALCULADORA DE PREMIO DE SEGURO AUTOMOTIVO'
              DISPLAY '---------------------------------------'.
+             PERFORM 0050-CONSULTA-CLIENTE.
              PERFORM 0100-IDADE.
              PERFORM 0200-GENERO.
              PERFORM 0300-ESTADO-CIVIL.
              PERFORM 0400-HISTORICO.
              PERFORM 0500-TIPO-VEICULO.
              PERFORM 0600-CALCULA-PREMIO.
+             PERFORM 0060-ATUALIZA-CLIENTE.
+             PERFORM 0070-GRAVA-APOLICE.
              display 'repetir' ACCEPT selec-menu.
              if selec-menu = 1
                  move 0 to contador
                  PERFORM 0001-ROTINA-PRINCIPAL
              end-if.
 
+      *>  --------------------------------------------------------------
+       0050-CONSULTA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF CLIENTE-ABERTO = 'N'
+               OPEN I-O CLIENTE-MASTER
+               IF CLIENTE-STATUS = 35
+                 OPEN OUTPUT CLIENTE-MASTER
+                 CLOSE CLIENTE-MASTER
+                 OPEN I-O CLIENTE-MASTER
+               END-IF
+               MOVE 'S' TO CLIENTE-ABERTO
+             END-IF.
+             MOVE 'N' TO CLIENTE-ACHADO.
+             DISPLAY 'DIGITE O CODIGO DO CLIENTE (0 = CLIENTE NOVO)..: '.
+             ACCEPT WRK-CLI-ID.
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                 INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO - SERA CRIADO AGORA'
+                 NOT INVALID KEY
+                   MOVE 'S' TO CLIENTE-ACHADO
+                   DISPLAY 'CLIENTE JA CADASTRADO - DADOS REUTILIZADOS'
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+       0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID NOT = 0 AND CLIENTE-ACHADO = 'N'
+               MOVE WRK-CLI-ID TO CLI-ID
+               MOVE SPACES TO CLI-NOME
+               MOVE ZEROS TO CLI-IDADE
+               MOVE ZEROS TO CLI-RENDA
+               MOVE VALOR-VEICULO TO CLI-BENS
+               ACCEPT CLI-DT-CADASTRO FROM DATE YYYYMMDD
+               WRITE CLIENTE-MASTER-REG
+             END-IF.
       *>  --------------------------------------------------------------
        0100-IDADE.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
-             DISPLAY 'SELECIONE A IDADE DO CLIENTE'.
-             DISPLAY '1 - ENTRE 18 E 29 ANOS'.
-             DISPLAY '2 - ENTRE 30 E 59 ANOS'.
-             DISPLAY '3 - MAIS DE 60 ANOS'.
-             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             IF CLIENTE-ACHADO = 'S' AND CLI-IDADE NOT = 0
+               PERFORM 0090-DERIVA-FAIXA-IDADE
+             ELSE
+               DISPLAY 'SELECIONE A IDADE DO CLIENTE'
+               DISPLAY '1 - ENTRE 18 E 29 ANOS'
+               DISPLAY '2 - ENTRE 30 E 59 ANOS'
+               DISPLAY '3 - MAIS DE 60 ANOS'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               ACCEPT SELEC-MENU
+             END-IF.
              EVALUATE SELEC-MENU
                WHEN 1
                  ADD 2 TO CONTADOR
@@ -63,6 +187,17 @@
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0100-IDADE
                END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0090-DERIVA-FAIXA-IDADE.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-IDADE < 30
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-IDADE < 60
+                 MOVE 2 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 3 TO SELEC-MENU
+             END-EVALUATE.
       *>  --------------------------------------------------------------
        0200-GENERO.
       *>  --------------------------------------------------------------
@@ -104,10 +239,16 @@
        0400-HISTORICO.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
-             DISPLAY 'SELECIONE O HISTORICO DE DIRECAO DO CLIENTE'.
-             DISPLAY '1 - BOM (POUCAS MULTAS)'.
-             DISPLAY '2 - RUIM (MUITAS MULTAS)'.
-             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             PERFORM 0045-CONSULTA-SINISTROS.
+             IF SINISTROS-ACHADO = 'S'
+               PERFORM 0095-DERIVA-HISTORICO-SINISTROS
+             ELSE
+               DISPLAY 'SELECIONE O HISTORICO DE DIRECAO DO CLIENTE'
+               DISPLAY '1 - BOM (POUCAS MULTAS)'
+               DISPLAY '2 - RUIM (MUITAS MULTAS)'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               ACCEPT SELEC-MENU
+             END-IF.
              EVALUATE SELEC-MENU
                WHEN 1
                  ADD 1 TO CONTADOR
@@ -117,6 +258,46 @@
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0400-HISTORICO
                END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0045-CONSULTA-SINISTROS - BUSCA O HISTORICO DE SINISTROS DO
+      *>  CLIENTE PELO CODIGO JA INFORMADO EM 0050-CONSULTA-CLIENTE. SE
+      *>  NAO HOUVER CLIENTE OU NAO HOUVER REGISTRO DE SINISTROS, CAI NA
+      *>  PERGUNTA MANUAL DE 0400-HISTORICO.
+      *>  --------------------------------------------------------------
+       0045-CONSULTA-SINISTROS.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID = 0
+               MOVE 'N' TO SINISTROS-ACHADO
+             ELSE
+               IF SINISTROS-ABERTO = 'N'
+                 OPEN I-O SINISTROS-MASTER
+                 IF SINISTROS-STATUS = 35
+                   OPEN OUTPUT SINISTROS-MASTER
+                   CLOSE SINISTROS-MASTER
+                   OPEN I-O SINISTROS-MASTER
+                 END-IF
+                 MOVE 'S' TO SINISTROS-ABERTO
+               END-IF
+               MOVE WRK-CLI-ID TO SIN-CLI-ID
+               READ SINISTROS-MASTER
+                 INVALID KEY
+                   MOVE 'N' TO SINISTROS-ACHADO
+                 NOT INVALID KEY
+                   MOVE 'S' TO SINISTROS-ACHADO
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0095-DERIVA-HISTORICO-SINISTROS - CONVERTE A QUANTIDADE DE
+      *>  SINISTROS DO CLIENTE NA MESMA ESCALA 1-BOM/2-RUIM USADA PELA
+      *>  PERGUNTA MANUAL.
+      *>  --------------------------------------------------------------
+       0095-DERIVA-HISTORICO-SINISTROS.
+      *>  --------------------------------------------------------------
+             IF SIN-QTD-SINISTROS = 0
+               MOVE 1 TO SELEC-MENU
+             ELSE
+               MOVE 2 TO SELEC-MENU
+             END-IF.
        *>  --------------------------------------------------------------
        0500-TIPO-VEICULO.
       *>  --------------------------------------------------------------
@@ -139,6 +320,18 @@
       *>  --------------------------------------------------------------
              DISPLAY 'DIGITE O VALOR DO VEICULO DO CLIENTE...:R$ '.
              ACCEPT VALOR-VEICULO.
+             IF VALOR-VEICULO < VL-VEICULO-MIN
+                OR VALOR-VEICULO > VL-VEICULO-MAX
+               DISPLAY '*** O BANCO NAO FAZ SEGURO PARA VEICULOS FORA'
+               DISPLAY '*** DA FAIXA DE R$ ' VL-VEICULO-MIN ' A R$ '
+                       VL-VEICULO-MAX
+               PERFORM 0600-CALCULA-PREMIO
+             ELSE
+               PERFORM 0610-CALCULA-PREMIO-VALOR
+             END-IF.
+      *>  --------------------------------------------------------------
+       0610-CALCULA-PREMIO-VALOR.
+      *>  --------------------------------------------------------------
              COMPUTE MEDIA = CONTADOR / CONT-PARAM.
              EVALUATE MEDIA
                WHEN 1
@@ -157,6 +350,128 @@
                  DISPLAY 'VALOR MENSAL DO SEGURO...:R$ ' PREMIO
                  DISPLAY '-----------------------------------'
               END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0070-GRAVA-APOLICE.
+      *>  --------------------------------------------------------------
+             PERFORM 9720-PROX-NUM-APOLICE.
+             ACCEPT WRK-DATA-APOLICE FROM DATE YYYYMMDD.
+             MOVE SPACES TO APOLICES-REG.
+             STRING 'APOLICE=' WRK-NUM-APOLICE
+                    ' CLIENTE=' WRK-CLI-ID
+                    ' DATA=' WRK-DATA-APOLICE
+                    ' VEICULO=' VALOR-VEICULO
+                    ' PONTOS=' CONTADOR
+                    ' PREMIO=' PREMIO
+                    DELIMITED BY SIZE INTO APOLICES-REG
+             END-STRING.
+             WRITE APOLICES-REG.
+             DISPLAY '-----------------------------------'.
+             DISPLAY 'APOLICE GERADA COM SUCESSO - NUMERO: '
+                     WRK-NUM-APOLICE.
+             DISPLAY '-----------------------------------'.
+      *>  --------------------------------------------------------------
+       9700-ABRE-APOLICES.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND APOLICES.
+             IF APOLICES-STATUS = 35
+               OPEN OUTPUT APOLICES
+               CLOSE APOLICES
+               OPEN EXTEND APOLICES
+             END-IF.
+      *>  --------------------------------------------------------------
+       9710-ABRE-CTRL-APOLICE.
+      *>  --------------------------------------------------------------
+             OPEN I-O APOLICE-CTRL.
+             IF CTRL-STATUS = 35
+               OPEN OUTPUT APOLICE-CTRL
+               CLOSE APOLICE-CTRL
+               OPEN I-O APOLICE-CTRL
+             END-IF.
+      *>  --------------------------------------------------------------
+       9720-PROX-NUM-APOLICE.
+      *>  --------------------------------------------------------------
+             MOVE 1 TO CTRL-CHAVE.
+             READ APOLICE-CTRL
+               INVALID KEY
+                 MOVE 1 TO CTRL-ULTIMO-NUM
+                 WRITE APOLICE-CTRL-REG
+               NOT INVALID KEY
+                 ADD 1 TO CTRL-ULTIMO-NUM
+                 REWRITE APOLICE-CTRL-REG
+             END-READ.
+             MOVE CTRL-ULTIMO-NUM TO WRK-NUM-APOLICE.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - COTA UM LOTE DE CLIENTES LIDOS DE
+      *>  SEGUROTR.TXT (SG-RESP-1 A SG-RESP-5, SG-VL-VEICULO), GRAVANDO
+      *>  O PREMIO EM SEGUROSD.TXT SEM NECESSITAR DE OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT SEGURO-TRANS.
+             OPEN OUTPUT SEGURO-SAIDA.
+             PERFORM 9700-ABRE-APOLICES.
+             PERFORM 9710-ABRE-CTRL-APOLICE.
+             MOVE ZEROS TO WRK-CLI-ID.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE SEGURO-TRANS SEGURO-SAIDA.
+             CLOSE APOLICES.
+             CLOSE APOLICE-CTRL.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ SEGURO-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO CONTADOR.
+             EVALUATE SG-RESP-1
+               WHEN 1 ADD 2 TO CONTADOR
+               WHEN OTHER ADD 1 TO CONTADOR
+             END-EVALUATE.
+             EVALUATE SG-RESP-2
+               WHEN 1 ADD 2 TO CONTADOR
+               WHEN OTHER ADD 1 TO CONTADOR
+             END-EVALUATE.
+             EVALUATE SG-RESP-3
+               WHEN 1 ADD 1 TO CONTADOR
+               WHEN OTHER ADD 2 TO CONTADOR
+             END-EVALUATE.
+             EVALUATE SG-RESP-4
+               WHEN 1 ADD 1 TO CONTADOR
+               WHEN OTHER ADD 2 TO CONTADOR
+             END-EVALUATE.
+             EVALUATE SG-RESP-5
+               WHEN 1 ADD 1 TO CONTADOR
+               WHEN OTHER ADD 2 TO CONTADOR
+             END-EVALUATE.
+             MOVE SG-VL-VEICULO TO VALOR-VEICULO.
+             MOVE SPACES TO SEGURO-SAIDA-REG.
+             IF VALOR-VEICULO < VL-VEICULO-MIN
+                OR VALOR-VEICULO > VL-VEICULO-MAX
+               MOVE ZEROS TO PREMIO
+               STRING 'VEICULO=' SG-VL-VEICULO
+                      ' REJEITADO=FORA DA FAIXA ASSEGURAVEL'
+                      DELIMITED BY SIZE INTO SEGURO-SAIDA-REG
+             ELSE
+               COMPUTE MEDIA = CONTADOR / CONT-PARAM
+               EVALUATE MEDIA
+                 WHEN 1
+                   COMPUTE PREMIO = VALOR-VEICULO * 0,01
+                 WHEN > 1 AND < 2
+                   COMPUTE PREMIO = VALOR-VEICULO * 0,03
+                 WHEN OTHER
+                   COMPUTE PREMIO = VALOR-VEICULO * 0,05
+               END-EVALUATE
+               STRING 'VEICULO=' SG-VL-VEICULO ' PONTOS=' CONTADOR
+                      ' PREMIO=' PREMIO
+                      DELIMITED BY SIZE INTO SEGURO-SAIDA-REG
+               PERFORM 0070-GRAVA-APOLICE
+             END-IF.
+             WRITE SEGURO-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  O QUE PODE MELHORAR?
       *>  1- O CÓDIGO POSSUI MUITA REDUNDANCIA NA PARTE EVALUATE SELEC
