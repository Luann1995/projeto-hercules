@@ -11,19 +11,47 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORMAS-TRANS ASSIGN TO 'C:\COBOL\FORMASTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT FORMAS-SAIDA ASSIGN TO 'C:\COBOL\FORMASSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD FORMAS-TRANS.
+       01 FORMAS-TRANS-REG.
+            05 FT-FORMA        PIC 9(1).
+            05 FT-RAIO         PIC 9(04)V99.
+            05 FT-ALTURA       PIC 9(04)V99.
+       FD FORMAS-SAIDA.
+       01 FORMAS-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 WRK-AREA         PIC 9(04)V99     VALUE ZEROS.
        77 WRK-VOLUME       PIC 9(04)V99     VALUE ZEROS.
        77 WRK-RAIO         PIC 9(04)V99     VALUE ZEROS.
+       77 WRK-ALTURA       PIC 9(04)V99     VALUE ZEROS.
+       77 WRK-GERATRIZ     PIC 9(04)V99     VALUE ZEROS.
        77 WRK-PI           PIC 9(04)V9999   VALUE 3,1415.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 REPETIR          PIC X(1)         VALUE SPACES.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 WRK-OVERFLOW     PIC X(01)        VALUE 'N'.
+           88 HOUVE-OVERFLOW               VALUE 'S'.
+           88 SEM-OVERFLOW                 VALUE 'N'.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-            PERFORM 0001-ROTINA-PRINCIPAL.
-
-
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+             END-IF.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -34,7 +62,11 @@
              DISPLAY '------------------------------------'.
              DISPLAY '1 - AREA E VOLUME DA ESFERA'.
              DISPLAY '2 - AREA E VOLUME DO CUBO'.
+             DISPLAY '3 - AREA E VOLUME DO CILINDRO'.
+             DISPLAY '4 - AREA E VOLUME DO CONE'.
+             DISPLAY '5 - AREA E VOLUME DA PIRAMIDE'.
              DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             SET SEM-OVERFLOW TO TRUE.
              EVALUATE SELEC-MENU
                WHEN 1
                  DISPLAY 'DIGITE O RAIO DA ESFERA EM CM..... : '
@@ -46,21 +78,52 @@
                  ACCEPT WRK-RAIO
                  PERFORM 0300-CALC-AREA-CUBO
                  PERFORM 0400-CALC-VOLUME-CUBO
+               WHEN 3
+                 DISPLAY 'DIGITE O RAIO DO CILINDRO EM CM... : '
+                 ACCEPT WRK-RAIO
+                 DISPLAY 'DIGITE A ALTURA DO CILINDRO EM CM. : '
+                 ACCEPT WRK-ALTURA
+                 PERFORM 0500-CALC-AREA-CILINDRO
+                 PERFORM 0600-CALC-VOLUME-CILINDRO
+               WHEN 4
+                 DISPLAY 'DIGITE O RAIO DO CONE EM CM....... : '
+                 ACCEPT WRK-RAIO
+                 DISPLAY 'DIGITE A ALTURA DO CONE EM CM..... : '
+                 ACCEPT WRK-ALTURA
+                 PERFORM 0700-CALC-AREA-CONE
+                 PERFORM 0800-CALC-VOLUME-CONE
+               WHEN 5
+                 DISPLAY 'DIGITE O LADO DA BASE DA PIRAMIDE. : '
+                 ACCEPT WRK-RAIO
+                 DISPLAY 'DIGITE A ALTURA DA PIRAMIDE EM CM. : '
+                 ACCEPT WRK-ALTURA
+                 PERFORM 0900-CALC-AREA-PIRAMIDE
+                 PERFORM 1000-CALC-VOLUME-PIRAMIDE
                WHEN OTHER
                  DISPLAY '* OPCAO INVALIDA *'
                  PERFORM 0001-ROTINA-PRINCIPAL
              END-EVALUATE.
-             DISPLAY '------------------------------------'.
-             DISPLAY 'DESEJA REPETIR (S/N)?'
-             ACCEPT REPETIR
-             IF REPETIR = 'S'
+             IF HOUVE-OVERFLOW
+               DISPLAY '* RESULTADO EXCEDE O LIMITE DO CAMPO *'
+               DISPLAY '* DIGITE DIMENSOES MENORES *'
                PERFORM 0001-ROTINA-PRINCIPAL
+             ELSE
+               DISPLAY '------------------------------------'
+               DISPLAY 'DESEJA REPETIR (S/N)?'
+               ACCEPT REPETIR
+               IF REPETIR = 'S'
+                 PERFORM 0001-ROTINA-PRINCIPAL
+               END-IF
              END-IF.
       *>  --------------------------------------------------------------
        0100-CALC-AREA-ESFERA.
       *>  --------------------------------------------------------------
       *>   FORMULA PARA CALCULAR A AREA
-             COMPUTE WRK-AREA = 4 * WRK-PI * (WRK-RAIO * WRK-RAIO).
+             COMPUTE WRK-AREA = 4 * WRK-PI * (WRK-RAIO * WRK-RAIO)
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-AREA
+             END-COMPUTE.
              DISPLAY '-------------------------------'
              DISPLAY 'AREA DA ESFERA...: ' WRK-AREA ' CM QUADRADOS'.
       *>  --------------------------------------------------------------
@@ -69,23 +132,171 @@
       *>   FORMULA PARA CALCULAR O VOLUME
       *>   TENTAR ADICIONAR UM OPERADOR DE POTENCIA
              COMPUTE WRK-VOLUME = (4/3) * WRK-PI * WRK-RAIO * WRK-RAIO
-                                   * WRK-RAIO.
+                                   * WRK-RAIO
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-VOLUME
+             END-COMPUTE.
              DISPLAY '-------------------------------'
              DISPLAY 'VOLUME DA ESFERA...: ' WRK-VOLUME ' CM CUBICOS'.
       *>  --------------------------------------------------------------
        0300-CALC-AREA-CUBO.
       *>  --------------------------------------------------------------
              *>   FORMULA PARA CALCULAR A AREA
-             COMPUTE WRK-AREA = 6 * (WRK-RAIO * WRK-RAIO).
+             COMPUTE WRK-AREA = 6 * (WRK-RAIO * WRK-RAIO)
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-AREA
+             END-COMPUTE.
              DISPLAY '-------------------------------'
              DISPLAY 'AREA DO CUBO...: ' WRK-AREA ' CM QUADRADOS'.
       *>  --------------------------------------------------------------
        0400-CALC-VOLUME-CUBO.
       *>  --------------------------------------------------------------
              *>   FORMULA PARA CALCULAR O VOLUME
-             COMPUTE WRK-VOLUME = WRK-RAIO * WRK-RAIO * WRK-RAIO.
+             COMPUTE WRK-VOLUME = WRK-RAIO * WRK-RAIO * WRK-RAIO
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-VOLUME
+             END-COMPUTE.
              DISPLAY '------------------------------   -'
              DISPLAY 'VOLUME DO CUBO...: ' WRK-VOLUME ' CM CUBICOS'.
+      *>  --------------------------------------------------------------
+       0500-CALC-AREA-CILINDRO.
+      *>  --------------------------------------------------------------
+      *>   FORMULA PARA CALCULAR A AREA (2 BASES + AREA LATERAL)
+             COMPUTE WRK-AREA = 2 * WRK-PI * WRK-RAIO
+                                 * (WRK-RAIO + WRK-ALTURA)
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-AREA
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'AREA DO CILINDRO...: ' WRK-AREA ' CM QUADRADOS'.
+      *>  --------------------------------------------------------------
+       0600-CALC-VOLUME-CILINDRO.
+      *>  --------------------------------------------------------------
+      *>   FORMULA PARA CALCULAR O VOLUME
+             COMPUTE WRK-VOLUME = WRK-PI * (WRK-RAIO ** 2) * WRK-ALTURA
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-VOLUME
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'VOLUME DO CILINDRO...: ' WRK-VOLUME ' CM CUBICOS'.
+      *>  --------------------------------------------------------------
+       0700-CALC-AREA-CONE.
+      *>  --------------------------------------------------------------
+      *>   FORMULA PARA CALCULAR A AREA (BASE + AREA LATERAL)
+      *>   GERATRIZ = HIPOTENUSA ENTRE O RAIO E A ALTURA
+             COMPUTE WRK-GERATRIZ =
+                     ((WRK-RAIO ** 2) + (WRK-ALTURA ** 2)) ** 0,5
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-GERATRIZ
+             END-COMPUTE.
+             COMPUTE WRK-AREA = WRK-PI * WRK-RAIO
+                                 * (WRK-RAIO + WRK-GERATRIZ)
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-AREA
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'AREA DO CONE...: ' WRK-AREA ' CM QUADRADOS'.
+      *>  --------------------------------------------------------------
+       0800-CALC-VOLUME-CONE.
+      *>  --------------------------------------------------------------
+      *>   FORMULA PARA CALCULAR O VOLUME
+             COMPUTE WRK-VOLUME = WRK-PI * (WRK-RAIO ** 2) * WRK-ALTURA
+                                   / 3
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-VOLUME
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'VOLUME DO CONE...: ' WRK-VOLUME ' CM CUBICOS'.
+      *>  --------------------------------------------------------------
+       0900-CALC-AREA-PIRAMIDE.
+      *>  --------------------------------------------------------------
+      *>   PIRAMIDE DE BASE QUADRADA (WRK-RAIO = LADO DA BASE)
+      *>   GERATRIZ = APOTEMA DA PIRAMIDE (HIPOTENUSA ENTRE A ALTURA E
+      *>   A METADE DO LADO DA BASE)
+             COMPUTE WRK-GERATRIZ =
+                     ((WRK-ALTURA ** 2) + ((WRK-RAIO / 2) ** 2)) ** 0,5
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-GERATRIZ
+             END-COMPUTE.
+             COMPUTE WRK-AREA = (WRK-RAIO ** 2)
+                                 + (2 * WRK-RAIO * WRK-GERATRIZ)
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-AREA
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'AREA DA PIRAMIDE...: ' WRK-AREA ' CM QUADRADOS'.
+      *>  --------------------------------------------------------------
+       1000-CALC-VOLUME-PIRAMIDE.
+      *>  --------------------------------------------------------------
+      *>   FORMULA PARA CALCULAR O VOLUME
+             COMPUTE WRK-VOLUME = ((WRK-RAIO ** 2) * WRK-ALTURA) / 3
+               ON SIZE ERROR
+                 SET HOUVE-OVERFLOW TO TRUE
+                 MOVE ZEROS TO WRK-VOLUME
+             END-COMPUTE.
+             DISPLAY '-------------------------------'
+             DISPLAY 'VOLUME DA PIRAMIDE...: ' WRK-VOLUME ' CM CUBICOS'.
+      *>  --------------------------------------------------------------
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - LE UM LOTE DE FORMAS DO ARQUIVO FORMASTR.TXT
+      *>  (FT-FORMA, FT-RAIO) E GRAVA AREA/VOLUME EM FORMASSD.TXT, SEM
+      *>  NECESSITAR DE OPERADOR. VER JOBSTREAM-DESAFIOS.JCL.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT FORMAS-TRANS.
+             OPEN OUTPUT FORMAS-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE FORMAS-TRANS FORMAS-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ FORMAS-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE FT-FORMA TO SELEC-MENU.
+             MOVE FT-RAIO TO WRK-RAIO.
+             MOVE FT-ALTURA TO WRK-ALTURA.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 PERFORM 0100-CALC-AREA-ESFERA
+                 PERFORM 0200-CALC-VOLUME-ESFERA
+               WHEN 2
+                 PERFORM 0300-CALC-AREA-CUBO
+                 PERFORM 0400-CALC-VOLUME-CUBO
+               WHEN 3
+                 PERFORM 0500-CALC-AREA-CILINDRO
+                 PERFORM 0600-CALC-VOLUME-CILINDRO
+               WHEN 4
+                 PERFORM 0700-CALC-AREA-CONE
+                 PERFORM 0800-CALC-VOLUME-CONE
+               WHEN 5
+                 PERFORM 0900-CALC-AREA-PIRAMIDE
+                 PERFORM 1000-CALC-VOLUME-PIRAMIDE
+               WHEN OTHER
+                 MOVE ZEROS TO WRK-AREA WRK-VOLUME
+             END-EVALUATE.
+             MOVE SPACES TO FORMAS-SAIDA-REG.
+             STRING 'FORMA=' FT-FORMA ' RAIO=' FT-RAIO
+                    ' ALTURA=' FT-ALTURA
+                    ' AREA=' WRK-AREA ' VOLUME=' WRK-VOLUME
+                    DELIMITED BY SIZE INTO FORMAS-SAIDA-REG.
+             WRITE FORMAS-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>   DESAFIOS EXTRAS:
       *>   1- ADICIONAR OUTRAS FORMAR GEOMETRICAS
