@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+      ******************************************************
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO DO PROGRAMA = MENU UNICO DE ACESSO AOS
+      ***   DOZE DESAFIOS (DESAFIO01 A DESAFIO12)
+      ***   AUTOR: LUANN
+      ***   DATA : XX/XX/20XX
+      ******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERR-LOG ASSIGN TO 'C:\COBOL\OPERRLOG.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERR-LOG.
+       01 OPERR-LOG-REG        PIC X(80).
+      *>  --------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 SELEC-MENU       PIC 9(2)         VALUE ZEROS.
+       77 WRK-COMANDO      PIC X(40)        VALUE SPACES.
+       77 LOG-STATUS       PIC 9(2)         VALUE ZEROS.
+       77 WRK-OPERADOR-ID  PIC X(10)        VALUE SPACES.
+       77 WRK-QT-ERROS     PIC 9(05)        VALUE ZEROS.
+       77 WRK-DATA-LOG     PIC 9(08)        VALUE ZEROS.
+       77 WRK-HORA-LOG     PIC 9(08)        VALUE ZEROS.
+      *>  --------------------------------------------------------------
+       PROCEDURE DIVISION.
+             DISPLAY 'IDENTIFICACAO DO OPERADOR.......: '.
+             ACCEPT WRK-OPERADOR-ID.
+             PERFORM 9700-ABRE-ERRO-LOG.
+             PERFORM 0100-ROTINA-PRINCIPAL UNTIL SELEC-MENU = 99.
+             CLOSE OPERR-LOG.
+
+           STOP RUN.
+      *>  --------------------------------------------------------------
+       0100-ROTINA-PRINCIPAL.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             DISPLAY 'MENU PRINCIPAL - ESCOLHA O DESAFIO'.
+             DISPLAY '01 - CONVERSOR DE MOEDAS'.
+             DISPLAY '02 - CALCULO DE AREAS E FORMAS'.
+             DISPLAY '03 - INDICACAO DE CARTAO'.
+             DISPLAY '04 - APTIDAO PROFISSIONAL'.
+             DISPLAY '05 - CALCULO DE APOSENTADORIA'.
+             DISPLAY '06 - CALCULO DE INVESTIMENTOS'.
+             DISPLAY '07 - RANKING DE FUNCIONARIOS'.
+             DISPLAY '08 - PREMIO DE SEGURO'.
+             DISPLAY '09 - CALCULO DE IMC'.
+             DISPLAY '10 - INDICACAO DE INVESTIMENTOS'.
+             DISPLAY '11 - CADASTRO DE PECAS'.
+             DISPLAY '12 - SIMULACAO EMPRESARIAL'.
+             DISPLAY '99 - SAIR'.
+             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             EVALUATE SELEC-MENU
+               WHEN 1
+                 MOVE 'DESAFIO01' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 2
+                 MOVE 'DESAFIO02' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 3
+                 MOVE 'DESAFIO03' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 4
+                 MOVE 'DESAFIO04' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 5
+                 MOVE 'DESAFIO05' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 6
+                 MOVE 'DESAFIO06' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 7
+                 MOVE 'DESAFIO07' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 8
+                 MOVE 'DESAFIO08' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 9
+                 MOVE 'DESAFIO09' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 10
+                 MOVE 'DESAFIO10' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 11
+                 MOVE 'DESAFIO11' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 12
+                 MOVE 'DESAFIO12' TO WRK-COMANDO
+                 PERFORM 9000-EXECUTA-DESAFIO
+               WHEN 99
+                 DISPLAY 'ENCERRANDO O MENU PRINCIPAL'
+               WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE'
+                 ADD 1 TO WRK-QT-ERROS
+                 PERFORM 9710-GRAVA-ERRO-LOG
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       9000-EXECUTA-DESAFIO.
+      *>  --------------------------------------------------------------
+             CALL 'SYSTEM' USING WRK-COMANDO.
+      *>  --------------------------------------------------------------
+      *>  9700-ABRE-ERRO-LOG - ABRE O LOG DE ERROS DE OPERACAO EM MODO
+      *>  EXTEND (ACRESCENTA AO FINAL), CRIANDO-O NA PRIMEIRA EXECUCAO.
+      *>  --------------------------------------------------------------
+       9700-ABRE-ERRO-LOG.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND OPERR-LOG.
+             IF LOG-STATUS = 35
+                OPEN OUTPUT OPERR-LOG
+                CLOSE OPERR-LOG
+                OPEN EXTEND OPERR-LOG
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9710-GRAVA-ERRO-LOG - REGISTRA NO LOG QUAL OPERADOR DIGITOU
+      *>  UMA OPCAO INVALIDA NO MENU, QUANDO, E QUANTOS ERROS ELE JA
+      *>  ACUMULOU NESTA SESSAO (OPERRLOG.TXT), PARA ACOMPANHAMENTO DA
+      *>  TAXA DE ERRO DOS OPERADORES NOS PROGRAMAS DO MENU.
+      *>  --------------------------------------------------------------
+       9710-GRAVA-ERRO-LOG.
+      *>  --------------------------------------------------------------
+             ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.
+             ACCEPT WRK-HORA-LOG FROM TIME.
+             MOVE SPACES TO OPERR-LOG-REG.
+             STRING WRK-DATA-LOG ' ' WRK-HORA-LOG
+                    ' OPERADOR=' WRK-OPERADOR-ID
+                    ' OPCAO-INVALIDA=' SELEC-MENU
+                    ' QT-ERROS=' WRK-QT-ERROS
+                    DELIMITED BY SIZE INTO OPERR-LOG-REG.
+             WRITE OPERR-LOG-REG.
+      *>  --------------------------------------------------------------
