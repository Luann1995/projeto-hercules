@@ -11,18 +11,96 @@
        FILE-CONTROL.
            SELECT ESTOQUE ASSIGN TO 'C:\COBOL\ESTOQUE.TXT'
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS ESTOQUE-STATUS
              RECORD KEY IS  ESTOQUE-CHAVE.
+           SELECT PECAS-TRANS ASSIGN TO 'C:\COBOL\PECASTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT PECAS-SAIDA ASSIGN TO 'C:\COBOL\PECASSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT AUDIT-PECAS ASSIGN TO 'C:\COBOL\PECASAUD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-STATUS.
+           SELECT RELAT-CKPT ASSIGN TO 'C:\COBOL\RELATCKP.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+           SELECT RELAT-IMPRESSO ASSIGN TO 'C:\COBOL\RELATPEC.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IMP-STATUS.
+           SELECT HIST-PRECO ASSIGN TO 'C:\COBOL\PRECOHIST.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS HIST-STATUS.
+           SELECT FORNECEDOR ASSIGN TO 'C:\COBOL\FORNECED.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS FORN-STATUS
+             RECORD KEY IS FORN-COD.
+           SELECT RELAT-CSV ASSIGN TO 'C:\COBOL\ESTOQUE.CSV'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+           SELECT PECAS-IMPORT ASSIGN TO 'C:\COBOL\PECASIMP.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IMPORT-STATUS.
+           SELECT IMPORT-LOG ASSIGN TO 'C:\COBOL\PECASIMLOG.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IMPLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ESTOQUE.
        01 ESTOQUE-REG.
             05 ESTOQUE-CHAVE.
                 10 ID-PECA         PIC 9(3).
+                10 COD-DEPOSITO    PIC 9(2).
             05 NOME-PECA           PIC X(30).
             05 PRECO-PECA          PIC 9(3)V99.
             05 QT-PECA             PIC 9(3).
+            05 PONTO-REORDER       PIC 9(3).
+            05 COD-FORNECEDOR      PIC 9(4).
+       FD PECAS-TRANS.
+       01 PECAS-TRANS-REG.
+            05 PT-OPERACAO         PIC 9(1).
+            05 PT-ID-PECA          PIC 9(3).
+            05 PT-COD-DEPOSITO     PIC 9(2).
+            05 PT-NOME-PECA        PIC X(30).
+            05 PT-PRECO-PECA       PIC 9(3)V99.
+            05 PT-QT-PECA          PIC 9(3).
+            05 PT-PONTO-REORDER    PIC 9(3).
+       FD PECAS-SAIDA.
+       01 PECAS-SAIDA-REG          PIC X(80).
+       FD AUDIT-PECAS.
+       01 AUDIT-PECAS-REG          PIC X(100).
+       FD RELAT-CKPT.
+       01 CKPT-REG.
+            05 CKPT-ID-PECA        PIC 9(3).
+            05 CKPT-COD-DEPOSITO   PIC 9(2).
+       FD RELAT-IMPRESSO.
+       01 RELAT-IMPRESSO-REG       PIC X(80).
+       FD HIST-PRECO.
+       01 HIST-PRECO-REG.
+            05 HP-ID-PECA          PIC 9(3).
+            05 HP-COD-DEPOSITO     PIC 9(2).
+            05 HP-DATA             PIC 9(08).
+            05 HP-PRECO-ANTERIOR   PIC 9(3)V99.
+            05 HP-PRECO-NOVO       PIC 9(3)V99.
+       FD FORNECEDOR.
+       01 FORNECEDOR-REG.
+            05 FORN-COD            PIC 9(4).
+            05 FORN-NOME           PIC X(30).
+       FD RELAT-CSV.
+       01 RELAT-CSV-REG            PIC X(120).
+       FD PECAS-IMPORT.
+       01 PECAS-IMPORT-REG.
+            05 IMP-ID-PECA         PIC 9(3).
+            05 IMP-COD-DEPOSITO    PIC 9(2).
+            05 IMP-NOME-PECA       PIC X(30).
+            05 IMP-PRECO-PECA      PIC 9(3)V99.
+            05 IMP-QT-PECA         PIC 9(3).
+            05 IMP-PONTO-REORDER   PIC 9(3).
+            05 IMP-COD-FORNECEDOR  PIC 9(4).
+       FD IMPORT-LOG.
+       01 IMPORT-LOG-REG           PIC X(100).
       *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *>  --------------------------------------------------------------
@@ -33,6 +111,57 @@
        77 WRK-MSGERRO      PIC X(30).
        77 WRK-CONTALINHA   PIC 9(03) VALUE 0.
        77 WRK-QTREGISTROS  PIC 9(05) VALUE 0.
+       77 TRANS-STATUS     PIC 9(02) VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(02) VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05) VALUE SPACES.
+       77 AUDIT-STATUS     PIC 9(02) VALUE ZEROS.
+       77 WRK-OPERADOR     PIC X(08) VALUE SPACES.
+       77 WRK-AUD-OPERACAO PIC X(08) VALUE SPACES.
+       77 WRK-PRECO-ANTERIOR PIC 9(3)V99 VALUE ZEROS.
+       77 WRK-PRECO-NOVO     PIC 9(3)V99 VALUE ZEROS.
+       77 WRK-QT-ANTERIOR    PIC 9(3)    VALUE ZEROS.
+       77 WRK-QT-NOVO        PIC 9(3)    VALUE ZEROS.
+       77 WRK-DATA-AUDITORIA PIC 9(08)   VALUE ZEROS.
+       77 WRK-HORA-AUDITORIA PIC 9(08)   VALUE ZEROS.
+       77 CKPT-STATUS        PIC 9(02)   VALUE ZEROS.
+       77 WRK-CKPT-ID-PECA   PIC 9(3)    VALUE ZEROS.
+       77 WRK-CKPT-COD-DEPOSITO PIC 9(2) VALUE ZEROS.
+       77 WRK-CONSULTA-ID-PECA  PIC 9(3) VALUE ZEROS.
+       77 WRK-CONSULTA-DEPOSITO PIC 9(2) VALUE ZEROS.
+       77 WRK-QT-TOTAL-DEPOSITOS PIC 9(05) VALUE ZEROS.
+       77 IMP-STATUS             PIC 9(02) VALUE ZEROS.
+       77 WRK-OPCAO-SAIDA        PIC X(01) VALUE 'T'.
+       77 WRK-NUM-PAGINA         PIC 9(03) VALUE ZEROS.
+       77 WRK-LINHA-PAGINA       PIC 9(02) VALUE ZEROS.
+       77 HIST-STATUS            PIC 9(02) VALUE ZEROS.
+       77 WRK-DADOS-VALIDOS      PIC X(01) VALUE 'S'.
+           88 DADOS-OK                      VALUE 'S'.
+           88 DADOS-INVALIDOS               VALUE 'N'.
+       77 WRK-FILTRO-ID-INI      PIC 9(3)  VALUE ZEROS.
+       77 WRK-FILTRO-ID-FIM      PIC 9(3)  VALUE ZEROS.
+       77 WRK-FILTRO-QT-MIN      PIC 9(3)  VALUE ZEROS.
+       77 FORN-STATUS            PIC 9(02) VALUE ZEROS.
+       77 WRK-FORN-ACHADO        PIC X(01) VALUE 'N'.
+       77 CSV-STATUS             PIC 9(02) VALUE ZEROS.
+       77 IMPORT-STATUS          PIC 9(02) VALUE ZEROS.
+       77 IMPLOG-STATUS          PIC 9(02) VALUE ZEROS.
+       77 WRK-QT-IMPORTADOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-VALOR-TOTAL        PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-VALOR-ITEM         PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-SUPERVISOR-PIN     PIC 9(04) VALUE 9999.
+       77 WRK-PIN-DIGITADO       PIC 9(04) VALUE ZEROS.
+       77 WRK-PRECO-CONFERE      PIC 9(3)V99 VALUE ZEROS.
+       77 WRK-QT-CONFERE         PIC 9(3)  VALUE ZEROS.
+       77 WRK-LOCK-OK            PIC X(01) VALUE 'S'.
+           88 LOCK-OK                      VALUE 'S'.
+           88 LOCK-CONFLITO                VALUE 'N'.
+       01 WRK-NOVO-ESTOQUE.
+           05 WRK-NOVO-NOME      PIC X(30).
+           05 WRK-NOVO-PRECO     PIC 9(3)V99.
+           05 WRK-NOVO-QT        PIC 9(3).
+           05 WRK-NOVO-PONTO     PIC 9(3).
+           05 WRK-NOVO-FORNEC    PIC 9(4).
       *>  --------------------------------------------------------------
        SCREEN SECTION.
       *>  --------------------------------------------------------------
@@ -47,16 +176,21 @@
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
       *>  --------------------------------------------------------------
-       01 MENU.
+       01 TELA-MENU.
       *>  --------------------------------------------------------------
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR PECA'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR PECA'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR DADOS DA PECA'.
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR REGISTRO DE PECA'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-            05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
-            05 LINE 13 COLUMN 15 VALUE 'OPCAO......: '.
-            05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 12 COLUMN 15 VALUE '6 - PECAS COM ESTOQUE BAIXO'.
+            05 LINE 13 COLUMN 15 VALUE '7 - RELATORIO POR FAIXA'.
+            05 LINE 14 COLUMN 15 VALUE '8 - CADASTRAR FORNECEDOR'.
+            05 LINE 15 COLUMN 15 VALUE '9 - RELATORIO DE VALORIZACAO'.
+            05 LINE 16 COLUMN 15 VALUE 'A - EXPORTAR ESTOQUE EM CSV'.
+            05 LINE 17 COLUMN 15 VALUE 'X - SAIR'.
+            05 LINE 18 COLUMN 15 VALUE 'OPCAO......: '.
+            05 LINE 18 COLUMN 28 USING WRK-OPCAO.
       *>  --------------------------------------------------------------
        01 TELA-REGISTRO.
       *>  --------------------------------------------------------------
@@ -64,6 +198,9 @@
                10 LINE 10 COLUMN 10 VALUE 'ID PECA '.
                10 COLUMN PLUS 2 PIC 9(3) USING ID-PECA
                    BLANK WHEN ZEROS.
+               10 COLUMN PLUS 2 VALUE 'DEPOSITO '.
+               10 COLUMN PLUS 2 PIC 9(2) USING COD-DEPOSITO
+                   BLANK WHEN ZEROS.
             05 SS-DADOS.
                10 LINE 11 COLUMN 10 VALUE 'NOME DA PECA.... '.
                10 COLUMN PLUS 2 PIC X(20) USING NOME-PECA.
@@ -71,6 +208,26 @@
                10 COLUMN PLUS 2 PIC Z(3) USING PRECO-PECA.
                10 LINE 13 COLUMN 10 VALUE 'QUANTIDADE DA PECA... '.
                10 COLUMN PLUS 2 PIC X(3) USING QT-PECA.
+               10 LINE 14 COLUMN 10 VALUE 'PONTO DE REPOSICAO... '.
+               10 COLUMN PLUS 2 PIC X(3) USING PONTO-REORDER.
+               10 LINE 15 COLUMN 10 VALUE 'CODIGO DO FORNECEDOR... '.
+               10 COLUMN PLUS 2 PIC X(4) USING COD-FORNECEDOR.
+      *>  --------------------------------------------------------------
+       01 TELA-FORNECEDOR.
+      *>  --------------------------------------------------------------
+            05 LINE 10 COLUMN 10 VALUE 'CODIGO DO FORNECEDOR... '.
+            05 COLUMN PLUS 2 PIC 9(4) USING FORN-COD.
+            05 LINE 11 COLUMN 10 VALUE 'NOME DO FORNECEDOR..... '.
+            05 COLUMN PLUS 2 PIC X(30) USING FORN-NOME.
+      *>  --------------------------------------------------------------
+       01 TELA-FILTRO.
+      *>  --------------------------------------------------------------
+            05 LINE 10 COLUMN 10 VALUE 'ID INICIAL (0=DO PRIMEIRO)... '.
+            05 COLUMN PLUS 2 PIC 9(3) USING WRK-FILTRO-ID-INI.
+            05 LINE 11 COLUMN 10 VALUE 'ID FINAL (0=SEM LIMITE)...... '.
+            05 COLUMN PLUS 2 PIC 9(3) USING WRK-FILTRO-ID-FIM.
+            05 LINE 12 COLUMN 10 VALUE 'QUANTIDADE MINIMA (0=TODAS).. '.
+            05 COLUMN PLUS 2 PIC 9(3) USING WRK-FILTRO-QT-MIN.
       *>  --------------------------------------------------------------
        01 MOSTRA-ERRO.
       *>  --------------------------------------------------------------
@@ -87,6 +244,15 @@
        PROCEDURE DIVISION.
       *>  --------------------------------------------------------------
        0001-PRINCIPAL SECTION.
+            ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+            IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+               STOP RUN
+            END-IF.
+            IF WRK-PARM-EXEC = 'IMPORT'
+               PERFORM 9900-MODO-IMPORT
+               STOP RUN
+            END-IF.
             PERFORM 1000-INICIAR.
             PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO EQUAL 'X'.
             PERFORM 3000-FINALIZAR.
@@ -100,13 +266,23 @@
                   CLOSE ESTOQUE
                   OPEN I-O ESTOQUE
                END-IF.
+            PERFORM 9600-ABRE-AUDITORIA.
+            PERFORM 9650-ABRE-HIST-PRECO.
+            OPEN I-O FORNECEDOR
+              IF FORN-STATUS = 35 THEN
+                  OPEN OUTPUT FORNECEDOR
+                  CLOSE FORNECEDOR
+                  OPEN I-O FORNECEDOR
+               END-IF.
+            DISPLAY 'CODIGO DO OPERADOR: '.
+            ACCEPT WRK-OPERADOR.
             DISPLAY TELA.
-            ACCEPT MENU.
+            ACCEPT TELA-MENU.
       *>  --------------------------------------------------------------
        1100-MONTA-TELA.
       *>  --------------------------------------------------------------
             DISPLAY TELA.
-            ACCEPT MENU.
+            ACCEPT TELA-MENU.
       *>  --------------------------------------------------------------
        2000-PROCESSAR.
       *>  --------------------------------------------------------------
@@ -121,6 +297,16 @@
                 PERFORM 8000-EXCLUIR
               WHEN 5
                 PERFORM 9000-RELATORIO
+              WHEN 6
+                PERFORM 9200-RELATORIO-BAIXO
+              WHEN 7
+                PERFORM 9300-RELATORIO-FILTRO
+              WHEN 8
+                PERFORM 9400-CADASTRA-FORNECEDOR
+              WHEN 9
+                PERFORM 9500-RELATORIO-VALORIZACAO
+              WHEN 'A'
+                PERFORM 9550-EXPORTA-CSV
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
                     DISPLAY 'ENTRE COM A OPCAO CORRETA'
@@ -131,20 +317,73 @@
       *>  --------------------------------------------------------------
        3000-FINALIZAR.
       *>  --------------------------------------------------------------
-             CLOSE ESTOQUE.
+             CLOSE ESTOQUE AUDIT-PECAS HIST-PRECO FORNECEDOR.
       *>  --------------------------------------------------------------
        5000-INCLUIR.
       *>  --------------------------------------------------------------
              MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
               ACCEPT TELA-REGISTRO.
-                WRITE ESTOQUE-REG.
+              PERFORM 5010-VALIDA-DADOS.
+              IF DADOS-INVALIDOS
+                 ACCEPT MOSTRA-ERRO
+                 PERFORM 5000-INCLUIR
+              ELSE
+                WRITE ESTOQUE-REG
                   IF ESTOQUE-STATUS = 22
                     DISPLAY 'REGISTRO JA EXISTE'
                     ACCEPT WRK-OPCAO
-                  END-IF.
-                  DISPLAY TELA.
-            ACCEPT MENU.
+                  ELSE
+                    MOVE 'INCLUIR' TO WRK-AUD-OPERACAO
+                    MOVE ZEROS TO WRK-PRECO-ANTERIOR
+                    MOVE PRECO-PECA TO WRK-PRECO-NOVO
+                    MOVE ZEROS TO WRK-QT-ANTERIOR
+                    MOVE QT-PECA TO WRK-QT-NOVO
+                    PERFORM 9700-GRAVA-AUDITORIA
+                  END-IF
+                  DISPLAY TELA
+              END-IF.
+            ACCEPT TELA-MENU.
+      *>  --------------------------------------------------------------
+      *>  5010-VALIDA-DADOS - CONFERE OS DADOS DIGITADOS NA INCLUSAO
+      *>  DE UMA PECA ANTES DE GRAVAR, PARA NAO DEIXAR PASSAR CHAVE
+      *>  ZERADA, NOME EM BRANCO OU PRECO ZERADO.
+      *>  --------------------------------------------------------------
+       5010-VALIDA-DADOS.
+      *>  --------------------------------------------------------------
+             SET DADOS-OK TO TRUE.
+             IF ID-PECA = 0
+                MOVE 'ID DA PECA NAO PODE SER ZERO' TO WRK-MSGERRO
+                SET DADOS-INVALIDOS TO TRUE
+             END-IF.
+             IF DADOS-OK AND NOME-PECA = SPACES
+                MOVE 'NOME DA PECA NAO PODE SER BRANCO' TO WRK-MSGERRO
+                SET DADOS-INVALIDOS TO TRUE
+             END-IF.
+             IF DADOS-OK AND PRECO-PECA = 0
+                MOVE 'PRECO DA PECA NAO PODE SER ZERO' TO WRK-MSGERRO
+                SET DADOS-INVALIDOS TO TRUE
+             END-IF.
+             IF DADOS-OK
+                PERFORM 5020-VALIDA-FORNECEDOR
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  5020-VALIDA-FORNECEDOR - CONFERE SE O FORNECEDOR INFORMADO NA
+      *>  PECA JA ESTA CADASTRADO (OPCAO 8), PARA NAO DEIXAR A PECA
+      *>  APONTAR PARA UM FORNECEDOR INEXISTENTE.
+      *>  --------------------------------------------------------------
+       5020-VALIDA-FORNECEDOR.
+      *>  --------------------------------------------------------------
+             MOVE 'N' TO WRK-FORN-ACHADO.
+             MOVE COD-FORNECEDOR TO FORN-COD.
+             READ FORNECEDOR
+               INVALID KEY
+                 MOVE 'FORNECEDOR NAO CADASTRADO' TO WRK-MSGERRO
+                 SET DADOS-INVALIDOS TO TRUE
+               NOT INVALID KEY
+                 MOVE 'S' TO WRK-FORN-ACHADO
+                 SET DADOS-OK TO TRUE
+             END-READ.
       *>  --------------------------------------------------------------
        6000-CONSULTAR.
       *>  --------------------------------------------------------------
@@ -152,14 +391,48 @@
              DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
+               MOVE ID-PECA TO WRK-CONSULTA-ID-PECA.
+               MOVE COD-DEPOSITO TO WRK-CONSULTA-DEPOSITO.
+               PERFORM 6100-TOTAL-DEPOSITOS.
+               MOVE WRK-CONSULTA-ID-PECA TO ID-PECA.
+               MOVE WRK-CONSULTA-DEPOSITO TO COD-DEPOSITO.
                 READ ESTOQUE
                   INVALID KEY
                    MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
                   NOT INVALID KEY
                   MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
                    DISPLAY SS-DADOS
+                   DISPLAY WRK-QT-TOTAL-DEPOSITOS LINE 15 COLUMN 33
+                           'TOTAL EM TODOS OS DEPOSITOS: ' LINE 15
+                               COLUMN 01
                  END-READ.
                    ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+      *>  6100-TOTAL-DEPOSITOS - SOMA A QUANTIDADE DA PECA EM TODOS OS
+      *>  DEPOSITOS (ESTOQUE-CHAVE AGORA TEM ID-PECA + COD-DEPOSITO),
+      *>  PARA QUE A CONSULTA MOSTRE UM TOTAL CONSOLIDADO ALEM DA
+      *>  QUANTIDADE DO DEPOSITO ESPECIFICO INFORMADO.
+      *>  --------------------------------------------------------------
+       6100-TOTAL-DEPOSITOS.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO WRK-QT-TOTAL-DEPOSITOS.
+             MOVE WRK-CONSULTA-ID-PECA TO ID-PECA.
+             MOVE 00 TO COD-DEPOSITO.
+             START ESTOQUE KEY IS NOT LESS THAN ESTOQUE-CHAVE
+               INVALID KEY
+                 MOVE 10 TO ESTOQUE-STATUS
+             END-START.
+             IF ESTOQUE-STATUS NOT = 10
+                READ ESTOQUE NEXT
+                PERFORM 6110-SOMA-DEPOSITO
+                   UNTIL ESTOQUE-STATUS = 10
+                      OR ID-PECA NOT = WRK-CONSULTA-ID-PECA
+             END-IF.
+      *>  --------------------------------------------------------------
+       6110-SOMA-DEPOSITO.
+      *>  --------------------------------------------------------------
+             ADD QT-PECA TO WRK-QT-TOTAL-DEPOSITOS.
+             READ ESTOQUE NEXT.
       *>  --------------------------------------------------------------
        7000-ALTERAR.
       *>  --------------------------------------------------------------
@@ -169,19 +442,70 @@
               ACCEPT CHAVE.
                 READ ESTOQUE
                 IF ESTOQUE-STATUS = 0
+                    MOVE PRECO-PECA TO WRK-PRECO-ANTERIOR
+                    MOVE QT-PECA TO WRK-QT-ANTERIOR
                     ACCEPT SS-DADOS
-                     REWRITE ESTOQUE-REG
+                    MOVE NOME-PECA TO WRK-NOVO-NOME
+                    MOVE PRECO-PECA TO WRK-NOVO-PRECO
+                    MOVE QT-PECA TO WRK-NOVO-QT
+                    MOVE PONTO-REORDER TO WRK-NOVO-PONTO
+                    MOVE COD-FORNECEDOR TO WRK-NOVO-FORNEC
+                    SET DADOS-OK TO TRUE
+                    PERFORM 5020-VALIDA-FORNECEDOR
+                    IF DADOS-INVALIDOS
+                     ACCEPT MOSTRA-ERRO
+                    ELSE
+                     PERFORM 7010-CONFERE-CONCORRENCIA
+                     IF LOCK-CONFLITO
+                      MOVE 'REGISTRO ALTERADO POR OUTRO OPERADOR'
+                        TO WRK-MSGERRO
+                      ACCEPT MOSTRA-ERRO
+                     ELSE
+                      MOVE WRK-NOVO-NOME TO NOME-PECA
+                      MOVE WRK-NOVO-PRECO TO PRECO-PECA
+                      MOVE WRK-NOVO-QT TO QT-PECA
+                      MOVE WRK-NOVO-PONTO TO PONTO-REORDER
+                      MOVE WRK-NOVO-FORNEC TO COD-FORNECEDOR
+                      REWRITE ESTOQUE-REG
                        IF ESTOQUE-STATUS = 0
                             MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
+                            MOVE 'ALTERAR' TO WRK-AUD-OPERACAO
+                            MOVE PRECO-PECA TO WRK-PRECO-NOVO
+                            MOVE QT-PECA TO WRK-QT-NOVO
+                            PERFORM 9700-GRAVA-AUDITORIA
+                            IF WRK-PRECO-ANTERIOR NOT = PRECO-PECA
+                               PERFORM 9760-GRAVA-HIST-PRECO
+                            END-IF
                             ACCEPT MOSTRA-ERRO
                        ELSE
-                            MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                            MOVE 'REGISTRO NAO ALTERADO'
+                              TO WRK-MSGERRO
                             ACCEPT MOSTRA-ERRO
                        END-IF
+                     END-IF
+                    END-IF
                  ELSE
                       MOVE 'REGISTO NAO ENCONTRADO ' TO WRK-MSGERRO
                       ACCEPT MOSTRA-ERRO
                 END-IF.
+      *>  --------------------------------------------------------------
+      *>  7010-CONFERE-CONCORRENCIA - RELE O REGISTRO PELA CHAVE LOGO
+      *>  ANTES DO REWRITE E COMPARA PRECO/QUANTIDADE COM OS VALORES
+      *>  LIDOS NO INICIO DA ALTERACAO, PARA DETECTAR SE OUTRO OPERADOR
+      *>  MEXEU NA MESMA PECA ENQUANTO A TELA ESTAVA SENDO PREENCHIDA.
+      *>  --------------------------------------------------------------
+       7010-CONFERE-CONCORRENCIA.
+      *>  --------------------------------------------------------------
+             SET LOCK-OK TO TRUE.
+             READ ESTOQUE.
+             IF ESTOQUE-STATUS = 0
+               IF PRECO-PECA NOT = WRK-PRECO-ANTERIOR
+                  OR QT-PECA NOT = WRK-QT-ANTERIOR
+                 SET LOCK-CONFLITO TO TRUE
+               END-IF
+             ELSE
+               SET LOCK-CONFLITO TO TRUE
+             END-IF.
       *>  --------------------------------------------------------------
        8000-EXCLUIR.
       *>  --------------------------------------------------------------
@@ -194,30 +518,80 @@
                    MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
                  NOT INVALID KEY
                   MOVE ' DESEJA EXCLUIR  (S/N) ? '  TO WRK-MSGERRO
+                   MOVE PRECO-PECA TO WRK-PRECO-ANTERIOR
+                   MOVE QT-PECA TO WRK-QT-ANTERIOR
                    DISPLAY SS-DADOS
                 END-READ.
                   ACCEPT MOSTRA-ERRO.
                     IF WRK-TECLA = 'S' AND ESTOQUE-STATUS = 0
+                       MOVE 'PIN DO SUPERVISOR PARA CONFIRMAR: '
+                         TO WRK-MSGERRO
+                       DISPLAY WRK-MSGERRO LINE 16 COLUMN 10
+                       ACCEPT WRK-PIN-DIGITADO LINE 16 COLUMN 45
+                       IF WRK-PIN-DIGITADO = WRK-SUPERVISOR-PIN
                            DELETE ESTOQUE
                             INVALID KEY
                             MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
                             ACCEPT  MOSTRA-ERRO
+                           NOT INVALID KEY
+                            MOVE 'EXCLUIR' TO WRK-AUD-OPERACAO
+                            MOVE ZEROS TO WRK-PRECO-NOVO
+                            MOVE ZEROS TO WRK-QT-NOVO
+                            PERFORM 9700-GRAVA-AUDITORIA
                           END-DELETE
+                       ELSE
+                           MOVE 'PIN INCORRETO, EXCLUSAO CANCELADA'
+                             TO WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
                      END-IF.
       *>  --------------------------------------------------------------
        9000-RELATORIO.
       *>  --------------------------------------------------------------
              MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
              DISPLAY TELA.
-             MOVE 001 TO ID-PECA.
-             READ ESTOQUE
+             MOVE 'T' TO WRK-OPCAO-SAIDA.
+             DISPLAY 'TELA OU IMPRESSORA (T/I) ' LINE 07 COLUMN 10.
+             ACCEPT WRK-OPCAO-SAIDA LINE 07 COLUMN 40.
+             IF WRK-OPCAO-SAIDA = 'I' OR WRK-OPCAO-SAIDA = 'i'
+                MOVE 'I' TO WRK-OPCAO-SAIDA
+                PERFORM 9160-ABRE-IMPRESSAO
+             END-IF.
+             PERFORM 9120-LE-CHECKPOINT.
+             IF WRK-CKPT-ID-PECA = 0
+               MOVE 001 TO ID-PECA
+               MOVE 00 TO COD-DEPOSITO
+               READ ESTOQUE
                  INVALID KEY
-                     MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
-                 NOT INVALID KEY
+                   MOVE 10 TO ESTOQUE-STATUS
+               END-READ
+             ELSE
+               MOVE WRK-CKPT-ID-PECA TO ID-PECA
+               MOVE WRK-CKPT-COD-DEPOSITO TO COD-DEPOSITO
+               MOVE 'RETOMANDO A PARTIR DA PECA' TO WRK-MSGERRO
+               DISPLAY ID-PECA LINE 08 COLUMN 45
+               DISPLAY WRK-MSGERRO LINE 08 COLUMN 10
+               START ESTOQUE KEY IS GREATER THAN ESTOQUE-CHAVE
+                 INVALID KEY
+                   MOVE 10 TO ESTOQUE-STATUS
+               END-START
+               IF ESTOQUE-STATUS NOT = 10
+                 READ ESTOQUE NEXT
+               END-IF
+             END-IF.
+             IF ESTOQUE-STATUS = 10
+                 MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+             ELSE
+                 IF WRK-OPCAO-SAIDA NOT = 'I'
                    DISPLAY '   RELATORIO DAS PECAS ' LINE 09 COLUMN 10
                    DISPLAY '----------------------' LINE 10 COLUMN 10
-                   PERFORM 9100-MOSTRA-PECAS UNTIL ESTOQUE-STATUS = 10
-             END-READ.
+                 END-IF
+                 PERFORM 9100-MOSTRA-PECAS UNTIL ESTOQUE-STATUS = 10
+                 PERFORM 9150-LIMPA-CHECKPOINT
+             END-IF.
+             IF WRK-OPCAO-SAIDA = 'I'
+                PERFORM 9180-FECHA-IMPRESSAO
+             END-IF.
                MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
                MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
                MOVE 0 TO WRK-QTREGISTROS.
@@ -226,20 +600,610 @@
        9100-MOSTRA-PECAS.
       *>  --------------------------------------------------------------
              ADD 1 TO WRK-QTREGISTROS
+             IF WRK-OPCAO-SAIDA = 'I'
+               PERFORM 9165-IMPRIME-PECA
+             ELSE
+               DISPLAY ID-PECA LINE 11 COLUMN 10
+                       'ID: ' LINE 11 COLUMN 6
+                       NOME-PECA LINE 12 COLUMN 13
+                       'NOME: ' LINE 12 COLUMN 6
+                       PRECO-PECA LINE 13 COLUMN 13
+                       'PRECO: ' LINE 13 COLUMN 6
+                       QT-PECA LINE 14 COLUMN 18
+                       'QUANTIDADE: ' LINE 14 COLUMN 6
+             END-IF.
+             MOVE ID-PECA TO WRK-CKPT-ID-PECA
+             MOVE COD-DEPOSITO TO WRK-CKPT-COD-DEPOSITO
+             PERFORM 9140-GRAVA-CHECKPOINT
+             READ ESTOQUE NEXT
+             IF WRK-OPCAO-SAIDA NOT = 'I'
+               ADD 1 TO WRK-CONTALINHA
+               IF WRK-CONTALINHA = 5
+                 MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+                 PERFORM 9100-MOSTRA-PECAS
+                 MOVE 0 TO WRK-CONTALINHA
+               END-IF
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9120-LE-CHECKPOINT - LE O ULTIMO ID-PECA IMPRESSO NA EXECUCAO
+      *>  ANTERIOR DO RELATORIO, PARA QUE UMA INTERRUPCAO (QUEDA DE
+      *>  ENERGIA, CTRL-C) NAO OBRIGUE A REFAZER O RELATORIO INTEIRO.
+      *>  --------------------------------------------------------------
+       9120-LE-CHECKPOINT.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO WRK-CKPT-ID-PECA.
+             MOVE 0 TO WRK-CKPT-COD-DEPOSITO.
+             OPEN INPUT RELAT-CKPT.
+             IF CKPT-STATUS = 0
+               READ RELAT-CKPT
+                 AT END
+                   MOVE 0 TO WRK-CKPT-ID-PECA
+                   MOVE 0 TO WRK-CKPT-COD-DEPOSITO
+                 NOT AT END
+                   MOVE CKPT-ID-PECA TO WRK-CKPT-ID-PECA
+                   MOVE CKPT-COD-DEPOSITO TO WRK-CKPT-COD-DEPOSITO
+               END-READ
+               CLOSE RELAT-CKPT
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9140-GRAVA-CHECKPOINT - GRAVA O ID-PECA JA IMPRESSO, PARA QUE
+      *>  O PROXIMO RELATORIO POSSA RETOMAR A PARTIR DELE.
+      *>  --------------------------------------------------------------
+       9140-GRAVA-CHECKPOINT.
+      *>  --------------------------------------------------------------
+             OPEN OUTPUT RELAT-CKPT.
+             MOVE WRK-CKPT-ID-PECA TO CKPT-ID-PECA.
+             MOVE WRK-CKPT-COD-DEPOSITO TO CKPT-COD-DEPOSITO.
+             WRITE CKPT-REG.
+             CLOSE RELAT-CKPT.
+      *>  --------------------------------------------------------------
+      *>  9150-LIMPA-CHECKPOINT - ZERA O CHECKPOINT AO TERMINO DE UMA
+      *>  PASSADA COMPLETA, PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO.
+      *>  --------------------------------------------------------------
+       9150-LIMPA-CHECKPOINT.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO WRK-CKPT-ID-PECA.
+             MOVE 0 TO WRK-CKPT-COD-DEPOSITO.
+             PERFORM 9140-GRAVA-CHECKPOINT.
+      *>  --------------------------------------------------------------
+      *>  9160-ABRE-IMPRESSAO - ABRE O ARQUIVO DE RELATORIO IMPRESSO
+      *>  (RELATPEC.TXT) E EMITE O PRIMEIRO CABECALHO DE PAGINA.
+      *>  --------------------------------------------------------------
+       9160-ABRE-IMPRESSAO.
+      *>  --------------------------------------------------------------
+             OPEN OUTPUT RELAT-IMPRESSO.
+             MOVE 0 TO WRK-NUM-PAGINA.
+             MOVE 0 TO WRK-LINHA-PAGINA.
+             PERFORM 9170-CABECALHO-IMPRESSAO.
+      *>  --------------------------------------------------------------
+      *>  9165-IMPRIME-PECA - GRAVA A LINHA DETALHE DA PECA NO RELATORIO
+      *>  IMPRESSO, QUEBRANDO DE PAGINA A CADA 20 LINHAS.
+      *>  --------------------------------------------------------------
+       9165-IMPRIME-PECA.
+      *>  --------------------------------------------------------------
+             IF WRK-LINHA-PAGINA >= 20
+                PERFORM 9170-CABECALHO-IMPRESSAO
+             END-IF.
+             MOVE SPACES TO RELAT-IMPRESSO-REG.
+             STRING ID-PECA          DELIMITED BY SIZE
+                    '   '            DELIMITED BY SIZE
+                    COD-DEPOSITO     DELIMITED BY SIZE
+                    '    '           DELIMITED BY SIZE
+                    NOME-PECA        DELIMITED BY SIZE
+                    ' '              DELIMITED BY SIZE
+                    PRECO-PECA       DELIMITED BY SIZE
+                    '   '            DELIMITED BY SIZE
+                    QT-PECA          DELIMITED BY SIZE
+                    INTO RELAT-IMPRESSO-REG.
+             WRITE RELAT-IMPRESSO-REG.
+             ADD 1 TO WRK-LINHA-PAGINA.
+      *>  --------------------------------------------------------------
+      *>  9170-CABECALHO-IMPRESSAO - EMITE O CABECALHO (TITULO, NUMERO
+      *>  DA PAGINA E TITULOS DE COLUNA) NO TOPO DE CADA PAGINA NOVA.
+      *>  --------------------------------------------------------------
+       9170-CABECALHO-IMPRESSAO.
+      *>  --------------------------------------------------------------
+             ADD 1 TO WRK-NUM-PAGINA.
+             MOVE SPACES TO RELAT-IMPRESSO-REG.
+             STRING 'RELATORIO DE ESTOQUE DE PECAS'   DELIMITED BY SIZE
+                    '          PAGINA: '               DELIMITED BY SIZE
+                    WRK-NUM-PAGINA                     DELIMITED BY SIZE
+                    INTO RELAT-IMPRESSO-REG.
+             WRITE RELAT-IMPRESSO-REG.
+             MOVE SPACES TO RELAT-IMPRESSO-REG.
+             WRITE RELAT-IMPRESSO-REG.
+             MOVE 'ID  DEP  NOME                          PRECO   QTD'
+               TO RELAT-IMPRESSO-REG.
+             WRITE RELAT-IMPRESSO-REG.
+             MOVE '----------------------------------------------------'
+               TO RELAT-IMPRESSO-REG.
+             WRITE RELAT-IMPRESSO-REG.
+             MOVE 4 TO WRK-LINHA-PAGINA.
+      *>  --------------------------------------------------------------
+      *>  9180-FECHA-IMPRESSAO - FECHA O ARQUIVO DE RELATORIO IMPRESSO
+      *>  AO FINAL DA PASSAGEM.
+      *>  --------------------------------------------------------------
+       9180-FECHA-IMPRESSAO.
+      *>  --------------------------------------------------------------
+             CLOSE RELAT-IMPRESSO.
+      *>  --------------------------------------------------------------
+      *>  9200-RELATORIO-BAIXO - PERCORRE TODO O ESTOQUE (TODOS OS
+      *>  DEPOSITOS) E LISTA SOMENTE AS PECAS CUJA QUANTIDADE JA CAIU
+      *>  NO PONTO DE REPOSICAO CADASTRADO (PONTO-REORDER), PARA
+      *>  SINALIZAR QUAIS PRECISAM SER REABASTECIDAS.
+      *>  --------------------------------------------------------------
+       9200-RELATORIO-BAIXO.
+      *>  --------------------------------------------------------------
+             MOVE 'MODULO - ESTOQUE BAIXO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 'T' TO WRK-OPCAO-SAIDA.
+             DISPLAY 'TELA OU IMPRESSORA (T/I) ' LINE 07 COLUMN 10.
+             ACCEPT WRK-OPCAO-SAIDA LINE 07 COLUMN 40.
+             IF WRK-OPCAO-SAIDA = 'I' OR WRK-OPCAO-SAIDA = 'i'
+                MOVE 'I' TO WRK-OPCAO-SAIDA
+                PERFORM 9160-ABRE-IMPRESSAO
+             END-IF.
+             MOVE 0 TO ID-PECA.
+             MOVE 0 TO COD-DEPOSITO.
+             MOVE 0 TO WRK-QTREGISTROS.
+             START ESTOQUE KEY IS NOT LESS THAN ESTOQUE-CHAVE
+               INVALID KEY
+                 MOVE 10 TO ESTOQUE-STATUS
+             END-START.
+             IF ESTOQUE-STATUS NOT = 10
+               READ ESTOQUE NEXT
+             END-IF.
+             IF ESTOQUE-STATUS = 10
+                MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+             ELSE
+                IF WRK-OPCAO-SAIDA NOT = 'I'
+                  DISPLAY ' PECAS COM ESTOQUE BAIXO ' LINE 09 COLUMN 10
+                  DISPLAY '-------------------------' LINE 10 COLUMN 10
+                END-IF
+                PERFORM 9210-VERIFICA-BAIXO UNTIL ESTOQUE-STATUS = 10
+                MOVE 'PECAS EM ALERTA: ' TO WRK-MSGERRO
+                MOVE WRK-QTREGISTROS TO WRK-MSGERRO(18:05)
+             END-IF.
+             IF WRK-OPCAO-SAIDA = 'I'
+                PERFORM 9180-FECHA-IMPRESSAO
+             END-IF.
+             ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+      *>  9210-VERIFICA-BAIXO - TESTA O REGISTRO ATUAL CONTRA O PONTO
+      *>  DE REPOSICAO E EXIBE/IMPRIME SOMENTE QUANDO ESTIVER BAIXO.
+      *>  --------------------------------------------------------------
+       9210-VERIFICA-BAIXO.
+      *>  --------------------------------------------------------------
+             IF PONTO-REORDER > 0 AND QT-PECA <= PONTO-REORDER
+                ADD 1 TO WRK-QTREGISTROS
+                IF WRK-OPCAO-SAIDA = 'I'
+                   PERFORM 9165-IMPRIME-PECA
+                ELSE
+                   DISPLAY ID-PECA LINE 11 COLUMN 10
+                           'ID: ' LINE 11 COLUMN 6
+                           NOME-PECA LINE 12 COLUMN 13
+                           'NOME: ' LINE 12 COLUMN 6
+                           QT-PECA LINE 13 COLUMN 18
+                           'QUANTIDADE: ' LINE 13 COLUMN 6
+                           '*** REPOR ***' LINE 14 COLUMN 10
+                   ACCEPT MOSTRA-ERRO
+                END-IF
+             END-IF.
+             READ ESTOQUE NEXT.
+      *>  --------------------------------------------------------------
+      *>  9300-RELATORIO-FILTRO - PERCORRE O ESTOQUE (TODOS OS DEPOSITOS)
+      *>  E LISTA SOMENTE AS PECAS DENTRO DA FAIXA DE ID E DA QUANTIDADE
+      *>  MINIMA INFORMADAS PELO OPERADOR, PARA NAO OBRIGAR A ROLAR O
+      *>  RELATORIO INTEIRO QUANDO SO INTERESSA UMA PARTE DO ESTOQUE.
+      *>  --------------------------------------------------------------
+       9300-RELATORIO-FILTRO.
+      *>  --------------------------------------------------------------
+             MOVE 'MODULO - RELATORIO FILTRADO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-FILTRO.
+             ACCEPT TELA-FILTRO.
+             MOVE 0 TO WRK-QTREGISTROS.
+             MOVE WRK-FILTRO-ID-INI TO ID-PECA.
+             MOVE 0 TO COD-DEPOSITO.
+             START ESTOQUE KEY IS NOT LESS THAN ESTOQUE-CHAVE
+               INVALID KEY
+                 MOVE 10 TO ESTOQUE-STATUS
+             END-START.
+             IF ESTOQUE-STATUS NOT = 10
+               READ ESTOQUE NEXT
+             END-IF.
+             IF ESTOQUE-STATUS = 10
+                MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+             ELSE
+                DISPLAY ' RELATORIO POR FAIXA ' LINE 09 COLUMN 10
+                DISPLAY '----------------------' LINE 10 COLUMN 10
+                PERFORM 9310-VERIFICA-FILTRO
+                   UNTIL ESTOQUE-STATUS = 10
+                      OR (WRK-FILTRO-ID-FIM NOT = 0
+                          AND ID-PECA > WRK-FILTRO-ID-FIM)
+                MOVE 'PECAS LISTADAS: ' TO WRK-MSGERRO
+                MOVE WRK-QTREGISTROS TO WRK-MSGERRO(18:05)
+             END-IF.
+             ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+      *>  9310-VERIFICA-FILTRO - TESTA O REGISTRO ATUAL CONTRA A
+      *>  QUANTIDADE MINIMA PEDIDA E EXIBE SOMENTE QUANDO PASSAR NO
+      *>  FILTRO, AVANCANDO SEMPRE PARA O PROXIMO REGISTRO.
+      *>  --------------------------------------------------------------
+       9310-VERIFICA-FILTRO.
+      *>  --------------------------------------------------------------
+             IF QT-PECA >= WRK-FILTRO-QT-MIN
+                ADD 1 TO WRK-QTREGISTROS
+                DISPLAY ID-PECA LINE 11 COLUMN 10
+                        'ID: ' LINE 11 COLUMN 6
+                        NOME-PECA LINE 12 COLUMN 13
+                        'NOME: ' LINE 12 COLUMN 6
+                        PRECO-PECA LINE 13 COLUMN 13
+                        'PRECO: ' LINE 13 COLUMN 6
+                        QT-PECA LINE 14 COLUMN 18
+                        'QUANTIDADE: ' LINE 14 COLUMN 6
+                ACCEPT MOSTRA-ERRO
+             END-IF.
+             READ ESTOQUE NEXT
+               AT END MOVE 10 TO ESTOQUE-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+      *>  9400-CADASTRA-FORNECEDOR - INCLUI UM NOVO FORNECEDOR NO
+      *>  CADASTRO USADO PARA VALIDAR O CAMPO CODIGO DO FORNECEDOR NA
+      *>  INCLUSAO/ALTERACAO DE PECAS (OPCOES 1 E 3).
+      *>  --------------------------------------------------------------
+       9400-CADASTRA-FORNECEDOR.
+      *>  --------------------------------------------------------------
+             MOVE 'MODULO - FORNECEDOR ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-FORNECEDOR.
+             ACCEPT TELA-FORNECEDOR.
+             IF FORN-COD = 0 OR FORN-NOME = SPACES
+                MOVE 'CODIGO E NOME SAO OBRIGATORIOS' TO WRK-MSGERRO
+             ELSE
+                WRITE FORNECEDOR-REG
+                  INVALID KEY
+                    MOVE 'FORNECEDOR JA CADASTRADO' TO WRK-MSGERRO
+                  NOT INVALID KEY
+                    MOVE 'FORNECEDOR CADASTRADO' TO WRK-MSGERRO
+                END-WRITE
+             END-IF.
+             ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+      *>  9500-RELATORIO-VALORIZACAO - PERCORRE TODO O ESTOQUE (TODOS OS
+      *>  DEPOSITOS) SOMANDO QT-PECA * PRECO-PECA DE CADA REGISTRO, PARA
+      *>  O FECHAMENTO MENSAL SABER QUANTO O ESTOQUE VALE AO PRECO ATUAL.
+      *>  --------------------------------------------------------------
+       9500-RELATORIO-VALORIZACAO.
+      *>  --------------------------------------------------------------
+             MOVE 'MODULO - VALORIZACAO DO ESTOQUE ' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE 0 TO ID-PECA.
+             MOVE 0 TO COD-DEPOSITO.
+             MOVE 0 TO WRK-VALOR-TOTAL.
+             MOVE 0 TO WRK-QTREGISTROS.
+             START ESTOQUE KEY IS NOT LESS THAN ESTOQUE-CHAVE
+               INVALID KEY
+                 MOVE 10 TO ESTOQUE-STATUS
+             END-START.
+             IF ESTOQUE-STATUS NOT = 10
+               READ ESTOQUE NEXT
+             END-IF.
+             IF ESTOQUE-STATUS = 10
+                MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+             ELSE
+                DISPLAY ' VALORIZACAO DO ESTOQUE ' LINE 09 COLUMN 10
+                DISPLAY '-------------------------' LINE 10 COLUMN 10
+                PERFORM 9510-SOMA-VALORIZACAO UNTIL ESTOQUE-STATUS = 10
+                DISPLAY WRK-VALOR-TOTAL LINE 14 COLUMN 30
+                        'VALOR TOTAL DO ESTOQUE: ' LINE 14 COLUMN 05
+                MOVE 'ITENS SOMADOS: ' TO WRK-MSGERRO
+                MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05)
+             END-IF.
+             ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+       9510-SOMA-VALORIZACAO.
+      *>  --------------------------------------------------------------
+             ADD 1 TO WRK-QTREGISTROS.
+             COMPUTE WRK-VALOR-ITEM = QT-PECA * PRECO-PECA.
+             ADD WRK-VALOR-ITEM TO WRK-VALOR-TOTAL.
              DISPLAY ID-PECA LINE 11 COLUMN 10
-                     'ID: ' LINE 11 COLUMN 6
-                     NOME-PECA LINE 12 COLUMN 13
-                     'NOME: ' LINE 12 COLUMN 6
-                     PRECO-PECA LINE 13 COLUMN 13
-                     'PRECO: ' LINE 13 COLUMN 6
-                     QT-PECA LINE 14 COLUMN 18
-                     'QUANTIDADE: ' LINE 14 COLUMN 6
+                     NOME-PECA LINE 11 COLUMN 15
+                     WRK-VALOR-ITEM LINE 11 COLUMN 50.
+             READ ESTOQUE NEXT
+               AT END MOVE 10 TO ESTOQUE-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+      *>  9550-EXPORTA-CSV - GRAVA O ESTOQUE INTEIRO EM ESTOQUE.CSV, UMA
+      *>  LINHA POR PECA/DEPOSITO, PARA IMPORTACAO EM PLANILHA.
+      *>  --------------------------------------------------------------
+       9550-EXPORTA-CSV.
+      *>  --------------------------------------------------------------
+             MOVE 'MODULO - EXPORTACAO CSV ' TO WRK-MODULO.
+             DISPLAY TELA.
+             OPEN OUTPUT RELAT-CSV.
+             MOVE 'ID;DEPOSITO;NOME;PRECO;QTD;PONTO_REORDER;FORNECEDOR'
+               TO RELAT-CSV-REG.
+             WRITE RELAT-CSV-REG.
+             MOVE 0 TO ID-PECA.
+             MOVE 0 TO COD-DEPOSITO.
+             MOVE 0 TO WRK-QTREGISTROS.
+             START ESTOQUE KEY IS NOT LESS THAN ESTOQUE-CHAVE
+               INVALID KEY
+                 MOVE 10 TO ESTOQUE-STATUS
+             END-START.
+             IF ESTOQUE-STATUS NOT = 10
+               READ ESTOQUE NEXT
+             END-IF.
+             PERFORM 9560-GRAVA-LINHA-CSV UNTIL ESTOQUE-STATUS = 10.
+             CLOSE RELAT-CSV.
+             MOVE 'LINHAS EXPORTADAS: ' TO WRK-MSGERRO.
+             MOVE WRK-QTREGISTROS TO WRK-MSGERRO(21:05).
+             ACCEPT MOSTRA-ERRO.
+      *>  --------------------------------------------------------------
+       9560-GRAVA-LINHA-CSV.
+      *>  --------------------------------------------------------------
+             ADD 1 TO WRK-QTREGISTROS.
+             MOVE SPACES TO RELAT-CSV-REG.
+             STRING ID-PECA          DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    COD-DEPOSITO     DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    NOME-PECA        DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    PRECO-PECA       DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    QT-PECA          DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    PONTO-REORDER    DELIMITED BY SIZE
+                    ';'              DELIMITED BY SIZE
+                    COD-FORNECEDOR   DELIMITED BY SIZE
+                    INTO RELAT-CSV-REG.
+             WRITE RELAT-CSV-REG.
              READ ESTOQUE NEXT
-             ADD 1 TO WRK-CONTALINHA
-             IF WRK-CONTALINHA = 5
-               MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
-               ACCEPT MOSTRA-ERRO
-               PERFORM 9100-MOSTRA-PECAS
-               MOVE 0 TO WRK-CONTALINHA
+               AT END MOVE 10 TO ESTOQUE-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+      *>  9600-ABRE-AUDITORIA - ABRE O ARQUIVO DE AUDITORIA EM MODO
+      *>  EXTEND (ACRESCENTA AO FINAL), CRIANDO-O NA PRIMEIRA EXECUCAO.
+      *>  --------------------------------------------------------------
+       9600-ABRE-AUDITORIA.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND AUDIT-PECAS.
+             IF AUDIT-STATUS = 35
+                OPEN OUTPUT AUDIT-PECAS
+                CLOSE AUDIT-PECAS
+                OPEN EXTEND AUDIT-PECAS
              END-IF.
       *>  --------------------------------------------------------------
+      *>  9650-ABRE-HIST-PRECO - ABRE O ARQUIVO DE HISTORICO DE PRECOS
+      *>  (PRECOHIST.TXT) EM MODO EXTEND, CRIANDO-O NA PRIMEIRA EXECUCAO.
+      *>  --------------------------------------------------------------
+       9650-ABRE-HIST-PRECO.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND HIST-PRECO.
+             IF HIST-STATUS = 35
+                OPEN OUTPUT HIST-PRECO
+                CLOSE HIST-PRECO
+                OPEN EXTEND HIST-PRECO
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9700-GRAVA-AUDITORIA - REGISTRA NO ARQUIVO DE AUDITORIA QUEM
+      *>  ALTEROU O ESTOQUE, QUANDO, E OS VALORES ANTIGO/NOVO DE PRECO
+      *>  E QUANTIDADE DA PECA.
+      *>  --------------------------------------------------------------
+       9700-GRAVA-AUDITORIA.
+      *>  --------------------------------------------------------------
+             ACCEPT WRK-DATA-AUDITORIA FROM DATE YYYYMMDD.
+             ACCEPT WRK-HORA-AUDITORIA FROM TIME.
+             MOVE SPACES TO AUDIT-PECAS-REG.
+             STRING WRK-DATA-AUDITORIA ' ' WRK-HORA-AUDITORIA
+                    ' OPERADOR=' WRK-OPERADOR
+                    ' OPERACAO=' WRK-AUD-OPERACAO
+                    ' ID=' ID-PECA
+                    ' DEPOSITO=' COD-DEPOSITO
+                    ' PRECO-ANT=' WRK-PRECO-ANTERIOR
+                    ' PRECO-NOVO=' WRK-PRECO-NOVO
+                    ' QT-ANT=' WRK-QT-ANTERIOR
+                    ' QT-NOVO=' WRK-QT-NOVO
+                    DELIMITED BY SIZE INTO AUDIT-PECAS-REG.
+             WRITE AUDIT-PECAS-REG.
+      *>  --------------------------------------------------------------
+      *>  9760-GRAVA-HIST-PRECO - REGISTRA UMA LINHA NO HISTORICO DE
+      *>  PRECOS SEMPRE QUE 7000-ALTERAR MUDAR O PRECO-PECA, PARA QUE A
+      *>  ALTERACAO NUNCA SOBREPONHA O PRECO ANTERIOR SEM DEIXAR RASTRO.
+      *>  --------------------------------------------------------------
+       9760-GRAVA-HIST-PRECO.
+      *>  --------------------------------------------------------------
+             MOVE ID-PECA             TO HP-ID-PECA.
+             MOVE COD-DEPOSITO        TO HP-COD-DEPOSITO.
+             MOVE WRK-DATA-AUDITORIA  TO HP-DATA.
+             MOVE WRK-PRECO-ANTERIOR  TO HP-PRECO-ANTERIOR.
+             MOVE WRK-PRECO-NOVO      TO HP-PRECO-NOVO.
+             WRITE HIST-PRECO-REG.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - PROCESSA UM LOTE DE MOVIMENTOS DE ESTOQUE
+      *>  LIDOS DE PECASTR.TXT (PT-OPERACAO 1-INCLUIR 2-CONSULTAR
+      *>  3-EXCLUIR), GRAVANDO O RESULTADO EM PECASSD.TXT SEM NECESSI-
+      *>  TAR DE OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN I-O ESTOQUE.
+             IF ESTOQUE-STATUS = 35
+                OPEN OUTPUT ESTOQUE
+                CLOSE ESTOQUE
+                OPEN I-O ESTOQUE
+             END-IF.
+             PERFORM 9600-ABRE-AUDITORIA.
+             MOVE 'BATCH' TO WRK-OPERADOR.
+             OPEN INPUT PECAS-TRANS.
+             OPEN OUTPUT PECAS-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE PECAS-TRANS PECAS-SAIDA ESTOQUE AUDIT-PECAS.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ PECAS-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE PT-ID-PECA TO ID-PECA.
+             MOVE PT-COD-DEPOSITO TO COD-DEPOSITO.
+             EVALUATE PT-OPERACAO
+               WHEN 1
+                 MOVE PT-NOME-PECA  TO NOME-PECA
+                 MOVE PT-PRECO-PECA TO PRECO-PECA
+                 MOVE PT-QT-PECA    TO QT-PECA
+                 MOVE PT-PONTO-REORDER TO PONTO-REORDER
+                 MOVE ZEROS TO COD-FORNECEDOR
+                 IF ID-PECA = 0 OR NOME-PECA = SPACES
+                                OR PRECO-PECA = 0
+                   MOVE 'REJEITADO-DADOS INVALIDOS  ' TO WRK-MSGERRO
+                 ELSE
+                   WRITE ESTOQUE-REG
+                     INVALID KEY
+                       MOVE 'REGISTRO JA EXISTE        ' TO WRK-MSGERRO
+                     NOT INVALID KEY
+                       MOVE 'REGISTRO INCLUIDO         ' TO WRK-MSGERRO
+                       MOVE 'INCLUIR' TO WRK-AUD-OPERACAO
+                       MOVE ZEROS TO WRK-PRECO-ANTERIOR
+                       MOVE PRECO-PECA TO WRK-PRECO-NOVO
+                       MOVE ZEROS TO WRK-QT-ANTERIOR
+                       MOVE QT-PECA TO WRK-QT-NOVO
+                       PERFORM 9700-GRAVA-AUDITORIA
+                   END-WRITE
+                 END-IF
+               WHEN 2
+                 READ ESTOQUE
+                   INVALID KEY
+                     MOVE 'NAO ENCONTRADO            ' TO WRK-MSGERRO
+                   NOT INVALID KEY
+                     MOVE 'ENCONTRADO                ' TO WRK-MSGERRO
+                 END-READ
+               WHEN 3
+                 MOVE 'REJEITADO-EXCLUSAO SEM PIN' TO WRK-MSGERRO
+               WHEN OTHER
+                 MOVE 'OPERACAO INVALIDA         ' TO WRK-MSGERRO
+             END-EVALUATE.
+             MOVE SPACES TO PECAS-SAIDA-REG.
+             STRING 'ID=' PT-ID-PECA ' OPERACAO=' PT-OPERACAO
+                    ' RESULTADO=' WRK-MSGERRO
+                    DELIMITED BY SIZE INTO PECAS-SAIDA-REG.
+             WRITE PECAS-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+      *>  9900-MODO-IMPORT - IMPORTA EM LOTE UM ARQUIVO DE PECAS NOVAS
+      *>  (PECASIMP.TXT), GRAVANDO EM PECASIMLOG.TXT O RESULTADO DE CADA
+      *>  LINHA (IMPORTADO OU REJEITADO POR CHAVE DUPLICADA, STATUS 22)
+      *>  E O TOTAL DE CADA UM AO FINAL DA IMPORTACAO.
+      *>  --------------------------------------------------------------
+       9900-MODO-IMPORT.
+      *>  --------------------------------------------------------------
+             OPEN I-O ESTOQUE.
+             IF ESTOQUE-STATUS = 35
+                OPEN OUTPUT ESTOQUE
+                CLOSE ESTOQUE
+                OPEN I-O ESTOQUE
+             END-IF.
+             PERFORM 9600-ABRE-AUDITORIA.
+             OPEN INPUT FORNECEDOR.
+             MOVE 'IMPORT' TO WRK-OPERADOR.
+             MOVE 0 TO WRK-QT-IMPORTADOS.
+             MOVE 0 TO WRK-QT-REJEITADOS.
+             OPEN INPUT PECAS-IMPORT.
+             OPEN OUTPUT IMPORT-LOG.
+             PERFORM 9910-LER-IMPORTACAO.
+             PERFORM 9920-PROCESSA-IMPORTACAO UNTIL IMPORT-STATUS = 10.
+             MOVE SPACES TO IMPORT-LOG-REG.
+             STRING 'TOTAL IMPORTADOS=' WRK-QT-IMPORTADOS
+                    ' TOTAL REJEITADOS=' WRK-QT-REJEITADOS
+                    DELIMITED BY SIZE INTO IMPORT-LOG-REG.
+             WRITE IMPORT-LOG-REG.
+             CLOSE PECAS-IMPORT IMPORT-LOG ESTOQUE AUDIT-PECAS
+                   FORNECEDOR.
+      *>  --------------------------------------------------------------
+       9910-LER-IMPORTACAO.
+      *>  --------------------------------------------------------------
+             READ PECAS-IMPORT
+               AT END MOVE 10 TO IMPORT-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9920-PROCESSA-IMPORTACAO.
+      *>  --------------------------------------------------------------
+             MOVE IMP-ID-PECA         TO ID-PECA.
+             MOVE IMP-COD-DEPOSITO    TO COD-DEPOSITO.
+             MOVE IMP-NOME-PECA       TO NOME-PECA.
+             MOVE IMP-PRECO-PECA      TO PRECO-PECA.
+             MOVE IMP-QT-PECA         TO QT-PECA.
+             MOVE IMP-PONTO-REORDER   TO PONTO-REORDER.
+             MOVE IMP-COD-FORNECEDOR  TO COD-FORNECEDOR.
+             PERFORM 5010-VALIDA-DADOS.
+             IF DADOS-INVALIDOS
+               ADD 1 TO WRK-QT-REJEITADOS
+               IF WRK-MSGERRO(1:25) = 'FORNECEDOR NAO CADASTRADO'
+                 PERFORM 9935-LOG-REJEITADO-FORNEC
+               ELSE
+                 PERFORM 9936-LOG-REJEITADO-DADOS
+               END-IF
+             ELSE
+               WRITE ESTOQUE-REG
+                 INVALID KEY
+                   ADD 1 TO WRK-QT-REJEITADOS
+                   PERFORM 9930-LOG-REJEITADO
+                 NOT INVALID KEY
+                   ADD 1 TO WRK-QT-IMPORTADOS
+                   MOVE 'INCLUIR' TO WRK-AUD-OPERACAO
+                   MOVE ZEROS TO WRK-PRECO-ANTERIOR
+                   MOVE PRECO-PECA TO WRK-PRECO-NOVO
+                   MOVE ZEROS TO WRK-QT-ANTERIOR
+                   MOVE QT-PECA TO WRK-QT-NOVO
+                   PERFORM 9700-GRAVA-AUDITORIA
+                   PERFORM 9940-LOG-IMPORTADO
+               END-WRITE
+             END-IF.
+             PERFORM 9910-LER-IMPORTACAO.
+      *>  --------------------------------------------------------------
+       9930-LOG-REJEITADO.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO IMPORT-LOG-REG.
+             STRING 'ID=' IMP-ID-PECA ' DEP=' IMP-COD-DEPOSITO
+                    ' REJEITADO=CHAVE DUPLICADA (STATUS 22)'
+                    DELIMITED BY SIZE INTO IMPORT-LOG-REG.
+             WRITE IMPORT-LOG-REG.
+      *>  --------------------------------------------------------------
+      *>  9935-LOG-REJEITADO-FORNEC - REGISTRA NO LOG DE IMPORTACAO UMA
+      *>  LINHA REJEITADA POR APONTAR PARA UM FORNECEDOR INEXISTENTE.
+      *>  --------------------------------------------------------------
+       9935-LOG-REJEITADO-FORNEC.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO IMPORT-LOG-REG.
+             STRING 'ID=' IMP-ID-PECA ' DEP=' IMP-COD-DEPOSITO
+                    ' REJEITADO=FORNECEDOR NAO CADASTRADO'
+                    DELIMITED BY SIZE INTO IMPORT-LOG-REG.
+             WRITE IMPORT-LOG-REG.
+      *>  --------------------------------------------------------------
+      *>  9936-LOG-REJEITADO-DADOS - REGISTRA NO LOG DE IMPORTACAO UMA
+      *>  LINHA REJEITADA POR CHAVE ZERADA, NOME EM BRANCO OU PRECO
+      *>  ZERADO (MESMA REGRA DE 5010-VALIDA-DADOS).
+      *>  --------------------------------------------------------------
+       9936-LOG-REJEITADO-DADOS.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO IMPORT-LOG-REG.
+             STRING 'ID=' IMP-ID-PECA ' DEP=' IMP-COD-DEPOSITO
+                    ' REJEITADO=' WRK-MSGERRO
+                    DELIMITED BY SIZE INTO IMPORT-LOG-REG.
+             WRITE IMPORT-LOG-REG.
+      *>  --------------------------------------------------------------
+       9940-LOG-IMPORTADO.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO IMPORT-LOG-REG.
+             STRING 'ID=' IMP-ID-PECA ' DEP=' IMP-COD-DEPOSITO
+                    ' IMPORTADO'
+                    DELIMITED BY SIZE INTO IMPORT-LOG-REG.
+             WRITE IMPORT-LOG-REG.
+      *>  --------------------------------------------------------------
