@@ -11,18 +11,57 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDINV-TRANS ASSIGN TO 'C:\COBOL\INDINVTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT INDINV-SAIDA ASSIGN TO 'C:\COBOL\INDINVSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT CLIENTE-MASTER ASSIGN TO 'C:\COBOL\CLIENTE.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTE-STATUS
+             RECORD KEY IS CLI-ID.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+           COPY 'CLIENTE-MASTER.CBL'.
+       FD INDINV-TRANS.
+       01 INDINV-TRANS-REG.
+            05 II-RESP-1       PIC 9(1).
+            05 II-RESP-2       PIC 9(1).
+            05 II-RESP-3       PIC 9(1).
+            05 II-RESP-4       PIC 9(1).
+            05 II-RESP-5       PIC 9(1).
+       FD INDINV-SAIDA.
+       01 INDINV-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONTADOR         PIC 9(2)         VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 CLIENTE-STATUS   PIC 9(02)        VALUE ZEROS.
+       77 WRK-CLI-ID       PIC 9(05)        VALUE ZEROS.
+       77 CLIENTE-ACHADO   PIC X(01)        VALUE 'N'.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+               CLOSE CLIENTE-MASTER
+             END-IF.
 
            STOP RUN.
       *>  --------------------------------------------------------------
        0001-ROTINA-PRINCIPAL.
       *>  --------------------------------------------------------------
+             PERFORM 0050-CONSULTA-CLIENTE.
              DISPLAY 'SELECIONE AS OPCOES DE 1 AO 5'.
              PERFORM 0100-PERG-1.
              PERFORM 0200-PERG-2.
@@ -30,6 +69,50 @@
              PERFORM 0400-PERG-4.
              PERFORM 0500-PERG-5.
              PERFORM 0600-TIPO-INVESTIDOR.
+             PERFORM 0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+      *>  0050-CONSULTA-CLIENTE - LOCALIZA O CLIENTE NO CADASTRO UNICO
+      *>  COMPARTILHADO COM OS DEMAIS PROGRAMAS DE ASSESSORIA, PARA QUE
+      *>  O OPERADOR SAIBA QUEM ESTA SENDO ATENDIDO. ESTE PROGRAMA NAO
+      *>  TEM PERGUNTAS DE IDADE, RENDA OU BENS PARA REAPROVEITAR, POIS
+      *>  SEU QUESTIONARIO TRATA DE PERFIL DE INVESTIDOR.
+      *>  --------------------------------------------------------------
+       0050-CONSULTA-CLIENTE.
+      *>  --------------------------------------------------------------
+             OPEN I-O CLIENTE-MASTER.
+             IF CLIENTE-STATUS = 35
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+             END-IF.
+             DISPLAY 'INFORME O CODIGO DO CLIENTE (0=NOVO CLIENTE):'.
+             ACCEPT WRK-CLI-ID.
+             MOVE 'N' TO CLIENTE-ACHADO.
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                 INVALID KEY DISPLAY 'CLIENTE NAO ENCONTRADO'
+                 NOT INVALID KEY
+                   MOVE 'S' TO CLIENTE-ACHADO
+                   DISPLAY 'CLIENTE...: ' CLI-NOME
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0060-ATUALIZA-CLIENTE - GRAVA O CLIENTE NOVO NO CADASTRO
+      *>  UNICO, SEM IDADE/RENDA/BENS POIS ESTE PROGRAMA NAO COLETA
+      *>  ESSES DADOS.
+      *>  --------------------------------------------------------------
+       0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF CLIENTE-ACHADO = 'N' AND WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               MOVE SPACES TO CLI-NOME
+               MOVE ZEROS TO CLI-IDADE
+               MOVE ZEROS TO CLI-RENDA
+               MOVE ZEROS TO CLI-BENS
+               ACCEPT CLI-DT-CADASTRO FROM DATE YYYYMMDD
+               WRITE CLIENTE-MASTER-REG
+             END-IF.
       *>  --------------------------------------------------------------
        0100-PERG-1.
       *>  --------------------------------------------------------------
@@ -142,15 +225,16 @@
                  DISPLAY '2 - CDB, LCI OU LCA'
                  DISPLAY '3 - OUROCAP OU CONSORCIO'
              ELSE
-                 IF CONTADOR >= 9 AND CONTADOR <= 13
-                   DISPLAY '--------------------------------'
-                   DISPLAY 'SEU PERFIL...: MODERADO'
-                   DISPLAY '--------------------------------'
-                   DISPLAY 'MELHORES INVESTIMENTOS PARA SEU PERFIL'
-                   DISPLAY '1 - FUNDOS DE INVESTIMENTOS'
-                   DISPLAY '2 - FUNDOS IMOBILIARIOS'
-                   DISPLAY '3 - CDB, LCI OU LCA'
-                 ELSE
+               IF CONTADOR >= 9 AND CONTADOR <= 13
+                 DISPLAY '--------------------------------'
+                 DISPLAY 'SEU PERFIL...: MODERADO'
+                 DISPLAY '--------------------------------'
+                 DISPLAY 'MELHORES INVESTIMENTOS PARA SEU PERFIL'
+                 DISPLAY '1 - FUNDOS DE INVESTIMENTOS'
+                 DISPLAY '2 - FUNDOS IMOBILIARIOS'
+                 DISPLAY '3 - CDB, LCI OU LCA'
+               ELSE
+                 IF CONTADOR = 14
                    DISPLAY '--------------------------------'
                    DISPLAY 'SEU PERFIL...: ARROJADO'
                    DISPLAY '--------------------------------'
@@ -158,8 +242,46 @@
                    DISPLAY '1 - ETFS OU ACOES'
                    DISPLAY '2 - DEBENTURES OU FUNDOS DE CRIPTOMOEDAS'
                    DISPLAY '3 - COES OU DERIVATIVOS'
+                 ELSE
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'SEU PERFIL...: AGRESSIVO'
+                   DISPLAY '--------------------------------'
+                   DISPLAY 'MELHORES INVESTIMENTOS PARA SEU PERFIL'
+                   DISPLAY '1 - CRIPTOMOEDAS'
+                   DISPLAY '2 - OPCOES E DERIVATIVOS ALAVANCADOS'
+                   DISPLAY '3 - DAY TRADE EM BOLSA DE VALORES'
                  END-IF
-               END-IF.
+               END-IF
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - CLASSIFICA UM LOTE DE INVESTIDORES LIDOS DE
+      *>  INDINVTR.TXT (II-RESP-1 A II-RESP-5), GRAVANDO A PONTUACAO EM
+      *>  INDINVSD.TXT SEM NECESSITAR DE OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT INDINV-TRANS.
+             OPEN OUTPUT INDINV-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE INDINV-TRANS INDINV-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ INDINV-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             COMPUTE CONTADOR = II-RESP-1 + II-RESP-2 + II-RESP-3
+                               + II-RESP-4 + II-RESP-5.
+             MOVE SPACES TO INDINV-SAIDA-REG.
+             STRING 'RESPOSTAS=' II-RESP-1 II-RESP-2 II-RESP-3
+                    II-RESP-4 II-RESP-5 ' PONTOS=' CONTADOR
+                    DELIMITED BY SIZE INTO INDINV-SAIDA-REG.
+             WRITE INDINV-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  O QUE MELHORAR:
       *>  1- COMBINE ESSE PROGRAMA COM O DA CALCULADORA DE APLICAÇÃO
