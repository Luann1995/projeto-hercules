@@ -10,11 +10,78 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOEDAS-TRANS ASSIGN TO 'C:\COBOL\MOEDASTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT MOEDAS-SAIDA ASSIGN TO 'C:\COBOL\MOEDASSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT TAXA-CAMBIO ASSIGN TO 'C:\COBOL\TAXASCAM.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TAXA-STATUS.
+           SELECT LOG-CONVERSAO ASSIGN TO 'C:\COBOL\MOEDASLOG.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOG-STATUS.
+           SELECT TAXA-CTRL ASSIGN TO 'C:\COBOL\TAXACTRL.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CTRL-STATUS
+             RECORD KEY IS CTRL-CHAVE.
        DATA DIVISION.
+       FILE SECTION.
+       FD MOEDAS-TRANS.
+       01 MOEDAS-TRANS-REG.
+            05 MT-MOEDA         PIC 9(1).
+            05 MT-VALOR         PIC 9(5)V99.
+       FD MOEDAS-SAIDA.
+       01 MOEDAS-SAIDA-REG      PIC X(80).
+       FD TAXA-CAMBIO.
+       01 TAXA-CAMBIO-REG.
+            05 TC-DATA          PIC 9(08).
+            05 TC-DOLAR         PIC 9(3)V9999.
+            05 TC-EURO          PIC 9(3)V9999.
+            05 TC-YUAN          PIC 9(3)V9999.
+            05 TC-WON           PIC 9(3)V9999.
+       FD LOG-CONVERSAO.
+       01 LOG-CONVERSAO-REG     PIC X(80).
+       FD TAXA-CTRL.
+       01 TAXA-CTRL-REG.
+            05 CTRL-CHAVE       PIC 9(01).
+            05 CTRL-DOLAR       PIC 9(3)V9999.
+            05 CTRL-EURO        PIC 9(3)V9999.
+            05 CTRL-YUAN        PIC 9(3)V9999.
+            05 CTRL-WON         PIC 9(3)V9999.
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-OPCAO      PIC 9(1)        VALUE ZEROS.
        77 VALOR            PIC S9(5)V99     VALUE ZEROS.
        77 CONVERSAO        PIC 9(5)V99      VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)        VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)        VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)       VALUE SPACES.
+       77 TAXA-STATUS      PIC 9(2)        VALUE ZEROS.
+       77 WRK-MSG-TAXA     PIC X(30)       VALUE SPACES.
+       77 LOG-STATUS       PIC 9(2)        VALUE ZEROS.
+       77 WRK-DATA-LOG     PIC 9(08)       VALUE ZEROS.
+       77 WRK-HORA-LOG     PIC 9(08)       VALUE ZEROS.
+       77 WRK-MOEDA-ORIGEM PIC X(05)       VALUE SPACES.
+       77 WRK-DOLAR-ANT    PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-EURO-ANT     PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-YUAN-ANT     PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-WON-ANT      PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-TAXA-NOVA    PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-TAXA-ANTERIOR PIC 9(3)V9999   VALUE ZEROS.
+       77 WRK-PCT-VAR      PIC S9(3)V99     VALUE ZEROS.
+       77 WRK-TOLERANCIA-PCT PIC 9(3)V99    VALUE 020,00.
+       77 WRK-TAXA-RECON-SW PIC X(01)       VALUE 'S'.
+           88 TAXA-RECONCILIA-OK                VALUE 'S'.
+           88 TAXA-RECONCILIA-FALHOU            VALUE 'N'.
+       77 CTRL-STATUS       PIC 9(2)        VALUE ZEROS.
+       77 WRK-TAXACTRL-SW   PIC X(01)       VALUE 'N'.
+           88 TAXACTRL-EXISTE                   VALUE 'S'.
+           88 TAXACTRL-NAO-EXISTE                VALUE 'N'.
        01 DATA-SYSTEMA.
            02 SYS-ANO  PIC 9(4).
            02 SYS-MES  PIC 9(2).
@@ -22,10 +89,143 @@
        COPY 'BOOK-MOEDAS.CBL'.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
-
-
-      *>      STOP RUN.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             PERFORM 9790-ABRE-TAXA-CTRL.
+             PERFORM 0050-CARREGA-TAXAS.
+             PERFORM 9770-ABRE-LOG-CONVERSAO.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+             END-IF.
+             CLOSE LOG-CONVERSAO TAXA-CTRL.
+           STOP RUN.
+      *>  --------------------------------------------------------------
+      *>  9790-ABRE-TAXA-CTRL - ABRE O ARQUIVO DE CONTROLE QUE GUARDA A
+      *>  ULTIMA COTACAO ACEITA DE CADA MOEDA (TAXACTRL.TXT), CRIANDO-O
+      *>  NA PRIMEIRA EXECUCAO.
+      *>  --------------------------------------------------------------
+       9790-ABRE-TAXA-CTRL.
+      *>  --------------------------------------------------------------
+             OPEN I-O TAXA-CTRL.
+             IF CTRL-STATUS = 35
+                OPEN OUTPUT TAXA-CTRL
+                CLOSE TAXA-CTRL
+                OPEN I-O TAXA-CTRL
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0050-CARREGA-TAXAS - LE A COTACAO DO DIA NO FEED TAXASCAM.TXT
+      *>  (GERADO PELA ROTINA DIARIA DE CAMBIO, FORA DESTE PROGRAMA) E
+      *>  SUBSTITUI AS TAXAS DE BOOK-MOEDAS POR ELA. SE O FEED NAO
+      *>  EXISTIR OU ESTIVER VAZIO, MANTEM AS TAXAS PADRAO DO BOOK. A
+      *>  COTACAO ANTERIOR USADA NA RECONCILIACAO (0060-RECONCILIA-TAXAS)
+      *>  E A ULTIMA COTACAO ACEITA GRAVADA EM TAXACTRL.TXT, NAO OS
+      *>  VALORES FIXOS DE BOOK-MOEDAS - SO NA PRIMEIRISSIMA EXECUCAO,
+      *>  QUANDO TAXACTRL.TXT AINDA ESTA VAZIO, E QUE OS VALORES DO BOOK
+      *>  SERVEM DE REFERENCIA.
+      *>  --------------------------------------------------------------
+       0050-CARREGA-TAXAS.
+      *>  --------------------------------------------------------------
+             MOVE 'TAXAS PADRAO (BOOK-MOEDAS)' TO WRK-MSG-TAXA.
+             MOVE 1 TO CTRL-CHAVE.
+             READ TAXA-CTRL
+               INVALID KEY
+                 SET TAXACTRL-NAO-EXISTE TO TRUE
+                 MOVE WRK-DOLAR TO WRK-DOLAR-ANT
+                 MOVE WRK-EURO  TO WRK-EURO-ANT
+                 MOVE WRK-YUAN  TO WRK-YUAN-ANT
+                 MOVE WRK-WON   TO WRK-WON-ANT
+               NOT INVALID KEY
+                 SET TAXACTRL-EXISTE TO TRUE
+                 MOVE CTRL-DOLAR TO WRK-DOLAR-ANT
+                 MOVE CTRL-EURO  TO WRK-EURO-ANT
+                 MOVE CTRL-YUAN  TO WRK-YUAN-ANT
+                 MOVE CTRL-WON   TO WRK-WON-ANT
+             END-READ.
+             OPEN INPUT TAXA-CAMBIO.
+             IF TAXA-STATUS = 0
+                READ TAXA-CAMBIO
+                  AT END
+                    CONTINUE
+                  NOT AT END
+                    MOVE TC-DOLAR TO WRK-DOLAR
+                    MOVE TC-EURO  TO WRK-EURO
+                    MOVE TC-YUAN  TO WRK-YUAN
+                    MOVE TC-WON   TO WRK-WON
+                    PERFORM 0060-RECONCILIA-TAXAS
+                    IF TAXA-RECONCILIA-FALHOU
+                       MOVE WRK-DOLAR-ANT TO WRK-DOLAR
+                       MOVE WRK-EURO-ANT  TO WRK-EURO
+                       MOVE WRK-YUAN-ANT  TO WRK-YUAN
+                       MOVE WRK-WON-ANT   TO WRK-WON
+                       MOVE 'TAXAS PADRAO (FEED REJEITADO)'
+                         TO WRK-MSG-TAXA
+                    ELSE
+                       MOVE 'TAXAS DO DIA (TAXASCAM.TXT)'
+                         TO WRK-MSG-TAXA
+                    END-IF
+                END-READ
+                CLOSE TAXA-CAMBIO
+             END-IF.
+             PERFORM 9795-GRAVA-TAXA-CTRL.
+      *>  --------------------------------------------------------------
+      *>  9795-GRAVA-TAXA-CTRL - GRAVA A COTACAO EM USO NESTA EXECUCAO EM
+      *>  TAXACTRL.TXT, PARA QUE A PROXIMA EXECUCAO RECONCILIE O FEED DO
+      *>  DIA CONTRA ELA EM VEZ DE CONTRA OS VALORES FIXOS DE BOOK-MOEDAS.
+      *>  --------------------------------------------------------------
+       9795-GRAVA-TAXA-CTRL.
+      *>  --------------------------------------------------------------
+             MOVE 1 TO CTRL-CHAVE.
+             MOVE WRK-DOLAR TO CTRL-DOLAR.
+             MOVE WRK-EURO  TO CTRL-EURO.
+             MOVE WRK-YUAN  TO CTRL-YUAN.
+             MOVE WRK-WON   TO CTRL-WON.
+             IF TAXACTRL-EXISTE
+                REWRITE TAXA-CTRL-REG
+             ELSE
+                WRITE TAXA-CTRL-REG
+                SET TAXACTRL-EXISTE TO TRUE
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0060-RECONCILIA-TAXAS - CONFERE SE A COTACAO RECEBIDA NO FEED
+      *>  DO DIA NAO SE AFASTOU DEMAIS DA ULTIMA COTACAO CONHECIDA (MAIS
+      *>  DE WRK-TOLERANCIA-PCT POR CENTO), MOEDA A MOEDA. UM FEED QUE
+      *>  FALHE NA RECONCILIACAO E REJEITADO EM BLOCO E O SISTEMA
+      *>  CONTINUA COM A ULTIMA COTACAO VALIDA, EVITANDO CONVERTER PELO
+      *>  RESTO DO DIA COM UMA TAXA CORROMPIDA OU DIGITADA ERRADA.
+      *>  --------------------------------------------------------------
+       0060-RECONCILIA-TAXAS.
+      *>  --------------------------------------------------------------
+             SET TAXA-RECONCILIA-OK TO TRUE.
+             MOVE WRK-DOLAR     TO WRK-TAXA-NOVA.
+             MOVE WRK-DOLAR-ANT TO WRK-TAXA-ANTERIOR.
+             PERFORM 0065-VERIFICA-VARIACAO.
+             MOVE WRK-EURO      TO WRK-TAXA-NOVA.
+             MOVE WRK-EURO-ANT  TO WRK-TAXA-ANTERIOR.
+             PERFORM 0065-VERIFICA-VARIACAO.
+             MOVE WRK-YUAN      TO WRK-TAXA-NOVA.
+             MOVE WRK-YUAN-ANT  TO WRK-TAXA-ANTERIOR.
+             PERFORM 0065-VERIFICA-VARIACAO.
+             MOVE WRK-WON       TO WRK-TAXA-NOVA.
+             MOVE WRK-WON-ANT   TO WRK-TAXA-ANTERIOR.
+             PERFORM 0065-VERIFICA-VARIACAO.
+      *>  --------------------------------------------------------------
+      *>  0065-VERIFICA-VARIACAO - COMPARA WRK-TAXA-NOVA CONTRA
+      *>  WRK-TAXA-ANTERIOR EM VALOR ABSOLUTO PERCENTUAL.
+      *>  --------------------------------------------------------------
+       0065-VERIFICA-VARIACAO.
+      *>  --------------------------------------------------------------
+             COMPUTE WRK-PCT-VAR ROUNDED =
+               ((WRK-TAXA-NOVA - WRK-TAXA-ANTERIOR) / WRK-TAXA-ANTERIOR)
+               * 100.
+             IF WRK-PCT-VAR < 0
+                COMPUTE WRK-PCT-VAR = WRK-PCT-VAR * -1
+             END-IF.
+             IF WRK-PCT-VAR > WRK-TOLERANCIA-PCT
+                SET TAXA-RECONCILIA-FALHOU TO TRUE
+                DISPLAY '* TAXA DO FEED FORA DA TOLERANCIA ('
+                        WRK-PCT-VAR '% DE VARIACAO) *'
+             END-IF.
       *>  --------------------------------------------------------------
        0001-ROTINA-PRINCIPAL.
       *>  --------------------------------------------------------------
@@ -34,11 +234,13 @@
              DISPLAY '------------------------------------'.
              DISPLAY 'SISTEMA DE CONVERSAO DE MOEDAS'.
              DISPLAY '------------------------------------'.
+             DISPLAY 'COTACAO EM USO: ' WRK-MSG-TAXA.
              DISPLAY 'SELECIONE A MOEDA PARA CONVERSAO:'.
              DISPLAY '1 - REAL  (BRASIL)'.
              DISPLAY '2 - DOLAR (EUA)'.
              DISPLAY '3 - EURO  (EUROPA)'.
              DISPLAY '4 - YUAN  (CHINA)'.
+             DISPLAY '5 - WON   (COREIA DO SUL)'.
              ACCEPT SELEC-OPCAO.
              EVALUATE SELEC-OPCAO
                WHEN 1
@@ -49,6 +251,8 @@
                  PERFORM 0300-CONVERTE-EURO
                WHEN 4
                PERFORM 0400-CONVERTE-YUAN
+               WHEN 5
+                 PERFORM 0500-CONVERTE-WON
                WHEN OTHER
                  DISPLAY '* VALOR INVALIDO'
                  PERFORM 0001-ROTINA-PRINCIPAL
@@ -67,6 +271,10 @@
                DISPLAY 'R$ ' VALOR ' EM EUROS: ' CONVERSAO
                COMPUTE CONVERSAO = VALOR / WRK-YUAN
                DISPLAY 'R$ ' VALOR ' EM YUANS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / WRK-WON
+               DISPLAY 'R$ ' VALOR ' EM WONS: ' CONVERSAO
+               MOVE 'REAL' TO WRK-MOEDA-ORIGEM
+               PERFORM 9780-GRAVA-LOG-CONVERSAO
              ELSE
                DISPLAY '* VALOR INVALIDO *'
                PERFORM 0100-CONVERTE-REAL
@@ -85,6 +293,10 @@
                DISPLAY 'US$ ' VALOR ' EM EUROS: ' CONVERSAO
                COMPUTE CONVERSAO = VALOR / (WRK-YUAN / WRK-DOLAR)
                DISPLAY 'US$ ' VALOR ' EM YUANS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-WON / WRK-DOLAR)
+               DISPLAY 'US$ ' VALOR ' EM WONS: ' CONVERSAO
+               MOVE 'DOLAR' TO WRK-MOEDA-ORIGEM
+               PERFORM 9780-GRAVA-LOG-CONVERSAO
              ELSE
                DISPLAY '* VALOR INVALIDO *'
                PERFORM 0200-CONVERTE-DOLAR
@@ -103,6 +315,10 @@
                DISPLAY 'EU$ ' VALOR ' EM EUROS: ' CONVERSAO
                COMPUTE CONVERSAO = VALOR / (WRK-YUAN / WRK-EURO)
                DISPLAY 'EU$ ' VALOR ' EM YUANS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-WON / WRK-EURO)
+               DISPLAY 'EU$ ' VALOR ' EM WONS: ' CONVERSAO
+               MOVE 'EURO' TO WRK-MOEDA-ORIGEM
+               PERFORM 9780-GRAVA-LOG-CONVERSAO
              ELSE
                DISPLAY '* VALOR INVALIDO *'
                PERFORM 0300-CONVERTE-EURO
@@ -121,10 +337,121 @@
                DISPLAY 'Y$ ' VALOR ' EM DOLARES: ' CONVERSAO
                COMPUTE CONVERSAO = VALOR / (WRK-EURO / WRK-YUAN)
                DISPLAY 'Y$ ' VALOR ' EM EUROS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-WON / WRK-YUAN)
+               DISPLAY 'Y$ ' VALOR ' EM WONS: ' CONVERSAO
+               MOVE 'YUAN' TO WRK-MOEDA-ORIGEM
+               PERFORM 9780-GRAVA-LOG-CONVERSAO
              ELSE
                DISPLAY '* VALOR INVALIDO *'
                PERFORM 0400-CONVERTE-YUAN
              END-IF.
+      *>  --------------------------------------------------------------
+       0500-CONVERTE-WON.
+      *>  --------------------------------------------------------------
+             DISPLAY 'COVERTENDO WONS PARA OUTRAS MOEDAS'.
+             DISPLAY '------------------------------------'.
+             DISPLAY 'DIGITE A QUANTIDADE DE WONS PARA CONVERSAO.:'
+             ACCEPT VALOR.
+             IF VALOR > 0
+               COMPUTE CONVERSAO = VALOR / (WRK-REAL / WRK-WON)
+               DISPLAY 'W$ ' VALOR ' EM REAIS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-DOLAR / WRK-WON)
+               DISPLAY 'W$ ' VALOR ' EM DOLARES: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-EURO / WRK-WON)
+               DISPLAY 'W$ ' VALOR ' EM EUROS: ' CONVERSAO
+               COMPUTE CONVERSAO = VALOR / (WRK-YUAN / WRK-WON)
+               DISPLAY 'W$ ' VALOR ' EM YUANS: ' CONVERSAO
+               MOVE 'WON' TO WRK-MOEDA-ORIGEM
+               PERFORM 9780-GRAVA-LOG-CONVERSAO
+             ELSE
+               DISPLAY '* VALOR INVALIDO *'
+               PERFORM 0500-CONVERTE-WON
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - PROCESSA UM LOTE DE CONVERSOES SEM OPERADOR,
+      *>  LENDO AS TRANSACOES DO ARQUIVO MOEDASTR.TXT (MT-MOEDA, MT-VALOR)
+      *>  E GRAVANDO O RESULTADO EM MOEDASSD.TXT. USADO PELO JOB STREAM
+      *>  NOTURNO (VER JOBSTREAM-DESAFIOS.JCL).
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT MOEDAS-TRANS.
+             OPEN OUTPUT MOEDAS-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE MOEDAS-TRANS MOEDAS-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ MOEDAS-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE MT-MOEDA TO SELEC-OPCAO.
+             MOVE MT-VALOR TO VALOR.
+             EVALUATE SELEC-OPCAO
+               WHEN 1
+                 MOVE VALOR TO CONVERSAO
+               WHEN 2
+                 COMPUTE CONVERSAO = VALOR / (WRK-REAL / WRK-DOLAR)
+               WHEN 3
+                 COMPUTE CONVERSAO = VALOR / (WRK-REAL / WRK-EURO)
+               WHEN 4
+                 COMPUTE CONVERSAO = VALOR / (WRK-REAL / WRK-YUAN)
+               WHEN 5
+                 COMPUTE CONVERSAO = VALOR / (WRK-REAL / WRK-WON)
+               WHEN OTHER
+                 MOVE 0 TO CONVERSAO
+             END-EVALUATE.
+             MOVE SPACES TO MOEDAS-SAIDA-REG.
+             STRING 'MOEDA=' MT-MOEDA ' VALOR=' MT-VALOR
+                    ' CONVERSAO(REAIS)=' CONVERSAO
+                    DELIMITED BY SIZE INTO MOEDAS-SAIDA-REG.
+             WRITE MOEDAS-SAIDA-REG.
+             EVALUATE SELEC-OPCAO
+               WHEN 1
+                 MOVE 'REAL' TO WRK-MOEDA-ORIGEM
+               WHEN 2
+                 MOVE 'DOLAR' TO WRK-MOEDA-ORIGEM
+               WHEN 3
+                 MOVE 'EURO' TO WRK-MOEDA-ORIGEM
+               WHEN 4
+                 MOVE 'YUAN' TO WRK-MOEDA-ORIGEM
+               WHEN 5
+                 MOVE 'WON' TO WRK-MOEDA-ORIGEM
+               WHEN OTHER
+                 MOVE SPACES TO WRK-MOEDA-ORIGEM
+             END-EVALUATE.
+             PERFORM 9780-GRAVA-LOG-CONVERSAO.
+             PERFORM 9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+      *>  9770-ABRE-LOG-CONVERSAO - ABRE O LOG DE CONVERSOES EM MODO
+      *>  EXTEND (ACRESCENTA AO FINAL), CRIANDO-O NA PRIMEIRA EXECUCAO.
+      *>  --------------------------------------------------------------
+       9770-ABRE-LOG-CONVERSAO.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND LOG-CONVERSAO.
+             IF LOG-STATUS = 35
+                OPEN OUTPUT LOG-CONVERSAO
+                CLOSE LOG-CONVERSAO
+                OPEN EXTEND LOG-CONVERSAO
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  9780-GRAVA-LOG-CONVERSAO - REGISTRA NO LOG QUEM CONVERTEU O
+      *>  QUE, QUANDO E O VALOR ORIGEM DA CONVERSAO (MOEDASLOG.TXT).
+      *>  --------------------------------------------------------------
+       9780-GRAVA-LOG-CONVERSAO.
+      *>  --------------------------------------------------------------
+             ACCEPT WRK-DATA-LOG FROM DATE YYYYMMDD.
+             ACCEPT WRK-HORA-LOG FROM TIME.
+             MOVE SPACES TO LOG-CONVERSAO-REG.
+             STRING WRK-DATA-LOG ' ' WRK-HORA-LOG
+                    ' ORIGEM=' WRK-MOEDA-ORIGEM
+                    ' VALOR=' VALOR
+                    DELIMITED BY SIZE INTO LOG-CONVERSAO-REG.
+             WRITE LOG-CONVERSAO-REG.
       *>  --------------------------------------------------------------
       *>  DESAFIOS EXTRAS:
       *> 1 - MUDE OS VALORES DAS VARIAVEIS NO BOOK-MOEDAS E VEJA OS RESULTADOS
