@@ -10,7 +10,53 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPRES-TRANS ASSIGN TO 'C:\COBOL\EMPRESTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT EMPRES-SAIDA ASSIGN TO 'C:\COBOL\EMPRESSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT CLIENTE-MASTER ASSIGN TO 'C:\COBOL\CLIENTE.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTE-STATUS
+             RECORD KEY IS CLI-ID.
+           SELECT SCORE-PARAMS ASSIGN TO 'C:\COBOL\SCOREPAR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SCOREPAR-STATUS.
+           SELECT CONTRATO-CTRL ASSIGN TO 'C:\COBOL\CONTRCTL.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CTRL-STATUS
+             RECORD KEY IS CTRL-CHAVE.
+           SELECT CONTRATOS ASSIGN TO 'C:\COBOL\CONTRATO.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CONTRATOS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+       COPY 'CLIENTE-MASTER.CBL'.
+       FD SCORE-PARAMS.
+       COPY 'SCORE-PARAMS.CBL'.
+       FD CONTRATO-CTRL.
+       01 CONTRATO-CTRL-REG.
+            05 CTRL-CHAVE         PIC 9(01).
+            05 CTRL-ULTIMO-NUM    PIC 9(08).
+       FD CONTRATOS.
+       01 CONTRATOS-REG        PIC X(100).
+       FD EMPRES-TRANS.
+       01 EMPRES-TRANS-REG.
+            05 EM-RESP-1       PIC 9(1).
+            05 EM-RESP-2       PIC 9(1).
+            05 EM-RESP-3       PIC 9(1).
+            05 EM-RESP-4       PIC 9(1).
+            05 EM-VL-EPTM      PIC 9(6)V99.
+            05 EM-OPC-PRAZO    PIC 9(1).
+       FD EMPRES-SAIDA.
+       01 EMPRES-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONTADOR         PIC 9(3)         VALUE ZEROS.
@@ -21,12 +67,54 @@
        77 VL-PRCLA         PIC 9(5)V99      VALUE ZEROS.
        77 TOT-EPTM         PIC 9(6)V99      VALUE ZEROS.
        77 STAT-PERG        PIC 9(1)         VALUE ZEROS.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 CLIENTE-STATUS   PIC 9(02)        VALUE ZEROS.
+       77 WRK-CLI-ID       PIC 9(05)        VALUE ZEROS.
+       77 CLIENTE-ACHADO   PIC X(01)        VALUE 'N'.
+       77 FAIXA-IDADE      PIC 9(1)         VALUE ZEROS.
+       77 FAIXA-RENDA      PIC 9(1)         VALUE ZEROS.
+       77 FAIXA-BENS       PIC 9(1)         VALUE ZEROS.
+       77 SCOREPAR-STATUS  PIC 9(02)        VALUE ZEROS.
+       77 CTRL-STATUS      PIC 9(02)        VALUE ZEROS.
+       77 CONTRATOS-STATUS PIC 9(02)        VALUE ZEROS.
+       77 WRK-TX-MENSAL    PIC 9V9999       VALUE ZEROS.
+       77 WRK-JUROS-TOTAL  PIC 9(6)V99      VALUE ZEROS.
+       77 WRK-CET          PIC 9(3)V9999    VALUE ZEROS.
+       77 WRK-NUM-CONTRATO PIC 9(08)        VALUE ZEROS.
+       77 WRK-DATA-CONTRATO PIC 9(08)       VALUE ZEROS.
+       77 WRK-METODO-AMORT PIC 9(01)        VALUE ZEROS.
+       77 WRK-PRAZO-MESES  PIC 9(02)        VALUE ZEROS.
+       77 WRK-SALDO        PIC 9(07)V99     VALUE ZEROS.
+       77 WRK-AMORT-CONST  PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-JUROS-PARC   PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-PARC-SAC     PIC 9(06)V99     VALUE ZEROS.
+       77 IDX-PARC         PIC 9(02)        VALUE ZEROS.
+       77 WRK-ANO-BASE     PIC 9(04)        VALUE ZEROS.
+       77 WRK-MES-BASE     PIC 9(02)        VALUE ZEROS.
+       77 WRK-DIA-BASE     PIC 9(02)        VALUE ZEROS.
+       77 WRK-MESDIA-BASE  PIC 9(04)        VALUE ZEROS.
+       77 WRK-MES-TOTAL    PIC 9(04)        VALUE ZEROS.
+       77 WRK-ANOS-EXTRA   PIC 9(02)        VALUE ZEROS.
+       77 WRK-MES-VENC     PIC 9(02)        VALUE ZEROS.
+       77 WRK-ANO-VENC     PIC 9(04)        VALUE ZEROS.
+       77 WRK-DATA-VENC    PIC 9(08)        VALUE ZEROS.
+       01 WS-TAB-PESOS.
+            05 WS-PESO OCCURS 5 TIMES PIC 9(03) VALUE ZEROS.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
+             PERFORM 0070-CARREGA-PESOS.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+               STOP RUN
+             END-IF.
              DISPLAY '---------------------------------------'.
              DISPLAY '** SIMULADOR DE EMPRESTIMO BANCARIO **'
              DISPLAY '---------------------------------------'.
              PERFORM 0001-ROTINA-PRINCIPAL.
+             CLOSE CLIENTE-MASTER.
 
            STOP RUN.
       *>  --------------------------------------------------------------
@@ -35,6 +123,7 @@
              DISPLAY '---------------------------------------'.
              DISPLAY 'SELECAO DE PERFIL DE CREDITO'
              DISPLAY '---------------------------------------'.
+             PERFORM 0050-CONSULTA-CLIENTE.
              PERFORM 0100-PERG-1.
              PERFORM 0200-PERG-2.
              PERFORM 0300-PERG-3.
@@ -42,46 +131,219 @@
              PERFORM 0500-CALC-EMPRESTIMO.
              PERFORM 0600-SELEC-EMPRESTIMO.
              PERFORM 0700-SELEC-TAXAS.
+             PERFORM 0060-ATUALIZA-CLIENTE.
              move 0 to contador.
-
+      *>  --------------------------------------------------------------
+       0050-CONSULTA-CLIENTE.
+      *>  --------------------------------------------------------------
+             OPEN I-O CLIENTE-MASTER.
+             IF CLIENTE-STATUS = 35
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+             END-IF.
+             MOVE 'N' TO CLIENTE-ACHADO.
+             DISPLAY 'DIGITE O CODIGO DO CLIENTE (0 = CLIENTE NOVO)..: '.
+             ACCEPT WRK-CLI-ID.
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                 INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO - SERA CRIADO AGORA'
+                 NOT INVALID KEY
+                   MOVE 'S' TO CLIENTE-ACHADO
+                   DISPLAY 'CLIENTE JA CADASTRADO - DADOS REUTILIZADOS'
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+       0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID NOT = 0 AND CLIENTE-ACHADO = 'N'
+               MOVE WRK-CLI-ID TO CLI-ID
+               MOVE SPACES TO CLI-NOME
+               PERFORM 0093-GRAVA-FAIXAS-CLIENTE
+               ACCEPT CLI-DT-CADASTRO FROM DATE YYYYMMDD
+               WRITE CLIENTE-MASTER-REG
+             END-IF.
+      *>  --------------------------------------------------------------
+       0093-GRAVA-FAIXAS-CLIENTE.
+      *>  --------------------------------------------------------------
+             EVALUATE FAIXA-IDADE
+               WHEN 1 MOVE 17  TO CLI-IDADE
+               WHEN 2 MOVE 25  TO CLI-IDADE
+               WHEN 3 MOVE 32  TO CLI-IDADE
+               WHEN 4 MOVE 38  TO CLI-IDADE
+               WHEN OTHER MOVE 50 TO CLI-IDADE
+             END-EVALUATE.
+             EVALUATE FAIXA-RENDA
+               WHEN 1 MOVE 1000,00  TO CLI-RENDA
+               WHEN 2 MOVE 2500,00  TO CLI-RENDA
+               WHEN 3 MOVE 6000,00  TO CLI-RENDA
+               WHEN 4 MOVE 11000,00 TO CLI-RENDA
+               WHEN OTHER MOVE 20000,00 TO CLI-RENDA
+             END-EVALUATE.
+             EVALUATE FAIXA-BENS
+               WHEN 1 MOVE 5000,00     TO CLI-BENS
+               WHEN 2 MOVE 30000,00    TO CLI-BENS
+               WHEN 3 MOVE 75000,00    TO CLI-BENS
+               WHEN 4 MOVE 500000,00   TO CLI-BENS
+               WHEN OTHER MOVE 1500000,00 TO CLI-BENS
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0070-CARREGA-PESOS - LE OS PESOS DE PONTUACAO DE SCOREPAR.TXT
+      *>  (ARQUIVO COMPARTILHADO COM O INDICA-CARTAO) PARA A TABELA
+      *>  WS-TAB-PESOS; SE O ARQUIVO AINDA NAO EXISTE, CRIA COM OS
+      *>  PESOS PADRAO (1/5/10/20/30) ANTES DE RELER.
+      *>  --------------------------------------------------------------
+       0070-CARREGA-PESOS.
+      *>  --------------------------------------------------------------
+             OPEN INPUT SCORE-PARAMS.
+             IF SCOREPAR-STATUS = 35
+               PERFORM 0075-CRIA-PESOS-PADRAO
+               OPEN INPUT SCORE-PARAMS
+             END-IF.
+             PERFORM UNTIL SCOREPAR-STATUS = 10
+               READ SCORE-PARAMS
+                 AT END
+                   MOVE 10 TO SCOREPAR-STATUS
+                 NOT AT END
+                   MOVE SP-PONTOS TO WS-PESO(SP-OPCAO)
+               END-READ
+             END-PERFORM.
+             CLOSE SCORE-PARAMS.
+      *>  --------------------------------------------------------------
+       0075-CRIA-PESOS-PADRAO.
+      *>  --------------------------------------------------------------
+             OPEN OUTPUT SCORE-PARAMS.
+             MOVE 1 TO SP-OPCAO.
+             MOVE 1 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 2 TO SP-OPCAO.
+             MOVE 5 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 3 TO SP-OPCAO.
+             MOVE 10 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 4 TO SP-OPCAO.
+             MOVE 20 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 5 TO SP-OPCAO.
+             MOVE 30 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             CLOSE SCORE-PARAMS.
+      *>  --------------------------------------------------------------
+       0090-DERIVA-FAIXA-IDADE.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-IDADE < 18
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-IDADE <= 29
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-IDADE <= 35
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-IDADE <= 40
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0095-DERIVA-FAIXA-RENDA.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-RENDA < SAL-MIN
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-RENDA <= 3000,00
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-RENDA <= 7500,00
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-RENDA <= 13500,00
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0096-DERIVA-FAIXA-BENS.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-BENS < 10000,00
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-BENS <= 49999,00
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-BENS <= 100000,00
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-BENS <= 1000000,00
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
       *>  --------------------------------------------------------------
        0100-PERG-1.
       *>  --------------------------------------------------------------
-             DISPLAY 'QUAL A SUA IDADE'.
-             DISPLAY '1 - MENOR DE 18 ANOS'.
-             DISPLAY '2 - ENTRE 18 E 29 ANOS'.
-             DISPLAY '3 - ENTRE 30 E 35 ANOS'.
-             DISPLAY '4 - ENTRE 36 E 40 ANOS'.
-             DISPLAY '5 - MAIS DE 40 ANOS'.
-             DISPLAY 'SELECIONE SUA OPCAO...:'.
-             MOVE 1 TO STAT-PERG.
-             PERFORM 0800-ENTRA-DADOS.
+             IF CLIENTE-ACHADO = 'S' AND CLI-IDADE NOT = 0
+               PERFORM 0090-DERIVA-FAIXA-IDADE
+               MOVE SELEC-MENU TO FAIXA-IDADE
+               MOVE 1 TO STAT-PERG
+               DISPLAY '---------------------------------------'
+               DISPLAY 'IDADE REAPROVEITADA DO CADASTRO'
+               PERFORM 0810-PONTUA-DADOS
+             ELSE
+               DISPLAY 'QUAL A SUA IDADE'
+               DISPLAY '1 - MENOR DE 18 ANOS'
+               DISPLAY '2 - ENTRE 18 E 29 ANOS'
+               DISPLAY '3 - ENTRE 30 E 35 ANOS'
+               DISPLAY '4 - ENTRE 36 E 40 ANOS'
+               DISPLAY '5 - MAIS DE 40 ANOS'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               MOVE 1 TO STAT-PERG
+               PERFORM 0800-ENTRA-DADOS
+               MOVE SELEC-MENU TO FAIXA-IDADE
+             END-IF.
       *>  --------------------------------------------------------------
        0200-PERG-2.
       *>  --------------------------------------------------------------
-             DISPLAY '---------------------------------------'.
-             DISPLAY 'VALOR DA RENDA MENSAL'.
-             DISPLAY '1 - MENOR QUE UM SALARIO MINIMO (R$' SAL-MIN')'.
-             DISPLAY '2 - ENTRE R$ ' SAL-MIN ' E R$ ' 3000,00.
-             DISPLAY '3 - ENTRE R$ '4500,00 ' E R$ ' 7500,00.
-             DISPLAY '4 - ENTRE R$ '9000,00 ' E R$ ' 13500,00.
-             DISPLAY '5 - MAIS DE R$ '15000,00.
-             DISPLAY 'SELECIONE SUA OPCAO...:'.
-             MOVE 2 TO STAT-PERG.
-             PERFORM 0800-ENTRA-DADOS.
+             IF CLIENTE-ACHADO = 'S' AND CLI-RENDA NOT = 0
+               PERFORM 0095-DERIVA-FAIXA-RENDA
+               MOVE SELEC-MENU TO FAIXA-RENDA
+               MOVE 2 TO STAT-PERG
+               DISPLAY '---------------------------------------'
+               DISPLAY 'RENDA REAPROVEITADA DO CADASTRO'
+               PERFORM 0810-PONTUA-DADOS
+             ELSE
+               DISPLAY '---------------------------------------'
+               DISPLAY 'VALOR DA RENDA MENSAL'
+               DISPLAY '1 - MENOR QUE UM SALARIO MINIMO (R$' SAL-MIN')'
+               DISPLAY '2 - ENTRE R$ ' SAL-MIN ' E R$ ' 3000,00
+               DISPLAY '3 - ENTRE R$ '4500,00 ' E R$ ' 7500,00
+               DISPLAY '4 - ENTRE R$ '9000,00 ' E R$ ' 13500,00
+               DISPLAY '5 - MAIS DE R$ '15000,00
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               MOVE 2 TO STAT-PERG
+               PERFORM 0800-ENTRA-DADOS
+               MOVE SELEC-MENU TO FAIXA-RENDA
+             END-IF.
       *>  --------------------------------------------------------------
        0300-PERG-3.
       *>  --------------------------------------------------------------
-             DISPLAY '---------------------------------------'.
-             DISPLAY 'VALOR DOS BENS MOVEIS E IMOVEIS'.
-             DISPLAY '1 - MENOR QUE R$ 10.000,00'.
-             DISPLAY '2 - ENTRE R$ 10.000,00 E R$ 49.999,00'.
-             DISPLAY '3 - ENTRE R$ 50.000,00 E R$ 100.000,00'.
-             DISPLAY '4 - ENTRE R$ 100.001,00 E R$ 1.000.000,00'.
-             DISPLAY '5 - MAIS DE R$ 1.000.000,00'.
-             DISPLAY 'SELECIONE SUA OPCAO...:'.
-             MOVE 3 TO STAT-PERG.
-             PERFORM 0800-ENTRA-DADOS.
+             IF CLIENTE-ACHADO = 'S' AND CLI-BENS NOT = 0
+               PERFORM 0096-DERIVA-FAIXA-BENS
+               MOVE SELEC-MENU TO FAIXA-BENS
+               MOVE 3 TO STAT-PERG
+               DISPLAY '---------------------------------------'
+               DISPLAY 'BENS REAPROVEITADOS DO CADASTRO'
+               PERFORM 0810-PONTUA-DADOS
+             ELSE
+               DISPLAY '---------------------------------------'
+               DISPLAY 'VALOR DOS BENS MOVEIS E IMOVEIS'
+               DISPLAY '1 - MENOR QUE R$ 10.000,00'
+               DISPLAY '2 - ENTRE R$ 10.000,00 E R$ 49.999,00'
+               DISPLAY '3 - ENTRE R$ 50.000,00 E R$ 100.000,00'
+               DISPLAY '4 - ENTRE R$ 100.001,00 E R$ 1.000.000,00'
+               DISPLAY '5 - MAIS DE R$ 1.000.000,00'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               MOVE 3 TO STAT-PERG
+               PERFORM 0800-ENTRA-DADOS
+               MOVE SELEC-MENU TO FAIXA-BENS
+             END-IF.
       *>  --------------------------------------------------------------
        0400-PERG-4.
       *>  --------------------------------------------------------------
@@ -101,6 +363,9 @@
              DISPLAY '-----------------------------------'.
       *>        DISPLAY 'PONTOS DO CLIENTE.: ' CONTADOR.
              EVALUATE CONTADOR
+               WHEN < 10
+      *>            DISPLAY 'CREDITO LIMITADO ATE R$ 2.000,00'
+                 MOVE 2000 TO LIM-CRED
                WHEN <= 20
       *>            DISPLAY 'CREDITO LIMITADO ATE R$ 5.000,00'
                  MOVE 5000 TO LIM-CRED
@@ -116,6 +381,8 @@
                WHEN <= 120
       *>            DISPLAY 'CREDITO LIMITADO ATE R$ 100.000,00'
                  MOVE 100000 TO LIM-CRED
+               WHEN OTHER
+                 MOVE 200000 TO LIM-CRED
              END-EVALUATE.
       *>  --------------------------------------------------------------
        0600-SELEC-EMPRESTIMO.
@@ -144,48 +411,205 @@
              ACCEPT  OPC-TAX-PRAZO.
              EVALUATE OPC-TAX-PRAZO
                WHEN 1
-                 DISPLAY 'PARCELAS A PAGAR: 5'
-                 COMPUTE VL-PRCLA = (VL-EPTM*0,012*5)/5 + (VL-EPTM/5)
-                 DISPLAY 'VALOR DE CADA PARCELA: R$ ' VL-PRCLA
-                 COMPUTE TOT-EPTM= VL-PRCLA * 5
-                 DISPLAY 'VALOR TOTAL DO EMPRESTIMO: R$ ' TOT-EPTM
+                 MOVE 5  TO WRK-PRAZO-MESES
+                 MOVE 0,0120 TO WRK-TX-MENSAL
                WHEN 2
-                 DISPLAY 'PARCELAS A PAGAR: 10'
-                 COMPUTE VL-PRCLA = (VL-EPTM*0,015*10)/10 + (VL-EPTM/10)
-                 DISPLAY 'VALOR DE CADA PARCELA: R$ ' VL-PRCLA
-                 COMPUTE TOT-EPTM= VL-PRCLA * 10
-                 DISPLAY 'VALOR TOTAL DO EMPRESTIMO: R$ ' TOT-EPTM
+                 MOVE 10 TO WRK-PRAZO-MESES
+                 MOVE 0,0150 TO WRK-TX-MENSAL
                WHEN 3
-                 DISPLAY 'PARCELAS A PAGAR: 15'
-                 COMPUTE VL-PRCLA = (VL-EPTM*0,02*15)/15 + (VL-EPTM/15)
-                 DISPLAY 'VALOR DE CADA PARCELA: R$ ' VL-PRCLA
-                 COMPUTE TOT-EPTM= VL-PRCLA * 15
-                 DISPLAY 'VALOR TOTAL DO EMPRESTIMO: R$ ' TOT-EPTM
+                 MOVE 15 TO WRK-PRAZO-MESES
+                 MOVE 0,0200 TO WRK-TX-MENSAL
                WHEN 4
-                 DISPLAY 'PARCELAS A PAGAR: 20'
-                 COMPUTE VL-PRCLA = (VL-EPTM*0,025*20)/20 + (VL-EPTM/20)
-                 DISPLAY 'VALOR DE CADA PARCELA: R$ ' VL-PRCLA
-                 COMPUTE TOT-EPTM= VL-PRCLA * 20
-                 DISPLAY 'VALOR TOTAL DO EMPRESTIMO: R$ ' TOT-EPTM
+                 MOVE 20 TO WRK-PRAZO-MESES
+                 MOVE 0,0250 TO WRK-TX-MENSAL
                WHEN OTHER
                  DISPLAY '* OPCAO INVALIDA *'
                  PERFORM 0700-SELEC-TAXAS
              END-EVALUATE.
+             DISPLAY 'PARCELAS A PAGAR: ' WRK-PRAZO-MESES.
+             COMPUTE VL-PRCLA = (VL-EPTM * WRK-TX-MENSAL)
+                     + (VL-EPTM / WRK-PRAZO-MESES).
+             DISPLAY 'VALOR DE CADA PARCELA: R$ ' VL-PRCLA.
+             COMPUTE TOT-EPTM = VL-PRCLA * WRK-PRAZO-MESES.
+             DISPLAY 'VALOR TOTAL DO EMPRESTIMO: R$ ' TOT-EPTM.
+             PERFORM 0710-CALC-CET-JUROS.
+             PERFORM 0720-SELEC-METODO-AMORT.
+             PERFORM 9740-ABRE-CONTRATOS.
+             PERFORM 9750-ABRE-CTRL-CONTRATO.
+             PERFORM 9760-PROX-NUM-CONTRATO.
+             PERFORM 0740-GRAVA-CONTRATO.
+             PERFORM 0730-GERA-CRONOGRAMA.
+             CLOSE CONTRATOS CONTRATO-CTRL.
+      *>  --------------------------------------------------------------
+      *>  0710-CALC-CET-JUROS - MOSTRA AO CLIENTE QUANTO DO TOTAL PAGO
+      *>  E JUROS E O CUSTO EFETIVO TOTAL (CET) ANUALIZADO A PARTIR DA
+      *>  TAXA MENSAL ESCOLHIDA, PARA COMPARACAO ENTRE OFERTAS.
+      *>  --------------------------------------------------------------
+       0710-CALC-CET-JUROS.
+      *>  --------------------------------------------------------------
+             COMPUTE WRK-JUROS-TOTAL = TOT-EPTM - VL-EPTM.
+             COMPUTE WRK-CET ROUNDED =
+                     (((1 + WRK-TX-MENSAL) ** 12) - 1) * 100.
+             DISPLAY '-----------------------------------'.
+             DISPLAY 'JUROS TOTAIS DO EMPRESTIMO..: R$ '
+                     WRK-JUROS-TOTAL.
+             DISPLAY 'CUSTO EFETIVO TOTAL (CET)a.a..: ' WRK-CET '%'.
+      *>  --------------------------------------------------------------
+       0720-SELEC-METODO-AMORT.
+      *>  --------------------------------------------------------------
+             DISPLAY '-----------------------------------'.
+             DISPLAY 'ESCOLHA O SISTEMA DE AMORTIZACAO'.
+             DISPLAY '1 - TABELA PRICE (PARCELAS IGUAIS)'.
+             DISPLAY '2 - SAC (AMORTIZACAO CONSTANTE)'.
+             DISPLAY 'SELECIONE SUA OPCAO...:'.
+             ACCEPT WRK-METODO-AMORT.
+             IF WRK-METODO-AMORT NOT = 1 AND WRK-METODO-AMORT NOT = 2
+               DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+               PERFORM 0720-SELEC-METODO-AMORT
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0730-GERA-CRONOGRAMA - IMPRIME O CRONOGRAMA MES A MES
+      *>  (VENCIMENTO, AMORTIZACAO, JUROS, PARCELA E SALDO DEVEDOR)
+      *>  PARA O METODO ESCOLHIDO EM 0720.
+      *>  --------------------------------------------------------------
+       0730-GERA-CRONOGRAMA.
+      *>  --------------------------------------------------------------
+             DISPLAY '-----------------------------------'.
+             DISPLAY 'CRONOGRAMA DE PAGAMENTOS'.
+             DISPLAY 'PARC  VENCIMENTO  AMORTIZACAO   JUROS'.
+             MOVE VL-EPTM TO WRK-SALDO.
+             ACCEPT WRK-DATA-CONTRATO FROM DATE YYYYMMDD.
+             DIVIDE WRK-DATA-CONTRATO BY 10000
+               GIVING WRK-ANO-BASE REMAINDER WRK-MESDIA-BASE.
+             DIVIDE WRK-MESDIA-BASE BY 100
+               GIVING WRK-MES-BASE REMAINDER WRK-DIA-BASE.
+             IF WRK-METODO-AMORT = 2
+               COMPUTE WRK-AMORT-CONST = VL-EPTM / WRK-PRAZO-MESES
+             END-IF.
+             MOVE 1 TO IDX-PARC.
+             PERFORM 0735-GERA-PARCELA UNTIL IDX-PARC > WRK-PRAZO-MESES.
+      *>  --------------------------------------------------------------
+       0735-GERA-PARCELA.
+      *>  --------------------------------------------------------------
+             COMPUTE WRK-MES-TOTAL = WRK-MES-BASE + IDX-PARC - 1.
+             DIVIDE WRK-MES-TOTAL BY 12
+               GIVING WRK-ANOS-EXTRA REMAINDER WRK-MES-VENC.
+             ADD 1 TO WRK-MES-VENC.
+             COMPUTE WRK-ANO-VENC = WRK-ANO-BASE + WRK-ANOS-EXTRA.
+             COMPUTE WRK-DATA-VENC =
+                     (WRK-ANO-VENC * 10000) + (WRK-MES-VENC * 100)
+                     + WRK-DIA-BASE.
+             IF WRK-METODO-AMORT = 2
+               COMPUTE WRK-JUROS-PARC ROUNDED =
+                       WRK-SALDO * WRK-TX-MENSAL
+               COMPUTE WRK-PARC-SAC ROUNDED =
+                       WRK-AMORT-CONST + WRK-JUROS-PARC
+               SUBTRACT WRK-AMORT-CONST FROM WRK-SALDO
+               DISPLAY IDX-PARC ' ' WRK-DATA-VENC ' '
+                       WRK-AMORT-CONST ' ' WRK-JUROS-PARC
+               DISPLAY '  PARCELA=' WRK-PARC-SAC ' SALDO=' WRK-SALDO
+             ELSE
+               COMPUTE WRK-JUROS-PARC ROUNDED =
+                       WRK-SALDO * WRK-TX-MENSAL
+               COMPUTE WRK-AMORT-CONST ROUNDED =
+                       VL-PRCLA - WRK-JUROS-PARC
+               SUBTRACT WRK-AMORT-CONST FROM WRK-SALDO
+               DISPLAY IDX-PARC ' ' WRK-DATA-VENC ' '
+                       WRK-AMORT-CONST ' ' WRK-JUROS-PARC
+               DISPLAY '  PARCELA=' VL-PRCLA ' SALDO=' WRK-SALDO
+             END-IF.
+             PERFORM 0745-GRAVA-PARCELA-CONTRATO.
+             ADD 1 TO IDX-PARC.
+      *>  --------------------------------------------------------------
+      *>  0740-GRAVA-CONTRATO / 0745-GRAVA-PARCELA-CONTRATO - PERSISTEM
+      *>  A SIMULACAO ACEITA COMO UM CONTRATO NUMERADO EM CONTRATO.TXT,
+      *>  UMA LINHA DE CABECALHO E UMA LINHA POR PARCELA DO CRONOGRAMA,
+      *>  PARA QUE A OPERACAO POSSA SERVIR O EMPRESTIMO DEPOIS.
+      *>  --------------------------------------------------------------
+       0740-GRAVA-CONTRATO.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO CONTRATOS-REG.
+             STRING 'CONTRATO=' WRK-NUM-CONTRATO
+                    ' CLIENTE=' WRK-CLI-ID
+                    ' VALOR=' VL-EPTM
+                    ' PRAZO=' WRK-PRAZO-MESES
+                    ' METODO=' WRK-METODO-AMORT
+                    ' LIMITE=' LIM-CRED
+                    ' PONTOS=' CONTADOR
+                    DELIMITED BY SIZE INTO CONTRATOS-REG
+             END-STRING.
+             WRITE CONTRATOS-REG.
+             DISPLAY '-----------------------------------'.
+             DISPLAY 'CONTRATO GERADO COM SUCESSO - NUMERO: '
+                     WRK-NUM-CONTRATO.
+      *>  --------------------------------------------------------------
+       0745-GRAVA-PARCELA-CONTRATO.
+      *>  --------------------------------------------------------------
+             MOVE SPACES TO CONTRATOS-REG.
+             IF WRK-METODO-AMORT = 2
+               STRING 'CONTRATO=' WRK-NUM-CONTRATO
+                      ' PARC=' IDX-PARC
+                      ' VENC=' WRK-DATA-VENC
+                      ' AMORT=' WRK-AMORT-CONST
+                      ' JUROS=' WRK-JUROS-PARC
+                      ' PARCELA=' WRK-PARC-SAC
+                      ' SALDO=' WRK-SALDO
+                      DELIMITED BY SIZE INTO CONTRATOS-REG
+               END-STRING
+             ELSE
+               STRING 'CONTRATO=' WRK-NUM-CONTRATO
+                      ' PARC=' IDX-PARC
+                      ' VENC=' WRK-DATA-VENC
+                      ' AMORT=' WRK-AMORT-CONST
+                      ' JUROS=' WRK-JUROS-PARC
+                      ' PARCELA=' VL-PRCLA
+                      ' SALDO=' WRK-SALDO
+                      DELIMITED BY SIZE INTO CONTRATOS-REG
+               END-STRING
+             END-IF.
+             WRITE CONTRATOS-REG.
+      *>  --------------------------------------------------------------
+       9740-ABRE-CONTRATOS.
+      *>  --------------------------------------------------------------
+             OPEN EXTEND CONTRATOS.
+             IF CONTRATOS-STATUS = 35
+               OPEN OUTPUT CONTRATOS
+               CLOSE CONTRATOS
+               OPEN EXTEND CONTRATOS
+             END-IF.
+      *>  --------------------------------------------------------------
+       9750-ABRE-CTRL-CONTRATO.
+      *>  --------------------------------------------------------------
+             OPEN I-O CONTRATO-CTRL.
+             IF CTRL-STATUS = 35
+               OPEN OUTPUT CONTRATO-CTRL
+               CLOSE CONTRATO-CTRL
+               OPEN I-O CONTRATO-CTRL
+             END-IF.
+      *>  --------------------------------------------------------------
+       9760-PROX-NUM-CONTRATO.
+      *>  --------------------------------------------------------------
+             MOVE 1 TO CTRL-CHAVE.
+             READ CONTRATO-CTRL
+               INVALID KEY
+                 MOVE 1 TO CTRL-ULTIMO-NUM
+                 WRITE CONTRATO-CTRL-REG
+               NOT INVALID KEY
+                 ADD 1 TO CTRL-ULTIMO-NUM
+                 REWRITE CONTRATO-CTRL-REG
+             END-READ.
+             MOVE CTRL-ULTIMO-NUM TO WRK-NUM-CONTRATO.
       *>  --------------------------------------------------------------
        0800-ENTRA-DADOS.
       *>  --------------------------------------------------------------
              ACCEPT SELEC-MENU.
+             PERFORM 0810-PONTUA-DADOS.
+      *>  --------------------------------------------------------------
+       0810-PONTUA-DADOS.
+      *>  --------------------------------------------------------------
              EVALUATE SELEC-MENU
-               WHEN 1
-                 ADD 1 TO CONTADOR
-               WHEN 2
-                 ADD 5 TO CONTADOR
-               WHEN 3
-                 ADD 10 TO CONTADOR
-               WHEN 4
-                 ADD 20 TO CONTADOR
-               WHEN 5
-                 ADD 30 TO CONTADOR
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  EVALUATE STAT-PERG
@@ -200,6 +624,97 @@
                  END-EVALUATE
              END-EVALUATE.
       *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - SIMULA UM LOTE DE EMPRESTIMOS LIDOS DE
+      *>  EMPRESTR.TXT (EM-RESP-1 A EM-RESP-4, EM-VL-EPTM, EM-OPC-PRAZO)
+      *>  E GRAVA O RESULTADO EM EMPRESSD.TXT, SEM NECESSITAR DE
+      *>  OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT EMPRES-TRANS.
+             OPEN OUTPUT EMPRES-SAIDA.
+             PERFORM 9740-ABRE-CONTRATOS.
+             PERFORM 9750-ABRE-CTRL-CONTRATO.
+             MOVE 1 TO WRK-METODO-AMORT.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE EMPRES-TRANS EMPRES-SAIDA CONTRATOS CONTRATO-CTRL.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ EMPRES-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9830-PONTUA-RESPOSTA.
+      *>  --------------------------------------------------------------
+             EVALUATE SELEC-MENU
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO CONTADOR.
+             MOVE EM-RESP-1 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE EM-RESP-2 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE EM-RESP-3 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE EM-RESP-4 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             EVALUATE CONTADOR
+               WHEN < 10
+                 MOVE 2000 TO LIM-CRED
+               WHEN <= 20
+                 MOVE 5000 TO LIM-CRED
+               WHEN <= 40
+                 MOVE 10000 TO LIM-CRED
+               WHEN <= 60
+                 MOVE 20000 TO LIM-CRED
+               WHEN <= 90
+                 MOVE 50000 TO LIM-CRED
+               WHEN <= 120
+                 MOVE 100000 TO LIM-CRED
+               WHEN OTHER
+                 MOVE 200000 TO LIM-CRED
+             END-EVALUATE.
+             MOVE EM-VL-EPTM TO VL-EPTM.
+             MOVE SPACES TO EMPRES-SAIDA-REG.
+             IF VL-EPTM > LIM-CRED OR VL-EPTM <= 100
+               STRING 'PONTOS=' CONTADOR ' LIMITE=' LIM-CRED
+                      ' VALOR=' EM-VL-EPTM
+                      ' REJEITADO=VALOR FORA DO LIMITE DE CREDITO'
+                      DELIMITED BY SIZE INTO EMPRES-SAIDA-REG
+             ELSE
+               EVALUATE EM-OPC-PRAZO
+                 WHEN 1
+                   COMPUTE VL-PRCLA = (VL-EPTM*0,012*5)/5
+                           + (VL-EPTM/5)
+                   COMPUTE TOT-EPTM = VL-PRCLA * 5
+                 WHEN 2
+                   COMPUTE VL-PRCLA = (VL-EPTM*0,015*10)/10
+                           + (VL-EPTM/10)
+                   COMPUTE TOT-EPTM = VL-PRCLA * 10
+                 WHEN 3
+                   COMPUTE VL-PRCLA = (VL-EPTM*0,02*15)/15
+                           + (VL-EPTM/15)
+                   COMPUTE TOT-EPTM = VL-PRCLA * 15
+                 WHEN OTHER
+                   COMPUTE VL-PRCLA = (VL-EPTM*0,025*20)/20
+                           + (VL-EPTM/20)
+                   COMPUTE TOT-EPTM = VL-PRCLA * 20
+               END-EVALUATE
+               PERFORM 0710-CALC-CET-JUROS
+               PERFORM 9760-PROX-NUM-CONTRATO
+               PERFORM 0740-GRAVA-CONTRATO
+               PERFORM 0730-GERA-CRONOGRAMA
+               STRING 'PONTOS=' CONTADOR ' LIMITE=' LIM-CRED
+                      ' VALOR=' EM-VL-EPTM ' PARCELA=' VL-PRCLA
+                      ' TOTAL=' TOT-EPTM ' CET=' WRK-CET
+                      ' CONTRATO=' WRK-NUM-CONTRATO
+                      DELIMITED BY SIZE INTO EMPRES-SAIDA-REG
+             END-IF.
+             WRITE EMPRES-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
       *>  O QUE MELHORAR?
       *>  1 - ALEM DE MOSTRAR O VALOR DE CADA PARCELA E O VALOR TOTAL DO
       *>  EMPRESTIMO, EXIBA TAMBEM O VALOR DOS JUROS TOTAIS DO EMPRESTIMO
