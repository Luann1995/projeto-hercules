@@ -10,106 +10,414 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTAO-TRANS ASSIGN TO 'C:\COBOL\CARTAOTR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+           SELECT CARTAO-SAIDA ASSIGN TO 'C:\COBOL\CARTAOSD.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SAIDA-STATUS.
+           SELECT CLIENTE-MASTER ASSIGN TO 'C:\COBOL\CLIENTE.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTE-STATUS
+             RECORD KEY IS CLI-ID.
+           SELECT CARTAO-PERFIL ASSIGN TO 'C:\COBOL\CARTAOPF.TXT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS PERFIL-STATUS
+             RECORD KEY IS CP-CLI-ID.
+           SELECT SCORE-PARAMS ASSIGN TO 'C:\COBOL\SCOREPAR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SCOREPAR-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+       COPY 'CLIENTE-MASTER.CBL'.
+       FD CARTAO-PERFIL.
+       01 CARTAO-PERFIL-REG.
+            05 CP-CLI-ID           PIC 9(05).
+            05 CP-FAIXA-IDADE      PIC 9(01).
+            05 CP-FAIXA-RENDA      PIC 9(01).
+            05 CP-FAIXA-BENS       PIC 9(01).
+            05 CP-FAIXA-REGIME     PIC 9(01).
+            05 CP-CONTADOR         PIC 9(03).
+       FD SCORE-PARAMS.
+       COPY 'SCORE-PARAMS.CBL'.
+       FD CARTAO-TRANS.
+       01 CARTAO-TRANS-REG.
+            05 CT-RESP-1       PIC 9(1).
+            05 CT-RESP-2       PIC 9(1).
+            05 CT-RESP-3       PIC 9(1).
+            05 CT-RESP-4       PIC 9(1).
+       FD CARTAO-SAIDA.
+       01 CARTAO-SAIDA-REG     PIC X(80).
+      *>  --------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 SELEC-MENU       PIC 9(1)         VALUE ZEROS.
        77 CONTADOR         PIC 9(3)         VALUE ZEROS.
        77 SAL-MIN          PIC 9(4)V99      VALUE 1500,00.
+       77 TRANS-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 SAIDA-STATUS     PIC 9(2)         VALUE ZEROS.
+       77 WRK-PARM-EXEC    PIC X(05)        VALUE SPACES.
+       77 CLIENTE-STATUS   PIC 9(02)        VALUE ZEROS.
+       77 WRK-CLI-ID       PIC 9(05)        VALUE ZEROS.
+       77 CLIENTE-ACHADO   PIC X(01)        VALUE 'N'.
+       77 FAIXA-IDADE      PIC 9(1)         VALUE ZEROS.
+       77 FAIXA-RENDA      PIC 9(1)         VALUE ZEROS.
+       77 FAIXA-BENS       PIC 9(1)         VALUE ZEROS.
+       77 FAIXA-REGIME     PIC 9(1)         VALUE ZEROS.
+       77 PERFIL-STATUS    PIC 9(02)        VALUE ZEROS.
+       77 PERFIL-ACHADO    PIC X(01)        VALUE 'N'.
+       77 SCOREPAR-STATUS  PIC 9(02)        VALUE ZEROS.
+       77 SUBS-PESO        PIC 9(01)        VALUE ZEROS.
+       77 REAVAL-OPCAO     PIC 9(01)        VALUE ZEROS.
+       77 REAVAL-FATOR     PIC 9(01)        VALUE ZEROS.
+       77 REAVAL-REPERGUNTA PIC X(01)       VALUE 'N'.
+       77 WRK-ANUIDADE     PIC 9(04)V99     VALUE ZEROS.
+       77 WRK-LIM-INICIAL  PIC 9(06)V99     VALUE ZEROS.
+       01 WS-TAB-PESOS.
+            05 WS-PESO OCCURS 5 TIMES PIC 9(03) VALUE ZEROS.
       *>  --------------------------------------------------------------
        PROCEDURE DIVISION.
-             PERFORM 0001-ROTINA-PRINCIPAL.
+             PERFORM 0070-CARREGA-PESOS.
+             ACCEPT WRK-PARM-EXEC FROM COMMAND-LINE.
+             IF WRK-PARM-EXEC = 'BATCH'
+               PERFORM 9800-MODO-BATCH
+             ELSE
+               PERFORM 0001-ROTINA-PRINCIPAL
+               CLOSE CLIENTE-MASTER CARTAO-PERFIL
+             END-IF.
 
-      *>      STOP RUN.
+             STOP RUN.
       *>  --------------------------------------------------------------
        0001-ROTINA-PRINCIPAL.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
              DISPLAY 'SISTEMA DE INDICACAO DE CARTOES'
              DISPLAY '---------------------------------------'.
-             PERFORM 0100-PERG-1.
-             PERFORM 0200-PERG-2.
-             PERFORM 0300-PERG-3.
-             PERFORM 0400-PERG-4.
+             PERFORM 0050-CONSULTA-CLIENTE.
+             PERFORM 0055-CONSULTA-PERFIL-CARTAO.
+             IF PERFIL-ACHADO = 'S' AND REAVAL-OPCAO = 2
+               PERFORM 0080-REAVALIA-FATOR
+             ELSE
+               PERFORM 0100-PERG-1
+               PERFORM 0200-PERG-2
+               PERFORM 0300-PERG-3
+               PERFORM 0400-PERG-4
+             END-IF.
              PERFORM 0500-CALC-CARTAO.
+             PERFORM 0060-ATUALIZA-CLIENTE.
+             PERFORM 0065-ATUALIZA-PERFIL-CARTAO.
              move 0 to contador.
       *>  --------------------------------------------------------------
-       0100-PERG-1.
+       0050-CONSULTA-CLIENTE.
+      *>  --------------------------------------------------------------
+             OPEN I-O CLIENTE-MASTER.
+             IF CLIENTE-STATUS = 35
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+             END-IF.
+             MOVE 'N' TO CLIENTE-ACHADO.
+             DISPLAY 'DIGITE O CODIGO DO CLIENTE (0 = CLIENTE NOVO)..: '.
+             ACCEPT WRK-CLI-ID.
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                 INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO - SERA CRIADO AGORA'
+                 NOT INVALID KEY
+                   MOVE 'S' TO CLIENTE-ACHADO
+                   DISPLAY 'CLIENTE JA CADASTRADO - DADOS REUTILIZADOS'
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+       0060-ATUALIZA-CLIENTE.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID NOT = 0
+               IF CLIENTE-ACHADO = 'N'
+                 MOVE WRK-CLI-ID TO CLI-ID
+                 MOVE SPACES TO CLI-NOME
+                 PERFORM 0093-GRAVA-FAIXAS-CLIENTE
+                 ACCEPT CLI-DT-CADASTRO FROM DATE YYYYMMDD
+                 WRITE CLIENTE-MASTER-REG
+               ELSE
+                 PERFORM 0093-GRAVA-FAIXAS-CLIENTE
+                 REWRITE CLIENTE-MASTER-REG
+               END-IF
+             END-IF.
+      *>  --------------------------------------------------------------
+       0055-CONSULTA-PERFIL-CARTAO.
+      *>  --------------------------------------------------------------
+             MOVE 'N' TO PERFIL-ACHADO.
+             MOVE 1 TO REAVAL-OPCAO.
+             IF CLIENTE-ACHADO = 'S'
+               OPEN I-O CARTAO-PERFIL
+               IF PERFIL-STATUS = 35
+                 OPEN OUTPUT CARTAO-PERFIL
+                 CLOSE CARTAO-PERFIL
+                 OPEN I-O CARTAO-PERFIL
+               END-IF
+               MOVE WRK-CLI-ID TO CP-CLI-ID
+               READ CARTAO-PERFIL
+                 NOT INVALID KEY
+                   MOVE 'S' TO PERFIL-ACHADO
+                   DISPLAY '---------------------------------------'
+                   DISPLAY 'CLIENTE JA POSSUI AVALIACAO DE CARTAO'
+                   DISPLAY '1 - NOVA AVALIACAO COMPLETA'
+                   DISPLAY '2 - REAVALIAR SOMENTE O FATOR QUE MUDOU'
+                   DISPLAY 'SELECIONE SUA OPCAO...:'
+                   ACCEPT REAVAL-OPCAO
+               END-READ
+             END-IF.
+      *>  --------------------------------------------------------------
+       0065-ATUALIZA-PERFIL-CARTAO.
+      *>  --------------------------------------------------------------
+             IF WRK-CLI-ID NOT = 0
+               MOVE WRK-CLI-ID TO CP-CLI-ID
+               MOVE FAIXA-IDADE  TO CP-FAIXA-IDADE
+               MOVE FAIXA-RENDA  TO CP-FAIXA-RENDA
+               MOVE FAIXA-BENS   TO CP-FAIXA-BENS
+               MOVE FAIXA-REGIME TO CP-FAIXA-REGIME
+               MOVE CONTADOR     TO CP-CONTADOR
+               IF PERFIL-ACHADO = 'S'
+                 REWRITE CARTAO-PERFIL-REG
+               ELSE
+                 WRITE CARTAO-PERFIL-REG
+                 INVALID KEY
+                   REWRITE CARTAO-PERFIL-REG
+               END-IF
+               CLOSE CARTAO-PERFIL
+             END-IF.
+      *>  --------------------------------------------------------------
+      *>  0080-REAVALIA-FATOR - CLIENTE JA AVALIADO ANTES: EM VEZ DE
+      *>  REFAZER AS QUATRO PERGUNTAS, PARTE DA PONTUACAO GRAVADA E
+      *>  PEDE APENAS O FATOR QUE MUDOU, DESCONTANDO O PESO ANTIGO
+      *>  DAQUELE FATOR E SOMANDO O PESO NOVO.
       *>  --------------------------------------------------------------
+       0080-REAVALIA-FATOR.
+      *>  --------------------------------------------------------------
+             MOVE CP-FAIXA-IDADE  TO FAIXA-IDADE.
+             MOVE CP-FAIXA-RENDA  TO FAIXA-RENDA.
+             MOVE CP-FAIXA-BENS   TO FAIXA-BENS.
+             MOVE CP-FAIXA-REGIME TO FAIXA-REGIME.
+             MOVE CP-CONTADOR     TO CONTADOR.
              DISPLAY '---------------------------------------'.
-             DISPLAY 'QUAL SUA IDADE'.
-             DISPLAY '1 - MENOR DE 18 ANOS'.
-             DISPLAY '2 - ENTRE 18 E 29 ANOS'.
-             DISPLAY '3 - ENTRE 30 E 35 ANOS'.
-             DISPLAY '4 - ENTRE 36 E 40 ANOS'.
-             DISPLAY '5 - MAIS DE 40 ANOS'.
-             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
-             EVALUATE SELEC-MENU
+             DISPLAY 'QUAL FATOR MUDOU?'.
+             DISPLAY '1 - IDADE'.
+             DISPLAY '2 - RENDA'.
+             DISPLAY '3 - BENS'.
+             DISPLAY '4 - REGIME PROFISSIONAL'.
+             DISPLAY 'SELECIONE SUA OPCAO...:'.
+             ACCEPT REAVAL-FATOR.
+             EVALUATE REAVAL-FATOR
                WHEN 1
-                 ADD 1 TO CONTADOR
+                 SUBTRACT WS-PESO(FAIXA-IDADE) FROM CONTADOR
+                 MOVE 'S' TO REAVAL-REPERGUNTA
+                 PERFORM 0100-PERG-1
                WHEN 2
-                 ADD 5 TO CONTADOR
+                 SUBTRACT WS-PESO(FAIXA-RENDA) FROM CONTADOR
+                 MOVE 'S' TO REAVAL-REPERGUNTA
+                 PERFORM 0200-PERG-2
                WHEN 3
-                 ADD 10 TO CONTADOR
+                 SUBTRACT WS-PESO(FAIXA-BENS) FROM CONTADOR
+                 MOVE 'S' TO REAVAL-REPERGUNTA
+                 PERFORM 0300-PERG-3
                WHEN 4
-                 ADD 20 TO CONTADOR
-               WHEN 5
-                 ADD 30 TO CONTADOR
+                 SUBTRACT WS-PESO(FAIXA-REGIME) FROM CONTADOR
+                 PERFORM 0400-PERG-4
+               WHEN OTHER
+                 DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
+                 PERFORM 0080-REAVALIA-FATOR
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+      *>  0070-CARREGA-PESOS - LE OS PESOS DE PONTUACAO DE SCOREPAR.TXT
+      *>  (ARQUIVO COMPARTILHADO COM O SIMU-EMPRES) PARA A TABELA
+      *>  WS-TAB-PESOS; SE O ARQUIVO AINDA NAO EXISTE, CRIA COM OS
+      *>  PESOS PADRAO (1/5/10/20/30) ANTES DE RELER.
+      *>  --------------------------------------------------------------
+       0070-CARREGA-PESOS.
+      *>  --------------------------------------------------------------
+             OPEN INPUT SCORE-PARAMS.
+             IF SCOREPAR-STATUS = 35
+               PERFORM 0075-CRIA-PESOS-PADRAO
+               OPEN INPUT SCORE-PARAMS
+             END-IF.
+             PERFORM UNTIL SCOREPAR-STATUS = 10
+               READ SCORE-PARAMS
+                 AT END
+                   MOVE 10 TO SCOREPAR-STATUS
+                 NOT AT END
+                   MOVE SP-PONTOS TO WS-PESO(SP-OPCAO)
+               END-READ
+             END-PERFORM.
+             CLOSE SCORE-PARAMS.
+      *>  --------------------------------------------------------------
+       0075-CRIA-PESOS-PADRAO.
+      *>  --------------------------------------------------------------
+             OPEN OUTPUT SCORE-PARAMS.
+             MOVE 1 TO SP-OPCAO.
+             MOVE 1 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 2 TO SP-OPCAO.
+             MOVE 5 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 3 TO SP-OPCAO.
+             MOVE 10 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 4 TO SP-OPCAO.
+             MOVE 20 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             MOVE 5 TO SP-OPCAO.
+             MOVE 30 TO SP-PONTOS.
+             WRITE SCORE-PARAMS-REG.
+             CLOSE SCORE-PARAMS.
+      *>  --------------------------------------------------------------
+       0093-GRAVA-FAIXAS-CLIENTE.
+      *>  --------------------------------------------------------------
+             EVALUATE FAIXA-IDADE
+               WHEN 1 MOVE 17  TO CLI-IDADE
+               WHEN 2 MOVE 25  TO CLI-IDADE
+               WHEN 3 MOVE 32  TO CLI-IDADE
+               WHEN 4 MOVE 38  TO CLI-IDADE
+               WHEN OTHER MOVE 50 TO CLI-IDADE
+             END-EVALUATE.
+             EVALUATE FAIXA-RENDA
+               WHEN 1 MOVE 1000,00  TO CLI-RENDA
+               WHEN 2 MOVE 3000,00  TO CLI-RENDA
+               WHEN 3 MOVE 6000,00  TO CLI-RENDA
+               WHEN 4 MOVE 14000,00 TO CLI-RENDA
+               WHEN OTHER MOVE 30000,00 TO CLI-RENDA
+             END-EVALUATE.
+             EVALUATE FAIXA-BENS
+               WHEN 1 MOVE 5000,00     TO CLI-BENS
+               WHEN 2 MOVE 30000,00    TO CLI-BENS
+               WHEN 3 MOVE 75000,00    TO CLI-BENS
+               WHEN 4 MOVE 500000,00   TO CLI-BENS
+               WHEN OTHER MOVE 1500000,00 TO CLI-BENS
+             END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0100-PERG-1.
+      *>  --------------------------------------------------------------
+             DISPLAY '---------------------------------------'.
+             IF CLIENTE-ACHADO = 'S' AND CLI-IDADE NOT = 0
+                AND REAVAL-REPERGUNTA = 'N'
+               PERFORM 0091-DERIVA-FAIXA-IDADE
+             ELSE
+               DISPLAY 'QUAL SUA IDADE'
+               DISPLAY '1 - MENOR DE 18 ANOS'
+               DISPLAY '2 - ENTRE 18 E 29 ANOS'
+               DISPLAY '3 - ENTRE 30 E 35 ANOS'
+               DISPLAY '4 - ENTRE 36 E 40 ANOS'
+               DISPLAY '5 - MAIS DE 40 ANOS'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               ACCEPT SELEC-MENU
+             END-IF.
+             MOVE SELEC-MENU TO FAIXA-IDADE.
+             EVALUATE SELEC-MENU
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0100-PERG-1
              END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0091-DERIVA-FAIXA-IDADE.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-IDADE < 18
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-IDADE <= 29
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-IDADE <= 35
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-IDADE <= 40
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
       *>  --------------------------------------------------------------
        0200-PERG-2.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
-             DISPLAY 'QUAL SUA RENDA MENSAL'.
-             DISPLAY '1 - MENOR QUE UM SALARIO-MINIMO (R$' SAL-MIN')'.
-             DISPLAY '2 - ENTRE R$ ' SAL-MIN ' E R$ ' 4500,00.
-             DISPLAY '3 - ENTRE R$ '4600,00 ' E R$ ' 7500,00.
-             DISPLAY '4 - ENTRE R$ '7600,00 ' E R$ ' 20000,00.
-             DISPLAY '5 - MAIS DE R$ '20000,00.
-             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             IF CLIENTE-ACHADO = 'S' AND CLI-RENDA NOT = 0
+                AND REAVAL-REPERGUNTA = 'N'
+               PERFORM 0092-DERIVA-FAIXA-RENDA
+             ELSE
+               DISPLAY 'QUAL SUA RENDA MENSAL'
+               DISPLAY '1 - MENOR QUE UM SALARIO-MINIMO (R$' SAL-MIN')'
+               DISPLAY '2 - ENTRE R$ ' SAL-MIN ' E R$ ' 4500,00
+               DISPLAY '3 - ENTRE R$ '4600,00 ' E R$ ' 7500,00
+               DISPLAY '4 - ENTRE R$ '7600,00 ' E R$ ' 20000,00
+               DISPLAY '5 - MAIS DE R$ '20000,00
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               ACCEPT SELEC-MENU
+             END-IF.
+             MOVE SELEC-MENU TO FAIXA-RENDA.
              EVALUATE SELEC-MENU
-               WHEN 1
-                 ADD 1 TO CONTADOR
-               WHEN 2
-                 ADD 5 TO CONTADOR
-               WHEN 3
-                 ADD 10 TO CONTADOR
-               WHEN 4
-                 ADD 20 TO CONTADOR
-               WHEN 5
-                 ADD 30 TO CONTADOR
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0200-PERG-2
              END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0092-DERIVA-FAIXA-RENDA.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-RENDA < SAL-MIN
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-RENDA <= 4500,00
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-RENDA <= 7500,00
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-RENDA <= 20000,00
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
       *>  --------------------------------------------------------------
        0300-PERG-3.
       *>  --------------------------------------------------------------
              DISPLAY '---------------------------------------'.
-             DISPLAY 'VALOR DOS BENS MOVEIS E IMOVEIS'.
-             DISPLAY '1 - INFERIOR A R$ 10.000,00'.
-             DISPLAY '2 - ENTRE R$ 10.000,00 E R$ 49.999,00'.
-             DISPLAY '3 - ENTRE R$ 50.000,00 E R$ 100.000,00'.
-             DISPLAY '4 - ENTRE R$ 100.001,00 E R$ 1.000.000,00'.
-             DISPLAY '5 - MAIS DE R$ 1.000.000,00'.
-             DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             IF CLIENTE-ACHADO = 'S' AND CLI-BENS NOT = 0
+                AND REAVAL-REPERGUNTA = 'N'
+               PERFORM 0094-DERIVA-FAIXA-BENS
+             ELSE
+               DISPLAY 'VALOR DOS BENS MOVEIS E IMOVEIS'
+               DISPLAY '1 - INFERIOR A R$ 10.000,00'
+               DISPLAY '2 - ENTRE R$ 10.000,00 E R$ 49.999,00'
+               DISPLAY '3 - ENTRE R$ 50.000,00 E R$ 100.000,00'
+               DISPLAY '4 - ENTRE R$ 100.001,00 E R$ 1.000.000,00'
+               DISPLAY '5 - MAIS DE R$ 1.000.000,00'
+               DISPLAY 'SELECIONE SUA OPCAO...:'
+               ACCEPT SELEC-MENU
+             END-IF.
+             MOVE SELEC-MENU TO FAIXA-BENS.
              EVALUATE SELEC-MENU
-               WHEN 1
-                 ADD 1 TO CONTADOR
-               WHEN 2
-                 ADD 5 TO CONTADOR
-               WHEN 3
-                 ADD 10 TO CONTADOR
-               WHEN 4
-                 ADD 20 TO CONTADOR
-               WHEN 5
-                 ADD 30 TO CONTADOR
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0300-PERG-3
              END-EVALUATE.
+      *>  --------------------------------------------------------------
+       0094-DERIVA-FAIXA-BENS.
+      *>  --------------------------------------------------------------
+             EVALUATE TRUE
+               WHEN CLI-BENS < 10000,00
+                 MOVE 1 TO SELEC-MENU
+               WHEN CLI-BENS <= 49999,00
+                 MOVE 2 TO SELEC-MENU
+               WHEN CLI-BENS <= 100000,00
+                 MOVE 3 TO SELEC-MENU
+               WHEN CLI-BENS <= 1000000,00
+                 MOVE 4 TO SELEC-MENU
+               WHEN OTHER
+                 MOVE 5 TO SELEC-MENU
+             END-EVALUATE.
       *>  --------------------------------------------------------------
        0400-PERG-4.
       *>  --------------------------------------------------------------
@@ -121,17 +429,10 @@
              DISPLAY '4 - EMPRESARIO INDUSTRIAL'.
              DISPLAY '5 - PRODUTOR RURAL'.
              DISPLAY 'SELECIONE SUA OPCAO...:' ACCEPT SELEC-MENU.
+             MOVE SELEC-MENU TO FAIXA-REGIME.
              EVALUATE SELEC-MENU
-               WHEN 1
-                 ADD 1 TO CONTADOR
-               WHEN 2
-                 ADD 5 TO CONTADOR
-               WHEN 3
-                 ADD 10 TO CONTADOR
-               WHEN 4
-                 ADD 20 TO CONTADOR
-               WHEN 5
-                 ADD 30 TO CONTADOR
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
                WHEN OTHER
                  DISPLAY '*** SELECIONE A OPCAO CORRETA ***'
                  PERFORM 0400-PERG-4
@@ -144,15 +445,73 @@
              EVALUATE CONTADOR
                WHEN <= 20
                  DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * POP *'
+                 MOVE 0,00      TO WRK-ANUIDADE
+                 MOVE 500,00    TO WRK-LIM-INICIAL
                WHEN <= 40
                  DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * BRONZE *'
+                 MOVE 60,00     TO WRK-ANUIDADE
+                 MOVE 1500,00   TO WRK-LIM-INICIAL
                WHEN <= 60
                  DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * PRATA *'
+                 MOVE 150,00    TO WRK-ANUIDADE
+                 MOVE 4000,00   TO WRK-LIM-INICIAL
                WHEN <= 90
                  DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * OURO *'
+                 MOVE 350,00    TO WRK-ANUIDADE
+                 MOVE 10000,00  TO WRK-LIM-INICIAL
                WHEN <= 120
                  DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * BLACK *'
+                 MOVE 1200,00   TO WRK-ANUIDADE
+                 MOVE 30000,00  TO WRK-LIM-INICIAL
+               WHEN OTHER
+                 DISPLAY 'MELHOR CARTAO PARA O CLIENTE: * INFINITE *'
+                 MOVE 2400,00   TO WRK-ANUIDADE
+                 MOVE 60000,00  TO WRK-LIM-INICIAL
+             END-EVALUATE.
+             DISPLAY 'ANUIDADE.................: R$ ' WRK-ANUIDADE.
+             DISPLAY 'LIMITE DE CREDITO INICIAL.: R$ ' WRK-LIM-INICIAL.
+      *>  --------------------------------------------------------------
+      *>  9800-MODO-BATCH - PONTUA UM LOTE DE CLIENTES LIDOS DE
+      *>  CARTAOTR.TXT (CT-RESP-1 A CT-RESP-4) E GRAVA O CARTAO
+      *>  INDICADO EM CARTAOSD.TXT, SEM NECESSITAR DE OPERADOR.
+      *>  --------------------------------------------------------------
+       9800-MODO-BATCH.
+      *>  --------------------------------------------------------------
+             OPEN INPUT CARTAO-TRANS.
+             OPEN OUTPUT CARTAO-SAIDA.
+             PERFORM 9810-LER-TRANSACAO.
+             PERFORM 9820-PROCESSA-TRANSACAO UNTIL TRANS-STATUS = 10.
+             CLOSE CARTAO-TRANS CARTAO-SAIDA.
+      *>  --------------------------------------------------------------
+       9810-LER-TRANSACAO.
+      *>  --------------------------------------------------------------
+             READ CARTAO-TRANS
+               AT END MOVE 10 TO TRANS-STATUS
+             END-READ.
+      *>  --------------------------------------------------------------
+       9830-PONTUA-RESPOSTA.
+      *>  --------------------------------------------------------------
+             EVALUATE SELEC-MENU
+               WHEN 1 THRU 5
+                 ADD WS-PESO(SELEC-MENU) TO CONTADOR
              END-EVALUATE.
+      *>  --------------------------------------------------------------
+       9820-PROCESSA-TRANSACAO.
+      *>  --------------------------------------------------------------
+             MOVE 0 TO CONTADOR.
+             MOVE CT-RESP-1 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE CT-RESP-2 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE CT-RESP-3 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             MOVE CT-RESP-4 TO SELEC-MENU PERFORM 9830-PONTUA-RESPOSTA.
+             PERFORM 0500-CALC-CARTAO.
+             MOVE SPACES TO CARTAO-SAIDA-REG.
+             STRING 'RESPOSTAS=' CT-RESP-1 CT-RESP-2 CT-RESP-3 CT-RESP-4
+                    ' PONTOS=' CONTADOR
+                    ' ANUIDADE=' WRK-ANUIDADE
+                    ' LIMITE=' WRK-LIM-INICIAL
+                    DELIMITED BY SIZE INTO CARTAO-SAIDA-REG.
+             WRITE CARTAO-SAIDA-REG.
+             PERFORM 9810-LER-TRANSACAO.
       *>  --------------------------------------------------------------
       *>  DESAFIOS EXTRAS:
       *> 1 - O EVALUATE SELEC-MENU SE REPETE VÁRIAS VEZES E ISSO É UMA PESSIMA-
