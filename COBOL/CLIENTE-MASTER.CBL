@@ -0,0 +1,16 @@
+      *>  --------------------------------------------------------------
+      *>  CLIENTE-MASTER.CBL
+      *>  OBJETIVO = LAYOUT DO CADASTRO UNICO DE CLIENTES, COMPARTILHADO
+      *>  PELOS PROGRAMAS DE ASSESSORIA (CARTAO, INVESTIMENTOS,
+      *>  APOSENTADORIA, SEGURO E EMPRESTIMO) PARA EVITAR REPETIR AS
+      *>  MESMAS PERGUNTAS DE PERFIL (IDADE, RENDA, BENS) PARA O MESMO
+      *>  CLIENTE EM PROGRAMAS DIFERENTES.
+      *>  AUTOR: LUANN
+      *>  --------------------------------------------------------------
+       01 CLIENTE-MASTER-REG.
+            05 CLI-ID             PIC 9(05).
+            05 CLI-NOME           PIC X(30).
+            05 CLI-IDADE          PIC 9(03).
+            05 CLI-RENDA          PIC 9(07)V99.
+            05 CLI-BENS           PIC 9(07)V99.
+            05 CLI-DT-CADASTRO    PIC 9(08).
