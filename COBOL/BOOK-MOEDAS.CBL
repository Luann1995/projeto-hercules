@@ -0,0 +1,10 @@
+      *>  --------------------------------------------------------------
+      *>  BOOK-MOEDAS.CBL
+      *>  OBJETIVO = TAXAS DE CONVERSAO ENTRE MOEDAS (BASE: 1 REAL)
+      *>  AUTOR: LUANN
+      *>  --------------------------------------------------------------
+       77 WRK-REAL         PIC 9(3)V9999    VALUE 1,0000.
+       77 WRK-DOLAR        PIC 9(3)V9999    VALUE 5,0000.
+       77 WRK-EURO         PIC 9(3)V9999    VALUE 5,4000.
+       77 WRK-YUAN         PIC 9(3)V9999    VALUE 0,7000.
+       77 WRK-WON          PIC 9(3)V9999    VALUE 0,0038.
